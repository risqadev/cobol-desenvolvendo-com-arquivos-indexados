@@ -9,9 +9,37 @@
        FILE-CONTROL.
            SELECT ARQCRM  ASSIGN TO './files/ARQCRM.DAT'
               ORGANIZATION IS INDEXED
-              ACCESS MODE IS RANDOM
+              ACCESS MODE IS SEQUENTIAL
               FILE STATUS IS ARQCRM-FS
-              RECORD KEY IS ARQCRM-KEY.
+              RECORD KEY IS ARQCRM-KEY
+              ALTERNATE RECORD KEY IS ARQCRM-NOME
+                 WITH DUPLICATES
+              ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+                 WITH DUPLICATES.
+
+           SELECT ARQCRM-TMP  ASSIGN TO './files/ARQCRM.TMP'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ARQCRM-TMP-FS.
+
+           SELECT ARQCRM-BKP  ASSIGN TO './files/ARQCRM.BKP'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ARQCRM-BKP-FS.
+
+           SELECT ARQCRM-LOG  ASSIGN TO './files/ARQCRM.LOG'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ARQCRM-LOG-FS.
+
+           SELECT ARQCRM-PAR  ASSIGN TO './files/SISPARAM.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              FILE STATUS IS ARQCRM-PAR-FS
+              RECORD KEY IS PAR-CHAVE.
+
+           SELECT ARQCRM-LIX  ASSIGN TO './files/ARQCRM-LIX.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              FILE STATUS IS ARQCRM-LIX-FS
+              RECORD KEY IS LIX-ARQCRM-KEY.
       *=================================================================
        DATA                                                   DIVISION.
       *-----------------------------------------------------------------
@@ -19,10 +47,76 @@
       *----------------------------------
        FD  ARQCRM.
        COPY 'CRMK-000'.
+      *
+       FD  ARQCRM-TMP.
+       01  ARQCRM-TMP-REGISTRO  PIC X(134).
+      *
+       FD  ARQCRM-BKP.
+       01  ARQCRM-BKP-REGISTRO  PIC X(134).
+      *
+       FD  ARQCRM-PAR.
+       COPY 'CRMK-PAR'.
+      *
+       FD  ARQCRM-LIX.
+       01  LIX-ARQCRM-REGISTRO.
+           05 LIX-ARQCRM-KEY.
+              10 LIX-ARQCRM-ID          PIC X(04).
+           05 LIX-ARQCRM-NOME           PIC X(25).
+           05 LIX-ARQCRM-EMAIL          PIC X(30).
+           05 LIX-ARQCRM-TELEFONE       PIC X(14).
+           05 LIX-ARQCRM-TEL-EXTRA OCCURS 2 TIMES.
+              10 LIX-ARQCRM-TEL-EXTRA-TIPO    PIC X(01).
+              10 LIX-ARQCRM-TEL-EXTRA-NUMERO  PIC X(14).
+           05 LIX-ARQCRM-CPF-CNPJ       PIC X(14).
+           05 LIX-ARQCRM-STATUS         PIC 9(01).
+           05 LIX-ARQCRM-DATA-CADASTRO  PIC 9(08).
+           05 LIX-ARQCRM-DATA-ALTERACAO PIC 9(08).
+           05 LIX-ARQCRM-DATA-EXCLUSAO  PIC 9(08).
+      *
+       FD  ARQCRM-LOG.
+       01  ARQCRM-LOG-LINHA.
+           05 LOG-DATA          PIC 9(08).
+           05 FILLER            PIC X(01).
+           05 LOG-HORA          PIC 9(06).
+           05 FILLER            PIC X(01).
+           05 LOG-OPERACAO      PIC X(10).
+           05 FILLER            PIC X(01).
+           05 LOG-ID            PIC X(04).
+           05 FILLER            PIC X(01).
+           05 LOG-NOME          PIC X(25).
+           05 FILLER            PIC X(01).
+           05 LOG-MOTIVO        PIC X(40).
+           05 FILLER            PIC X(02).
       *-----------------------------------------------------------------
        WORKING-STORAGE                                        SECTION.
       *----------------------------------
+       COPY 'CRMK-FST'.
+       COPY 'CRMK-MSG'.
        01  ARQCRM-FS            PIC 9(02)   VALUE ZERO.
+       01  ARQCRM-TMP-FS        PIC 9(02)   VALUE ZERO.
+       01  ARQCRM-BKP-FS        PIC 9(02)   VALUE ZERO.
+       01  ARQCRM-LOG-FS        PIC 9(02)   VALUE ZERO.
+       01  ARQCRM-PAR-FS        PIC 9(02)   VALUE ZERO.
+       01  ARQCRM-LIX-FS        PIC 9(02)   VALUE ZERO.
+       01  WRK-OPCAO            PIC X(01).
+       01  WRK-PAR-OPCAO        PIC X(01)   VALUE SPACE.
+       01  WRK-REST-OPCAO       PIC X(01)   VALUE SPACE.
+       01  WRK-REST-STATUS      PIC X(10)   VALUE SPACES.
+       01  WRK-TOT-REGISTROS    PIC 9(05)   VALUE ZERO.
+       01  WRK-TOT-ATIVOS       PIC 9(05)   VALUE ZERO.
+       01  WRK-TOT-INATIVOS     PIC 9(05)   VALUE ZERO.
+       01  WRK-TOT-SEM-NOME     PIC 9(05)   VALUE ZERO.
+       01  WRK-TOT-SEM-EMAIL    PIC 9(05)   VALUE ZERO.
+       01  WRK-TOT-ANTES        PIC 9(05)   VALUE ZERO.
+       01  WRK-TOT-DEPOIS       PIC 9(05)   VALUE ZERO.
+       01  WRK-RETORNO          PIC 9(09)   VALUE ZERO.
+       01  WRK-HOJE             PIC 9(08)   VALUE ZERO.
+       01  WRK-TOT-LOG-CAD      PIC 9(05)   VALUE ZERO.
+       01  WRK-TOT-LOG-ALT      PIC 9(05)   VALUE ZERO.
+       01  WRK-TOT-LOG-EXC      PIC 9(05)   VALUE ZERO.
+       01  WRK-TOT-LOG-CARGA    PIC 9(05)   VALUE ZERO.
+       01  WRK-TOT-LOG-LOTE     PIC 9(05)   VALUE ZERO.
+       01  WRK-TOT-LOG-OUTROS   PIC 9(05)   VALUE ZERO.
       *-----------------------------------------------------------------
        SCREEN                                                 SECTION.
       *----------------------------------
@@ -33,6 +127,7 @@
        PRINCIPAL                                              SECTION.
       *----------------------------------
            PERFORM INICIAR
+           PERFORM EXIBE-MENU-SETUP UNTIL WRK-OPCAO EQUAL 9
            PERFORM VOLTAR-MENU.
       *-----------------------------------------------------------------
        INICIAR                                                SECTION.
@@ -48,26 +143,639 @@
                                                           TO SCR-TRL-L1
                     DISPLAY SCR-TRL
                     OPEN OUTPUT ARQCRM
+                    CLOSE ARQCRM
+                    OPEN INPUT ARQCRM
                   WHEN OTHER
                     PERFORM ERRO-CRIACAO-ARQUIVO
               END-EVALUATE
            END-PERFORM
 
+           CLOSE ARQCRM
+
+           DISPLAY SCR-HDR
+
            MOVE 'ARQUIVO EXISTENTE.'  TO SCR-TRL-L2
-           DISPLAY SCR-TRL.
+           DISPLAY SCR-TRL
+
+           PERFORM CARREGA-PARAMETROS
+
+           MOVE SPACE TO WRK-OPCAO.
+      *-----------------------------------------------------------------
+       EXIBE-MENU-SETUP                                       SECTION.
+      *----------------------------------
+           PERFORM LIMPA-CORPO
+
+           MOVE '1. Verificar integridade do arquivo' TO SCR-CTR-L2
+           MOVE '2. Reorganizar arquivo (REORG)'       TO SCR-CTR-L3
+           MOVE '3. Exportar ARQCRM (backup)'          TO SCR-CTR-L4
+           MOVE '4. Importar ARQCRM (restore)'         TO SCR-CTR-L5
+           MOVE '5. Reconciliacao do dia (log)'        TO SCR-CTR-L6
+           MOVE '6. Parametros do sistema'              TO SCR-CTR-L7
+           MOVE '7. Recuperar registro excluido (lixeira)'
+                                                          TO SCR-CTR-L8
+           MOVE '9. Voltar'                             TO SCR-CTR-L9
+           MOVE 'OPCAO:'                                TO SCR-CTR-L11
+
+           DISPLAY SCR-CTR
+
+           ACCEPT WRK-OPCAO                          LINE 15 COLUMN 8
+              WITH TIME-OUT PAR-TIMEOUT-INATIVIDADE
+              ON EXCEPTION
+                 MOVE 9 TO WRK-OPCAO
+                 PERFORM LIMPA-RODAPE
+                 MOVE 'Sessao encerrada por inatividade.' TO SCR-TRL-L1
+                 DISPLAY SCR-TRL
+           END-ACCEPT
+
+           EVALUATE WRK-OPCAO
+              WHEN 1
+                 PERFORM VERIFICA-INTEGRIDADE
+              WHEN 2
+                 PERFORM REORGANIZA-ARQUIVO
+              WHEN 3
+                 PERFORM EXPORTA-ARQUIVO
+              WHEN 4
+                 PERFORM IMPORTA-ARQUIVO
+              WHEN 5
+                 PERFORM RECONCILIA-DIA
+              WHEN 6
+                 PERFORM EDITA-PARAMETROS
+              WHEN 7
+                 PERFORM RECUPERA-LIXEIRA
+              WHEN 9
+                 CONTINUE
+              WHEN OTHER
+                 PERFORM ERRO-OPCAO-INVALIDA
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+       VERIFICA-INTEGRIDADE                                   SECTION.
+      *----------------------------------
+           MOVE ZERO TO WRK-TOT-REGISTROS
+           MOVE ZERO TO WRK-TOT-ATIVOS
+           MOVE ZERO TO WRK-TOT-INATIVOS
+           MOVE ZERO TO WRK-TOT-SEM-NOME
+           MOVE ZERO TO WRK-TOT-SEM-EMAIL
+
+           OPEN INPUT ARQCRM
+
+           READ ARQCRM NEXT RECORD
+
+           PERFORM UNTIL ARQCRM-FS NOT EQUAL ZERO
+              ADD 1 TO WRK-TOT-REGISTROS
+
+              IF ARQCRM-ATIVO
+                 ADD 1 TO WRK-TOT-ATIVOS
+              ELSE
+                 ADD 1 TO WRK-TOT-INATIVOS
+              END-IF
+
+              IF ARQCRM-NOME EQUAL SPACES
+                 ADD 1 TO WRK-TOT-SEM-NOME
+              END-IF
+
+              IF ARQCRM-EMAIL EQUAL SPACES
+                 ADD 1 TO WRK-TOT-SEM-EMAIL
+              END-IF
+
+              READ ARQCRM NEXT RECORD
+           END-PERFORM
+
+           CLOSE ARQCRM
+
+           PERFORM LIMPA-CORPO
+
+           MOVE 'Verificacao de integridade do ARQCRM'  TO SCR-CTR-L1
+
+           STRING 'Total de registros    : ' WRK-TOT-REGISTROS
+              DELIMITED BY SIZE INTO SCR-CTR-L3
+           STRING 'Registros ATIVOS      : ' WRK-TOT-ATIVOS
+              DELIMITED BY SIZE INTO SCR-CTR-L4
+           STRING 'Registros INATIVOS    : ' WRK-TOT-INATIVOS
+              DELIMITED BY SIZE INTO SCR-CTR-L5
+           STRING 'Registros sem NOME    : ' WRK-TOT-SEM-NOME
+              DELIMITED BY SIZE INTO SCR-CTR-L6
+           STRING 'Registros sem E-MAIL  : ' WRK-TOT-SEM-EMAIL
+              DELIMITED BY SIZE INTO SCR-CTR-L7
+
+           DISPLAY SCR-CTR
+
+           PERFORM LIMPA-RODAPE
+           MOVE 'Verificacao concluida. [pressione ENTER]'
+                                                       TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 43.
+      *-----------------------------------------------------------------
+       REORGANIZA-ARQUIVO                                     SECTION.
+      *----------------------------------
+           MOVE ZERO TO WRK-TOT-ANTES
+           MOVE ZERO TO WRK-TOT-DEPOIS
+
+           OPEN INPUT ARQCRM
+           OPEN OUTPUT ARQCRM-TMP
+
+           READ ARQCRM NEXT RECORD
+
+           PERFORM UNTIL ARQCRM-FS NOT EQUAL ZERO
+              ADD 1 TO WRK-TOT-ANTES
+              MOVE SPACES TO ARQCRM-TMP-REGISTRO
+              MOVE ARQCRM-REGISTRO TO ARQCRM-TMP-REGISTRO
+              WRITE ARQCRM-TMP-REGISTRO
+              READ ARQCRM NEXT RECORD
+           END-PERFORM
+
+           CLOSE ARQCRM
+           CLOSE ARQCRM-TMP
+
+           CALL 'CBL_DELETE_FILE' USING './files/ARQCRM.DAT'
+              RETURNING WRK-RETORNO
+
+           OPEN OUTPUT ARQCRM
+           CLOSE ARQCRM
+
+           OPEN I-O ARQCRM
+           OPEN INPUT ARQCRM-TMP
+
+           READ ARQCRM-TMP
+
+           PERFORM UNTIL ARQCRM-TMP-FS NOT EQUAL ZERO
+              MOVE ARQCRM-TMP-REGISTRO TO ARQCRM-REGISTRO
+              WRITE ARQCRM-REGISTRO
+              ADD 1 TO WRK-TOT-DEPOIS
+              READ ARQCRM-TMP
+           END-PERFORM
+
+           CLOSE ARQCRM
+           CLOSE ARQCRM-TMP
+
+           CALL 'CBL_DELETE_FILE' USING './files/ARQCRM.TMP'
+              RETURNING WRK-RETORNO
+
+           PERFORM LIMPA-CORPO
+
+           MOVE 'Reorganizacao (REORG) do ARQCRM concluida' TO
+                                                       SCR-CTR-L1
+
+           STRING 'Registros antes  : ' WRK-TOT-ANTES
+              DELIMITED BY SIZE INTO SCR-CTR-L3
+           STRING 'Registros depois : ' WRK-TOT-DEPOIS
+              DELIMITED BY SIZE INTO SCR-CTR-L4
+
+           DISPLAY SCR-CTR
+
+           PERFORM LIMPA-RODAPE
+           MOVE '[pressione ENTER]' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 18.
+      *-----------------------------------------------------------------
+       EXPORTA-ARQUIVO                                        SECTION.
+      *----------------------------------
+           MOVE ZERO TO WRK-TOT-REGISTROS
+
+           OPEN INPUT ARQCRM
+           OPEN OUTPUT ARQCRM-BKP
+
+           IF ARQCRM-BKP-FS NOT EQUAL ZERO
+              PERFORM ERRO-ABRE-ARQUIVO-BKP
+           END-IF
+
+           READ ARQCRM NEXT RECORD
+
+           PERFORM UNTIL ARQCRM-FS NOT EQUAL ZERO
+              ADD 1 TO WRK-TOT-REGISTROS
+              MOVE SPACES TO ARQCRM-BKP-REGISTRO
+              MOVE ARQCRM-REGISTRO TO ARQCRM-BKP-REGISTRO
+              WRITE ARQCRM-BKP-REGISTRO
+              READ ARQCRM NEXT RECORD
+           END-PERFORM
+
+           CLOSE ARQCRM
+           CLOSE ARQCRM-BKP
+
+           PERFORM LIMPA-CORPO
+
+           MOVE 'Exportacao do ARQCRM concluida' TO SCR-CTR-L1
+
+           STRING 'Registros exportados : ' WRK-TOT-REGISTROS
+              DELIMITED BY SIZE INTO SCR-CTR-L3
+           MOVE 'Arquivo gerado: ./files/ARQCRM.BKP' TO SCR-CTR-L4
+
+           DISPLAY SCR-CTR
+
+           PERFORM LIMPA-RODAPE
+           MOVE '[pressione ENTER]' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 18.
+      *-----------------------------------------------------------------
+       IMPORTA-ARQUIVO                                        SECTION.
+      *----------------------------------
+           PERFORM LIMPA-RODAPE
+           MOVE 'Isto vai SOBRESCREVER o ARQCRM atual. Confirma? (S/N)'
+                                                       TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 54
+           MOVE FUNCTION UPPER-CASE(WRK-OPCAO) TO WRK-OPCAO
+
+           IF WRK-OPCAO NOT EQUAL 'S'
+              EXIT SECTION
+           END-IF
+
+           MOVE ZERO TO WRK-TOT-DEPOIS
+
+           OPEN INPUT ARQCRM-BKP
+
+           IF ARQCRM-BKP-FS NOT EQUAL ZERO
+              PERFORM ERRO-ABRE-ARQUIVO-BKP
+           END-IF
+
+           CALL 'CBL_DELETE_FILE' USING './files/ARQCRM.DAT'
+              RETURNING WRK-RETORNO
+
+           OPEN OUTPUT ARQCRM
+           CLOSE ARQCRM
+
+           OPEN I-O ARQCRM
+
+           READ ARQCRM-BKP
+
+           PERFORM UNTIL ARQCRM-BKP-FS NOT EQUAL ZERO
+              MOVE ARQCRM-BKP-REGISTRO TO ARQCRM-REGISTRO
+              WRITE ARQCRM-REGISTRO
+              ADD 1 TO WRK-TOT-DEPOIS
+              READ ARQCRM-BKP
+           END-PERFORM
+
+           CLOSE ARQCRM
+           CLOSE ARQCRM-BKP
+
+           PERFORM LIMPA-CORPO
+
+           MOVE 'Importacao (restore) do ARQCRM concluida' TO
+                                                       SCR-CTR-L1
+
+           STRING 'Registros importados : ' WRK-TOT-DEPOIS
+              DELIMITED BY SIZE INTO SCR-CTR-L3
+
+           DISPLAY SCR-CTR
+
+           PERFORM LIMPA-RODAPE
+           MOVE '[pressione ENTER]' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 18.
+      *-----------------------------------------------------------------
+       RECONCILIA-DIA                                         SECTION.
+      *----------------------------------
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-HOJE
+
+           MOVE ZERO TO WRK-TOT-LOG-CAD
+           MOVE ZERO TO WRK-TOT-LOG-ALT
+           MOVE ZERO TO WRK-TOT-LOG-EXC
+           MOVE ZERO TO WRK-TOT-LOG-CARGA
+           MOVE ZERO TO WRK-TOT-LOG-LOTE
+           MOVE ZERO TO WRK-TOT-LOG-OUTROS
+
+           OPEN INPUT ARQCRM-LOG
+
+           IF ARQCRM-LOG-FS NOT EQUAL ZERO
+              PERFORM ERRO-ABRE-ARQUIVO-LOG
+              EXIT SECTION
+           END-IF
+
+           READ ARQCRM-LOG
+
+           PERFORM UNTIL ARQCRM-LOG-FS NOT EQUAL ZERO
+              IF LOG-DATA EQUAL WRK-HOJE
+                 EVALUATE LOG-OPERACAO
+                    WHEN 'CADASTRO'
+                       ADD 1 TO WRK-TOT-LOG-CAD
+                    WHEN 'ALTERACAO'
+                       ADD 1 TO WRK-TOT-LOG-ALT
+                    WHEN 'EXCLUSAO'
+                       ADD 1 TO WRK-TOT-LOG-EXC
+                    WHEN 'CARGA'
+                       ADD 1 TO WRK-TOT-LOG-CARGA
+                    WHEN 'SITLOTE'
+                       ADD 1 TO WRK-TOT-LOG-LOTE
+                    WHEN OTHER
+                       ADD 1 TO WRK-TOT-LOG-OUTROS
+                 END-EVALUATE
+              END-IF
+              READ ARQCRM-LOG
+           END-PERFORM
+
+           CLOSE ARQCRM-LOG
+
+           PERFORM VERIFICA-INTEGRIDADE-SILENCIOSA
+
+           PERFORM LIMPA-CORPO
+
+           MOVE 'Reconciliacao do dia (ARQCRM x LOG)' TO SCR-CTR-L1
+
+           STRING 'Data de referencia    : ' WRK-HOJE
+              DELIMITED BY SIZE INTO SCR-CTR-L2
+           STRING 'Cadastros hoje        : ' WRK-TOT-LOG-CAD
+              DELIMITED BY SIZE INTO SCR-CTR-L3
+           STRING 'Alteracoes hoje       : ' WRK-TOT-LOG-ALT
+              DELIMITED BY SIZE INTO SCR-CTR-L4
+           STRING 'Exclusoes hoje        : ' WRK-TOT-LOG-EXC
+              DELIMITED BY SIZE INTO SCR-CTR-L5
+           STRING 'Cargas em lote hoje   : ' WRK-TOT-LOG-CARGA
+              DELIMITED BY SIZE INTO SCR-CTR-L6
+           STRING 'Mudancas em lote hoje : ' WRK-TOT-LOG-LOTE
+              DELIMITED BY SIZE INTO SCR-CTR-L7
+           STRING 'Total de registros no arquivo ativos/total: '
+              WRK-TOT-ATIVOS '/' WRK-TOT-REGISTROS
+              DELIMITED BY SIZE INTO SCR-CTR-L9
+
+           DISPLAY SCR-CTR
+
+           PERFORM LIMPA-RODAPE
+           MOVE 'Reconciliacao concluida. [pressione ENTER]'
+                                                       TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 44.
+      *
+       VERIFICA-INTEGRIDADE-SILENCIOSA.
+           MOVE ZERO TO WRK-TOT-REGISTROS
+           MOVE ZERO TO WRK-TOT-ATIVOS
+           MOVE ZERO TO WRK-TOT-INATIVOS
+
+           OPEN INPUT ARQCRM
+
+           READ ARQCRM NEXT RECORD
+
+           PERFORM UNTIL ARQCRM-FS NOT EQUAL ZERO
+              ADD 1 TO WRK-TOT-REGISTROS
+
+              IF ARQCRM-ATIVO
+                 ADD 1 TO WRK-TOT-ATIVOS
+              ELSE
+                 ADD 1 TO WRK-TOT-INATIVOS
+              END-IF
+
+              READ ARQCRM NEXT RECORD
+           END-PERFORM
+
+           CLOSE ARQCRM.
+      *-----------------------------------------------------------------
+       EDITA-PARAMETROS                                       SECTION.
+      *----------------------------------
+           PERFORM ABRE-ARQUIVO-PAR
+
+           MOVE 'P' TO PAR-CHAVE
+           READ ARQCRM-PAR
+
+           PERFORM LIMPA-CORPO
+
+           MOVE 'Parametros do sistema' TO SCR-CTR-L1
+           STRING 'Linhas por pagina dos relatorios.......: '
+              PAR-LINHAS-POR-PAGINA
+              DELIMITED BY SIZE INTO SCR-CTR-L3
+           STRING 'Tentativas maximas de login.............: '
+              PAR-MAX-TENTATIVAS-LOGIN
+              DELIMITED BY SIZE INTO SCR-CTR-L4
+           STRING 'Tipo de cliente padrao (F/J/C)..........: '
+              PAR-TIPO-CLIENTE-PADRAO
+              DELIMITED BY SIZE INTO SCR-CTR-L5
+           STRING 'Timeout de inatividade (segundos).......: '
+              PAR-TIMEOUT-INATIVIDADE
+              DELIMITED BY SIZE INTO SCR-CTR-L6
+
+           DISPLAY SCR-CTR
+
+           PERFORM LIMPA-RODAPE
+           MOVE 'Alterar estes parametros? (S/N)' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-PAR-OPCAO                       LINE 24 COLUMN 34
+           MOVE FUNCTION UPPER-CASE(WRK-PAR-OPCAO) TO WRK-PAR-OPCAO
+
+           IF WRK-PAR-OPCAO EQUAL 'S'
+              PERFORM ALTERA-PARAMETROS
+           END-IF
+
+           PERFORM FECHA-ARQUIVO-PAR.
+      *
+       ALTERA-PARAMETROS.
+           PERFORM LIMPA-RODAPE
+
+           ACCEPT PAR-LINHAS-POR-PAGINA           LINE 10 COLUMN 44
+           ACCEPT PAR-MAX-TENTATIVAS-LOGIN        LINE 11 COLUMN 44
+           ACCEPT PAR-TIPO-CLIENTE-PADRAO         LINE 12 COLUMN 44
+           MOVE FUNCTION UPPER-CASE(PAR-TIPO-CLIENTE-PADRAO)
+                                          TO PAR-TIPO-CLIENTE-PADRAO
+           ACCEPT PAR-TIMEOUT-INATIVIDADE         LINE 13 COLUMN 44
+
+           REWRITE PAR-REGISTRO
+
+           MOVE 'Parametros atualizados. [pressione ENTER]'
+                                                       TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 44.
+      *
+       ABRE-ARQUIVO-PAR.
+           OPEN I-O ARQCRM-PAR
+
+           IF ARQCRM-PAR-FS EQUAL 35
+              OPEN OUTPUT ARQCRM-PAR
+              MOVE 'P' TO PAR-CHAVE
+              WRITE PAR-REGISTRO
+              CLOSE ARQCRM-PAR
+              OPEN I-O ARQCRM-PAR
+           END-IF.
+      *
+       FECHA-ARQUIVO-PAR.
+           CLOSE ARQCRM-PAR.
+      *
+       CARREGA-PARAMETROS.
+           PERFORM ABRE-ARQUIVO-PAR
+
+           MOVE 'P' TO PAR-CHAVE
+           READ ARQCRM-PAR
+
+           PERFORM FECHA-ARQUIVO-PAR.
+      *-----------------------------------------------------------------
+       RECUPERA-LIXEIRA                                       SECTION.
+      *----------------------------------
+           PERFORM ABRE-ARQUIVO-LIX
+
+           PERFORM LIMPA-CORPO
+
+           MOVE 'Recuperacao de registro excluido' TO SCR-CTR-L1
+           MOVE 'ID do registro a recuperar:'      TO SCR-CTR-L3
+           DISPLAY SCR-CTR
+
+           ACCEPT LIX-ARQCRM-ID                      LINE 10 COLUMN 29
+
+           READ ARQCRM-LIX
+
+           EVALUATE ARQCRM-LIX-FS
+              WHEN 0
+                 PERFORM CONFIRMA-RECUPERACAO
+              WHEN 23
+                 PERFORM ERRO-ID-NAO-ENCONTRADO-LIX
+              WHEN OTHER
+                 PERFORM ERRO-LEITURA-LIX
+           END-EVALUATE
+
+           PERFORM FECHA-ARQUIVO-LIX.
+      *
+       CONFIRMA-RECUPERACAO.
+           PERFORM LIMPA-CORPO
+
+           EVALUATE LIX-ARQCRM-STATUS
+              WHEN 0
+                 MOVE 'ATIVO'   TO WRK-REST-STATUS
+              WHEN 1
+                 MOVE 'INATIVO' TO WRK-REST-STATUS
+           END-EVALUATE
+
+           MOVE 'Registro encontrado na lixeira'  TO SCR-CTR-L1
+           STRING 'ID      : ' LIX-ARQCRM-ID
+              DELIMITED BY SIZE INTO SCR-CTR-L3
+           STRING 'Nome    : ' LIX-ARQCRM-NOME
+              DELIMITED BY SIZE INTO SCR-CTR-L4
+           STRING 'E-mail  : ' LIX-ARQCRM-EMAIL
+              DELIMITED BY SIZE INTO SCR-CTR-L5
+           STRING 'Telefone: ' LIX-ARQCRM-TELEFONE
+              DELIMITED BY SIZE INTO SCR-CTR-L6
+           STRING 'Status  : ' WRK-REST-STATUS
+              DELIMITED BY SIZE INTO SCR-CTR-L7
+           STRING 'Excluido em: ' LIX-ARQCRM-DATA-EXCLUSAO
+              DELIMITED BY SIZE INTO SCR-CTR-L8
+
+           DISPLAY SCR-CTR
+
+           PERFORM LIMPA-RODAPE
+           MOVE 'Deseja RECUPERAR este registro? (S/N)' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+
+           ACCEPT WRK-REST-OPCAO                      LINE 24 COLUMN 42
+              WITH TIME-OUT PAR-TIMEOUT-INATIVIDADE
+              ON EXCEPTION
+                 MOVE 'N' TO WRK-REST-OPCAO
+           END-ACCEPT
+           MOVE FUNCTION UPPER-CASE(WRK-REST-OPCAO) TO WRK-REST-OPCAO
+
+           IF WRK-REST-OPCAO EQUAL 'S'
+              PERFORM RESTAURA-REGISTRO
+           ELSE
+              MOVE 'Recuperacao cancelada. [pressione ENTER]'
+                                                       TO SCR-TRL-L1
+              DISPLAY SCR-TRL
+              ACCEPT WRK-OPCAO                       LINE 23 COLUMN 42
+           END-IF.
+      *
+       RESTAURA-REGISTRO.
+           OPEN I-O ARQCRM
+
+           MOVE LIX-ARQCRM-ID            TO ARQCRM-ID
+           MOVE LIX-ARQCRM-NOME          TO ARQCRM-NOME
+           MOVE LIX-ARQCRM-EMAIL         TO ARQCRM-EMAIL
+           MOVE LIX-ARQCRM-TELEFONE      TO ARQCRM-TELEFONE
+           MOVE LIX-ARQCRM-TEL-EXTRA(1)  TO ARQCRM-TEL-EXTRA(1)
+           MOVE LIX-ARQCRM-TEL-EXTRA(2)  TO ARQCRM-TEL-EXTRA(2)
+           MOVE LIX-ARQCRM-CPF-CNPJ      TO ARQCRM-CPF-CNPJ
+           MOVE LIX-ARQCRM-STATUS        TO ARQCRM-STATUS
+           MOVE LIX-ARQCRM-DATA-CADASTRO TO ARQCRM-DATA-CADASTRO
+           MOVE LIX-ARQCRM-DATA-ALTERACAO TO ARQCRM-DATA-ALTERACAO
+
+           WRITE ARQCRM-REGISTRO
+
+           IF ARQCRM-FS EQUAL ZERO
+              DELETE ARQCRM-LIX
+              MOVE 'Registro recuperado. [pressione ENTER]'
+                                                       TO SCR-TRL-L1
+              DISPLAY SCR-TRL
+              ACCEPT WRK-OPCAO                       LINE 23 COLUMN 40
+           ELSE
+              PERFORM ERRO-GRAVACAO-RECUPERACAO
+           END-IF
+
+           CLOSE ARQCRM.
+      *
+       ABRE-ARQUIVO-LIX.
+           OPEN I-O ARQCRM-LIX
+
+           IF ARQCRM-LIX-FS EQUAL 35
+              OPEN OUTPUT ARQCRM-LIX
+              CLOSE ARQCRM-LIX
+              OPEN I-O ARQCRM-LIX
+           END-IF.
+      *
+       FECHA-ARQUIVO-LIX.
+           CLOSE ARQCRM-LIX.
       *-----------------------------------------------------------------
        ERROS                                                  SECTION.
       *----------------------------------
        ERRO-CRIACAO-ARQUIVO.
+           PERFORM TRADUZ-ARQCRM-FS
+
            STRING
               'Erro na gravacao do registro - ARQCRM-FS: '
-              ARQCRM-FS
+              ARQCRM-FS ' (' WRK-FST-MENSAGEM ')'
            DELIMITED BY SIZE
            INTO SCR-TRL-L2
 
            DISPLAY SCR-TRL
 
            PERFORM ABENDA.
+      *
+       ERRO-OPCAO-INVALIDA.
+           PERFORM LIMPA-RODAPE
+           MOVE 001 TO WRK-MSG-CODIGO
+           PERFORM TRADUZ-CODIGO-MENSAGEM
+           MOVE WRK-MSG-TEXTO TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 15.
+      *
+       ERRO-ABRE-ARQUIVO-BKP.
+           PERFORM LIMPA-RODAPE
+           PERFORM TRADUZ-ARQCRM-BKP-FS
+           STRING 'ERRO ABERTURA ARQCRM.BKP (' WRK-FST-MENSAGEM ')'
+              DELIMITED BY SIZE INTO SCR-TRL-L1
+           PERFORM ABENDA.
+      *
+       ERRO-ABRE-ARQUIVO-LOG.
+           PERFORM LIMPA-RODAPE
+           PERFORM TRADUZ-ARQCRM-LOG-FS
+           STRING 'ERRO ABERTURA ARQCRM.LOG (' WRK-FST-MENSAGEM ')'
+              DELIMITED BY SIZE INTO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 40.
+      *
+       ERRO-ID-NAO-ENCONTRADO-LIX.
+           PERFORM LIMPA-RODAPE
+           MOVE 'ID nao encontrado na lixeira' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 30.
+      *
+       ERRO-LEITURA-LIX.
+           PERFORM LIMPA-RODAPE
+           MOVE 'Erro na leitura da lixeira' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 28.
+      *
+       ERRO-GRAVACAO-RECUPERACAO.
+           PERFORM LIMPA-RODAPE
+           MOVE 'Erro na gravacao do registro recuperado' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 41.
+      *-----------------------------------------------------------------
+       MENSAGENS                                              SECTION.
+      *----------------------------------
+       COPY 'CRMK-FSP' REPLACING
+            ==FS-PARAGRAFO== BY ==TRADUZ-ARQCRM-FS==
+            ==FS-CAMPO==      BY ==ARQCRM-FS==.
+      *
+       COPY 'CRMK-FSP' REPLACING
+            ==FS-PARAGRAFO== BY ==TRADUZ-ARQCRM-BKP-FS==
+            ==FS-CAMPO==      BY ==ARQCRM-BKP-FS==.
+      *
+       COPY 'CRMK-FSP' REPLACING
+            ==FS-PARAGRAFO== BY ==TRADUZ-ARQCRM-LOG-FS==
+            ==FS-CAMPO==      BY ==ARQCRM-LOG-FS==.
+      *
+       COPY 'CRMK-MGP'.
       *-----------------------------------------------------------------
        FINALIZAR                                              SECTION.
       *----------------------------------
@@ -78,11 +786,20 @@
            PERFORM VOLTAR-MENU.
       *
        VOLTAR-MENU.
-           CLOSE ARQCRM
            GOBACK.
       *-----------------------------------------------------------------
        UTILITARIOS                                            SECTION.
       *----------------------------------
        LIMPA-RODAPE.
            MOVE TPL-TRL TO SCR-TRL.
+      *
+       LIMPA-CORPO.
+           MOVE TPL-CTR TO SCR-CTR
+
+           STRING
+              '-------------------------------------'
+              ' SETUP SISTEMA '
+              '-------------------------------------'
+           DELIMITED BY SIZE
+           INTO SCR-CTR-L0.
       *------------------------ FIM DO ARQUIVO ------------------------*
