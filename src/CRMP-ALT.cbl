@@ -9,9 +9,23 @@
        FILE-CONTROL.
            SELECT ARQCRM  ASSIGN TO './files/ARQCRM.DAT'
               ORGANIZATION IS INDEXED
-              ACCESS MODE IS RANDOM
+              ACCESS MODE IS DYNAMIC
               FILE STATUS IS ARQCRM-FS
-              RECORD KEY IS ARQCRM-KEY.
+              RECORD KEY IS ARQCRM-KEY
+              ALTERNATE RECORD KEY IS ARQCRM-NOME
+                 WITH DUPLICATES
+              ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+                 WITH DUPLICATES.
+
+           SELECT ARQCRM-LOG  ASSIGN TO './files/ARQCRM.LOG'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ARQCRM-LOG-FS.
+
+           SELECT ARQCRM-PAR  ASSIGN TO './files/SISPARAM.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              FILE STATUS IS ARQCRM-PAR-FS
+              RECORD KEY IS PAR-CHAVE.
       *=================================================================
        DATA                                                   DIVISION.
       *-----------------------------------------------------------------
@@ -19,13 +33,39 @@
       *----------------------------------
        FD  ARQCRM.
        COPY 'CRMK-000'.
+      *
+       FD  ARQCRM-LOG.
+       01  ARQCRM-LOG-LINHA     PIC X(100).
+      *
+       FD  ARQCRM-PAR.
+       COPY 'CRMK-PAR'.
       *-----------------------------------------------------------------
        WORKING-STORAGE                                        SECTION.
       *----------------------------------
        COPY 'CRMK-WRK'.
+       COPY 'CRMK-LOG'.
+       COPY 'CRMK-MSG'.
        01  ARQCRM-FS            PIC 9(02)   VALUE ZERO.
+       01  ARQCRM-LOG-FS        PIC 9(02)   VALUE ZERO.
+       01  ARQCRM-PAR-FS        PIC 9(02)   VALUE ZERO.
        01  WRK-OPCAO            PIC X(01).
        01  WRK-TXT-STATUS       PIC X(10)   VALUE SPACES.
+       01  WRK-POS-ARROBA       PIC 9(02)   VALUE ZERO.
+       01  WRK-POS-PONTO        PIC 9(02)   VALUE ZERO.
+       01  WRK-I                PIC 9(02)   VALUE ZERO.
+       01  WRK-CPF-TAM          PIC 9(02)   VALUE ZERO.
+       01  WRK-CPF-SOMA         PIC 9(04)   VALUE ZERO.
+       01  WRK-CPF-PESO         PIC 9(02)   VALUE ZERO.
+       01  WRK-CPF-RESTO        PIC 9(02)   VALUE ZERO.
+       01  WRK-CPF-DV1          PIC 9(01)   VALUE ZERO.
+       01  WRK-CPF-DV2          PIC 9(01)   VALUE ZERO.
+       01  WRK-CPF-DIGITO       PIC 9(01)   VALUE ZERO.
+       01  WRK-CPF-OK           PIC X(01)   VALUE 'N'.
+       01  WRK-TEL-NORM         PIC X(14)   VALUE SPACES.
+       01  WRK-TEL-DIGITOS      PIC X(14)   VALUE SPACES.
+       01  WRK-TEL-TAM          PIC 9(02)   VALUE ZERO.
+       01  WRK-MODO-BUSCA       PIC X(01)   VALUE SPACE.
+       01  WRK-BUSCA-TELEFONE   PIC X(14)   VALUE SPACES.
       *-----------------------------------------------------------------
        SCREEN                                                 SECTION.
       *----------------------------------
@@ -49,6 +89,8 @@
               PERFORM ERRO-ABRE-ARQUIVO
            END-IF
 
+           PERFORM CARREGA-PARAMETROS
+
            DISPLAY SCR-CTR
 
            MOVE 'ARQCRM ABERTO' TO SCR-TRL-L1
@@ -57,11 +99,19 @@
        PROCESSAR                                              SECTION.
       *----------------------------------
            PERFORM LIMPA-CORPO
+
+           MOVE 'Buscar por (I)D ou (T)elefone? ' TO SCR-CTR-L1
            DISPLAY SCR-CTR
 
-           ACCEPT ARQCRM-ID                          LINE 9  COLUMN 11
+           ACCEPT WRK-MODO-BUSCA                     LINE 8  COLUMN 33
+           MOVE FUNCTION UPPER-CASE(WRK-MODO-BUSCA) TO WRK-MODO-BUSCA
 
-           PERFORM LE-ENTRADA
+           EVALUATE WRK-MODO-BUSCA
+              WHEN 'T'
+                 PERFORM LOCALIZA-POR-TELEFONE
+              WHEN OTHER
+                 PERFORM LOCALIZA-POR-ID
+           END-EVALUATE
 
            EVALUATE ARQCRM-FS
               WHEN 0
@@ -73,9 +123,44 @@
                  END-IF
               WHEN 23
                  PERFORM ERRO-REGISTRO-NAO-ENCONTRADO
+              WHEN 99
+                 PERFORM ERRO-REGISTRO-EM-USO
               WHEN OTHER
                  PERFORM ERRO-OUTRO-LE-ARQUIVO
            END-EVALUATE.
+      *-----------------------------------------------------------------
+       LOCALIZA-POR-ID                                        SECTION.
+      *----------------------------------
+           MOVE 'ID      :' TO SCR-CTR-L2
+           DISPLAY SCR-CTR
+
+           ACCEPT ARQCRM-ID                          LINE 9  COLUMN 11
+
+           PERFORM LE-ENTRADA.
+      *-----------------------------------------------------------------
+       LOCALIZA-POR-TELEFONE                                  SECTION.
+      *----------------------------------
+           MOVE 'Telefone:' TO SCR-CTR-L2
+           DISPLAY SCR-CTR
+
+           MOVE SPACES TO WRK-BUSCA-TELEFONE
+           ACCEPT WRK-BUSCA-TELEFONE                 LINE 9  COLUMN 11
+           MOVE WRK-BUSCA-TELEFONE TO WRK-TEL-NORM
+           PERFORM NORMALIZA-TELEFONE
+           MOVE WRK-TEL-NORM TO WRK-BUSCA-TELEFONE
+
+           MOVE SPACES TO ARQCRM-TELEFONE
+           MOVE WRK-BUSCA-TELEFONE TO ARQCRM-TELEFONE
+
+           START ARQCRM KEY IS NOT LESS THAN ARQCRM-TELEFONE
+
+           IF ARQCRM-FS EQUAL ZERO
+              READ ARQCRM NEXT RECORD
+              IF ARQCRM-FS EQUAL ZERO
+                 AND ARQCRM-TELEFONE NOT EQUAL WRK-BUSCA-TELEFONE
+                 MOVE 23 TO ARQCRM-FS
+              END-IF
+           END-IF.
       *-----------------------------------------------------------------
        EXIBE-INFORMACOES                                  SECTION.
       *----------------------------------
@@ -121,6 +206,10 @@
            DISPLAY SCR-TRL
 
            ACCEPT WRK-OPCAO                        LINE 24 COLUMN 25
+              WITH TIME-OUT PAR-TIMEOUT-INATIVIDADE
+              ON EXCEPTION
+                 MOVE 'N' TO WRK-OPCAO
+           END-ACCEPT
            MOVE FUNCTION UPPER-CASE(WRK-OPCAO) TO WRK-OPCAO
 
            IF WRK-OPCAO NOT EQUAL 'S'
@@ -131,11 +220,30 @@
 
            PERFORM FORMULARIO
 
+           IF WRK-ARQCRM-NOME     EQUAL ARQCRM-NOME
+              AND WRK-ARQCRM-EMAIL    EQUAL ARQCRM-EMAIL
+              AND WRK-ARQCRM-TELEFONE EQUAL ARQCRM-TELEFONE
+              AND WRK-ARQCRM-TEL-EXTRA(1) EQUAL ARQCRM-TEL-EXTRA(1)
+              AND WRK-ARQCRM-TEL-EXTRA(2) EQUAL ARQCRM-TEL-EXTRA(2)
+              AND WRK-ARQCRM-CPF-CNPJ EQUAL ARQCRM-CPF-CNPJ
+              PERFORM LIMPA-RODAPE
+              MOVE 'Nada a alterar.' TO SCR-TRL-L2
+              DISPLAY SCR-TRL
+              ACCEPT WRK-OPCAO                     LINE 24 COLUMN 17
+              PERFORM VOLTAR-MENU
+           END-IF
+
+           PERFORM MOSTRA-DIFERENCAS
+
            PERFORM LIMPA-RODAPE
            MOVE 'Confirma a alteracao? (S/N)' TO SCR-TRL-L1
            DISPLAY SCR-TRL
 
            ACCEPT WRK-OPCAO                        LINE 23 COLUMN 30
+              WITH TIME-OUT PAR-TIMEOUT-INATIVIDADE
+              ON EXCEPTION
+                 MOVE 'N' TO WRK-OPCAO
+           END-ACCEPT
            MOVE FUNCTION UPPER-CASE(WRK-OPCAO) TO WRK-OPCAO
 
            IF WRK-OPCAO NOT EQUAL 'S'
@@ -151,9 +259,88 @@
                  MOVE 'Registro ALTERADO' TO SCR-TRL-L2
                  DISPLAY SCR-TRL
                  ACCEPT WRK-OPCAO                  LINE 24 COLUMN 20
+                 MOVE 'ALTERACAO' TO WRK-LOG-OPERACAO
+                 MOVE ARQCRM-ID   TO WRK-LOG-ID
+                 MOVE ARQCRM-NOME TO WRK-LOG-NOME
+                 PERFORM GRAVA-LOG
+              WHEN 99
+                 PERFORM ERRO-REGISTRO-EM-USO
               WHEN OTHER
                  PERFORM ERRO-GRAVACAO-REGISTRO
            END-EVALUATE.
+      *-----------------------------------------------------------------
+       MOSTRA-DIFERENCAS                                      SECTION.
+      *----------------------------------
+           MOVE TPL-CTR TO SCR-CTR
+           MOVE 'Confira as alteracoes:' TO SCR-CTR-L1
+           MOVE 'Campo      Valor atual              Valor novo'
+                                                       TO SCR-CTR-L2
+
+           MOVE SPACES TO SCR-CTR-L3
+           IF ARQCRM-NOME NOT EQUAL WRK-ARQCRM-NOME
+              STRING 'Nome     : ' ARQCRM-NOME ' -> '
+                     WRK-ARQCRM-NOME
+                 DELIMITED BY SIZE INTO SCR-CTR-L3
+           END-IF
+
+           MOVE SPACES TO SCR-CTR-L4
+           IF ARQCRM-EMAIL NOT EQUAL WRK-ARQCRM-EMAIL
+              STRING 'E-mail   : ' ARQCRM-EMAIL ' -> '
+                     WRK-ARQCRM-EMAIL
+                 DELIMITED BY SIZE INTO SCR-CTR-L4
+           END-IF
+
+           MOVE SPACES TO SCR-CTR-L5
+           IF ARQCRM-TELEFONE NOT EQUAL WRK-ARQCRM-TELEFONE
+              STRING 'Telefone : ' ARQCRM-TELEFONE ' -> '
+                     WRK-ARQCRM-TELEFONE
+                 DELIMITED BY SIZE INTO SCR-CTR-L5
+           END-IF
+
+           MOVE SPACES TO SCR-CTR-L6
+           IF ARQCRM-TEL-EXTRA(1) NOT EQUAL WRK-ARQCRM-TEL-EXTRA(1)
+              STRING 'Tel.extra1: ' ARQCRM-TEL-EXTRA-NUMERO(1) ' -> '
+                     WRK-ARQCRM-TEL-EXTRA-NUMERO(1)
+                 DELIMITED BY SIZE INTO SCR-CTR-L6
+           END-IF
+
+           MOVE SPACES TO SCR-CTR-L7
+           IF ARQCRM-TEL-EXTRA(2) NOT EQUAL WRK-ARQCRM-TEL-EXTRA(2)
+              STRING 'Tel.extra2: ' ARQCRM-TEL-EXTRA-NUMERO(2) ' -> '
+                     WRK-ARQCRM-TEL-EXTRA-NUMERO(2)
+                 DELIMITED BY SIZE INTO SCR-CTR-L7
+           END-IF
+
+           MOVE SPACES TO SCR-CTR-L8
+           IF ARQCRM-CPF-CNPJ NOT EQUAL WRK-ARQCRM-CPF-CNPJ
+              STRING 'CPF/CNPJ : ' ARQCRM-CPF-CNPJ ' -> '
+                     WRK-ARQCRM-CPF-CNPJ
+                 DELIMITED BY SIZE INTO SCR-CTR-L8
+           END-IF
+
+           DISPLAY SCR-CTR.
+      *-----------------------------------------------------------------
+       GRAVA-LOG                                              SECTION.
+      *----------------------------------
+           PERFORM ABRE-ARQUIVO-LOG
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-LOG-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WRK-LOG-HORA
+
+           MOVE SPACES TO WRK-LOG-MOTIVO
+           MOVE SPACES TO ARQCRM-LOG-LINHA
+           STRING
+              WRK-LOG-DATA      ' '
+              WRK-LOG-HORA      ' '
+              WRK-LOG-OPERACAO  ' '
+              WRK-LOG-ID        ' '
+              WRK-LOG-NOME      ' '
+              WRK-LOG-MOTIVO
+           DELIMITED BY SIZE
+           INTO ARQCRM-LOG-LINHA
+           WRITE ARQCRM-LOG-LINHA
+
+           PERFORM FECHA-ARQUIVO-LOG.
       *-----------------------------------------------------------------
        FORMULARIO                                             SECTION.
       *----------------------------------
@@ -167,9 +354,252 @@
            MOVE 'Telefone: ' TO SCR-CTR-L5
            DISPLAY SCR-CTR
 
-           ACCEPT WRK-ARQCRM-NOME                    LINE 10 COLUMN 11
-           ACCEPT WRK-ARQCRM-EMAIL                   LINE 11 COLUMN 11
-           ACCEPT WRK-ARQCRM-TELEFONE                LINE 12 COLUMN 11.
+           PERFORM ACEITA-NOME
+           PERFORM ACEITA-EMAIL
+           ACCEPT WRK-ARQCRM-TELEFONE                LINE 12 COLUMN 11
+           MOVE WRK-ARQCRM-TELEFONE TO WRK-TEL-NORM
+           PERFORM NORMALIZA-TELEFONE
+           MOVE WRK-TEL-NORM TO WRK-ARQCRM-TELEFONE
+
+           PERFORM ACEITA-TELEFONE-EXTRA-1
+           PERFORM ACEITA-TELEFONE-EXTRA-2
+           PERFORM ACEITA-CPF-CNPJ.
+      *-----------------------------------------------------------------
+       NORMALIZA-TELEFONE                                      SECTION.
+      *----------------------------------
+           MOVE SPACES TO WRK-TEL-DIGITOS
+           MOVE ZERO   TO WRK-TEL-TAM
+
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 14
+              IF WRK-TEL-NORM(WRK-I:1) GREATER THAN OR EQUAL TO '0'
+                 AND WRK-TEL-NORM(WRK-I:1) LESS THAN OR EQUAL TO '9'
+                 ADD 1 TO WRK-TEL-TAM
+                 MOVE WRK-TEL-NORM(WRK-I:1)
+                                       TO WRK-TEL-DIGITOS(WRK-TEL-TAM:1)
+              END-IF
+           END-PERFORM
+
+           MOVE SPACES TO WRK-TEL-NORM
+           EVALUATE WRK-TEL-TAM
+              WHEN 11
+                 STRING '(' WRK-TEL-DIGITOS(1:2) ')'
+                        WRK-TEL-DIGITOS(3:5) '-' WRK-TEL-DIGITOS(8:4)
+                    DELIMITED BY SIZE INTO WRK-TEL-NORM
+              WHEN 10
+                 STRING '(' WRK-TEL-DIGITOS(1:2) ') '
+                        WRK-TEL-DIGITOS(3:4) '-' WRK-TEL-DIGITOS(7:4)
+                    DELIMITED BY SIZE INTO WRK-TEL-NORM
+              WHEN OTHER
+                 MOVE WRK-TEL-DIGITOS TO WRK-TEL-NORM
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+       ACEITA-CPF-CNPJ                                         SECTION.
+      *----------------------------------
+           MOVE 'N' TO WRK-CPF-OK
+
+           MOVE 'CPF/CNPJ (branco p/ pular):' TO SCR-CTR-L8
+           DISPLAY SCR-CTR
+
+           PERFORM UNTIL WRK-CPF-OK EQUAL 'S'
+              ACCEPT WRK-ARQCRM-CPF-CNPJ              LINE 15 COLUMN 30
+              IF WRK-ARQCRM-CPF-CNPJ EQUAL SPACES
+                 MOVE 'S' TO WRK-CPF-OK
+              ELSE
+                 PERFORM VALIDA-CPF-CNPJ
+                 IF WRK-CPF-OK NOT EQUAL 'S'
+                    PERFORM ERRO-CPF-CNPJ-INVALIDO
+                 END-IF
+              END-IF
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       VALIDA-CPF-CNPJ                                         SECTION.
+      *----------------------------------
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WRK-ARQCRM-CPF-CNPJ))
+                                                      TO WRK-CPF-TAM
+           MOVE 'N' TO WRK-CPF-OK
+
+           EVALUATE WRK-CPF-TAM
+              WHEN 11
+                 PERFORM VALIDA-CPF
+              WHEN 14
+                 PERFORM VALIDA-CNPJ
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+       VALIDA-CPF                                              SECTION.
+      *----------------------------------
+           MOVE ZERO TO WRK-CPF-SOMA
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 9
+              MOVE WRK-ARQCRM-CPF-CNPJ(WRK-I:1)    TO WRK-CPF-DIGITO
+              COMPUTE WRK-CPF-PESO = 11 - WRK-I
+              COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                                     (WRK-CPF-DIGITO * WRK-CPF-PESO)
+           END-PERFORM
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA, 11)
+           IF WRK-CPF-RESTO LESS THAN 2
+              MOVE ZERO TO WRK-CPF-DV1
+           ELSE
+              COMPUTE WRK-CPF-DV1 = 11 - WRK-CPF-RESTO
+           END-IF
+
+           MOVE ZERO TO WRK-CPF-SOMA
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 9
+              MOVE WRK-ARQCRM-CPF-CNPJ(WRK-I:1)    TO WRK-CPF-DIGITO
+              COMPUTE WRK-CPF-PESO = 12 - WRK-I
+              COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                                     (WRK-CPF-DIGITO * WRK-CPF-PESO)
+           END-PERFORM
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA + (WRK-CPF-DV1 * 2)
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA, 11)
+           IF WRK-CPF-RESTO LESS THAN 2
+              MOVE ZERO TO WRK-CPF-DV2
+           ELSE
+              COMPUTE WRK-CPF-DV2 = 11 - WRK-CPF-RESTO
+           END-IF
+
+           MOVE WRK-ARQCRM-CPF-CNPJ(10:1) TO WRK-CPF-DIGITO
+           IF WRK-CPF-DIGITO EQUAL WRK-CPF-DV1
+              MOVE WRK-ARQCRM-CPF-CNPJ(11:1) TO WRK-CPF-DIGITO
+              IF WRK-CPF-DIGITO EQUAL WRK-CPF-DV2
+                 MOVE 'S' TO WRK-CPF-OK
+              END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       VALIDA-CNPJ                                             SECTION.
+      *----------------------------------
+           MOVE ZERO TO WRK-CPF-SOMA
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 12
+              MOVE WRK-ARQCRM-CPF-CNPJ(WRK-I:1)    TO WRK-CPF-DIGITO
+              COMPUTE WRK-CPF-PESO = 2 +
+                      FUNCTION MOD((12 - WRK-I), 8)
+              COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                                     (WRK-CPF-DIGITO * WRK-CPF-PESO)
+           END-PERFORM
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA, 11)
+           IF WRK-CPF-RESTO LESS THAN 2
+              MOVE ZERO TO WRK-CPF-DV1
+           ELSE
+              COMPUTE WRK-CPF-DV1 = 11 - WRK-CPF-RESTO
+           END-IF
+
+           MOVE ZERO TO WRK-CPF-SOMA
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 12
+              MOVE WRK-ARQCRM-CPF-CNPJ(WRK-I:1)    TO WRK-CPF-DIGITO
+              COMPUTE WRK-CPF-PESO = 2 +
+                      FUNCTION MOD((13 - WRK-I), 8)
+              COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                                     (WRK-CPF-DIGITO * WRK-CPF-PESO)
+           END-PERFORM
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA + (WRK-CPF-DV1 * 2)
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA, 11)
+           IF WRK-CPF-RESTO LESS THAN 2
+              MOVE ZERO TO WRK-CPF-DV2
+           ELSE
+              COMPUTE WRK-CPF-DV2 = 11 - WRK-CPF-RESTO
+           END-IF
+
+           MOVE WRK-ARQCRM-CPF-CNPJ(13:1) TO WRK-CPF-DIGITO
+           IF WRK-CPF-DIGITO EQUAL WRK-CPF-DV1
+              MOVE WRK-ARQCRM-CPF-CNPJ(14:1) TO WRK-CPF-DIGITO
+              IF WRK-CPF-DIGITO EQUAL WRK-CPF-DV2
+                 MOVE 'S' TO WRK-CPF-OK
+              END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       ACEITA-TELEFONE-EXTRA-1                                 SECTION.
+      *----------------------------------
+           MOVE 'Tel.extra 1 - Tipo (C/R/O, branco p/ pular):'
+                                                       TO SCR-CTR-L6
+           DISPLAY SCR-CTR
+
+           ACCEPT WRK-ARQCRM-TEL-EXTRA-TIPO(1)        LINE 13 COLUMN 46
+           MOVE FUNCTION UPPER-CASE(WRK-ARQCRM-TEL-EXTRA-TIPO(1))
+                                       TO WRK-ARQCRM-TEL-EXTRA-TIPO(1)
+
+           IF WRK-ARQCRM-TEL-EXTRA-TIPO(1) NOT EQUAL SPACE
+              MOVE 'Tel.extra 1 - Numero:' TO SCR-CTR-L6
+              DISPLAY SCR-CTR
+              ACCEPT WRK-ARQCRM-TEL-EXTRA-NUMERO(1)   LINE 13 COLUMN 24
+              MOVE WRK-ARQCRM-TEL-EXTRA-NUMERO(1) TO WRK-TEL-NORM
+              PERFORM NORMALIZA-TELEFONE
+              MOVE WRK-TEL-NORM TO WRK-ARQCRM-TEL-EXTRA-NUMERO(1)
+           ELSE
+              MOVE SPACES TO WRK-ARQCRM-TEL-EXTRA-NUMERO(1)
+           END-IF.
+      *-----------------------------------------------------------------
+       ACEITA-TELEFONE-EXTRA-2                                 SECTION.
+      *----------------------------------
+           MOVE 'Tel.extra 2 - Tipo (C/R/O, branco p/ pular):'
+                                                       TO SCR-CTR-L7
+           DISPLAY SCR-CTR
+
+           ACCEPT WRK-ARQCRM-TEL-EXTRA-TIPO(2)        LINE 14 COLUMN 46
+           MOVE FUNCTION UPPER-CASE(WRK-ARQCRM-TEL-EXTRA-TIPO(2))
+                                       TO WRK-ARQCRM-TEL-EXTRA-TIPO(2)
+
+           IF WRK-ARQCRM-TEL-EXTRA-TIPO(2) NOT EQUAL SPACE
+              MOVE 'Tel.extra 2 - Numero:' TO SCR-CTR-L7
+              DISPLAY SCR-CTR
+              ACCEPT WRK-ARQCRM-TEL-EXTRA-NUMERO(2)   LINE 14 COLUMN 24
+              MOVE WRK-ARQCRM-TEL-EXTRA-NUMERO(2) TO WRK-TEL-NORM
+              PERFORM NORMALIZA-TELEFONE
+              MOVE WRK-TEL-NORM TO WRK-ARQCRM-TEL-EXTRA-NUMERO(2)
+           ELSE
+              MOVE SPACES TO WRK-ARQCRM-TEL-EXTRA-NUMERO(2)
+           END-IF.
+      *-----------------------------------------------------------------
+       ACEITA-NOME                                             SECTION.
+      *----------------------------------
+           PERFORM WITH TEST AFTER
+                   UNTIL WRK-ARQCRM-NOME NOT EQUAL SPACES
+              ACCEPT WRK-ARQCRM-NOME                 LINE 10 COLUMN 11
+              IF WRK-ARQCRM-NOME EQUAL SPACES
+                 PERFORM ERRO-NOME-OBRIGATORIO
+              END-IF
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       ACEITA-EMAIL                                            SECTION.
+      *----------------------------------
+           PERFORM WITH TEST AFTER
+                   UNTIL WRK-ARQCRM-EMAIL NOT EQUAL SPACES
+                      AND WRK-POS-ARROBA NOT EQUAL ZERO
+              ACCEPT WRK-ARQCRM-EMAIL                LINE 11 COLUMN 11
+              IF WRK-ARQCRM-EMAIL EQUAL SPACES
+                 PERFORM ERRO-EMAIL-OBRIGATORIO
+              ELSE
+                 PERFORM VALIDA-EMAIL
+                 IF WRK-POS-ARROBA EQUAL ZERO
+                    PERFORM ERRO-EMAIL-INVALIDO
+                 END-IF
+              END-IF
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       VALIDA-EMAIL                                            SECTION.
+      *----------------------------------
+           MOVE ZERO TO WRK-POS-ARROBA
+           MOVE ZERO TO WRK-POS-PONTO
+
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 30
+              IF WRK-ARQCRM-EMAIL(WRK-I:1) EQUAL '@'
+                 IF WRK-POS-ARROBA EQUAL ZERO
+                    MOVE WRK-I TO WRK-POS-ARROBA
+                 ELSE
+                    MOVE 99 TO WRK-POS-ARROBA
+                 END-IF
+              END-IF
+              IF WRK-ARQCRM-EMAIL(WRK-I:1) EQUAL '.'
+                 AND WRK-POS-ARROBA NOT EQUAL ZERO
+                 AND WRK-I GREATER THAN WRK-POS-ARROBA
+                 MOVE WRK-I TO WRK-POS-PONTO
+              END-IF
+           END-PERFORM
+
+           IF WRK-POS-ARROBA EQUAL ZERO
+              OR WRK-POS-ARROBA EQUAL 99
+              OR WRK-POS-PONTO EQUAL ZERO
+              MOVE ZERO TO WRK-POS-ARROBA
+           END-IF.
       *-----------------------------------------------------------------
        ERROS                                                  SECTION.
       *----------------------------------
@@ -180,7 +610,9 @@
       *
        ERRO-REGISTRO-NAO-ENCONTRADO.
            PERFORM LIMPA-RODAPE
-           MOVE 'ID nao encontrado' TO SCR-TRL-L1
+           MOVE 002 TO WRK-MSG-CODIGO
+           PERFORM TRADUZ-CODIGO-MENSAGEM
+           MOVE WRK-MSG-TEXTO TO SCR-TRL-L1
            DISPLAY SCR-TRL
            ACCEPT WRK-OPCAO                          LINE 23 COLUMN 19.
       *
@@ -193,9 +625,43 @@
       *
        ERRO-OUTRO-LE-ARQUIVO.
            PERFORM LIMPA-RODAPE
-           MOVE 'Erro na busca do registro' TO SCR-TRL-L1
+           MOVE 004 TO WRK-MSG-CODIGO
+           PERFORM TRADUZ-CODIGO-MENSAGEM
+           MOVE WRK-MSG-TEXTO TO SCR-TRL-L1
            DISPLAY SCR-TRL
            ACCEPT WRK-OPCAO                          LINE 23 COLUMN 27.
+      *
+       ERRO-REGISTRO-EM-USO.
+           PERFORM LIMPA-RODAPE
+           MOVE 003 TO WRK-MSG-CODIGO
+           PERFORM TRADUZ-CODIGO-MENSAGEM
+           MOVE WRK-MSG-TEXTO TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 55.
+      *
+       ERRO-NOME-OBRIGATORIO.
+           PERFORM LIMPA-RODAPE
+           MOVE 'Nome e obrigatorio' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 20.
+      *
+       ERRO-EMAIL-OBRIGATORIO.
+           PERFORM LIMPA-RODAPE
+           MOVE 'E-mail e obrigatorio' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 23.
+      *
+       ERRO-EMAIL-INVALIDO.
+           PERFORM LIMPA-RODAPE
+           MOVE 'E-mail invalido' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 18.
+      *
+       ERRO-CPF-CNPJ-INVALIDO.
+           PERFORM LIMPA-RODAPE
+           MOVE 'CPF/CNPJ invalido' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 20.
       *
        ERRO-GRAVACAO-REGISTRO.
            PERFORM LIMPA-RODAPE
@@ -209,6 +675,10 @@
            DISPLAY SCR-TRL
 
            ACCEPT WRK-OPCAO                          LINE 23 COLUMN 46.
+      *-----------------------------------------------------------------
+       MENSAGENS                                               SECTION.
+      *----------------------------------
+       COPY 'CRMK-MGP'.
       *-----------------------------------------------------------------
        FINALIZAR                                              SECTION.
       *----------------------------------
@@ -235,8 +705,35 @@
            READ ARQCRM.
       *
        GRAVA-REGISTRO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-ARQCRM-DATA-ALT
            MOVE WRK-ARQCRM-REGISTRO TO ARQCRM-REGISTRO
            REWRITE ARQCRM-REGISTRO.
+      *
+       ABRE-ARQUIVO-LOG.
+           OPEN EXTEND ARQCRM-LOG
+
+           IF ARQCRM-LOG-FS EQUAL 35
+              OPEN OUTPUT ARQCRM-LOG
+           END-IF.
+      *
+       FECHA-ARQUIVO-LOG.
+           CLOSE ARQCRM-LOG.
+      *
+       CARREGA-PARAMETROS.
+           OPEN I-O ARQCRM-PAR
+
+           IF ARQCRM-PAR-FS EQUAL 35
+              OPEN OUTPUT ARQCRM-PAR
+              MOVE 'P' TO PAR-CHAVE
+              WRITE PAR-REGISTRO
+              CLOSE ARQCRM-PAR
+              OPEN I-O ARQCRM-PAR
+           END-IF
+
+           MOVE 'P' TO PAR-CHAVE
+           READ ARQCRM-PAR
+
+           CLOSE ARQCRM-PAR.
       *-----------------------------------------------------------------
        UTILITARIOS                                            SECTION.
       *----------------------------------
