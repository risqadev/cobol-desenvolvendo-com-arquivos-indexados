@@ -0,0 +1,236 @@
+      *=================================================================
+       IDENTIFICATION                                         DIVISION.
+       PROGRAM-ID. SITLOTE.
+      *=================================================================
+       ENVIRONMENT                                            DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------
+       FILE-CONTROL.
+           SELECT ARQCRM  ASSIGN TO './files/ARQCRM.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              FILE STATUS IS ARQCRM-FS
+              RECORD KEY IS ARQCRM-KEY
+              ALTERNATE RECORD KEY IS ARQCRM-NOME
+                 WITH DUPLICATES
+              ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+                 WITH DUPLICATES.
+
+           SELECT ARQ-LOTE  ASSIGN TO './files/SITLOTE.TXT'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ARQ-LOTE-FS.
+
+           SELECT REL-LOTE  ASSIGN TO './files/SITLOTE.LST'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS REL-LOTE-FS.
+
+           SELECT ARQCRM-LOG  ASSIGN TO './files/ARQCRM.LOG'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ARQCRM-LOG-FS.
+      *=================================================================
+       DATA                                                   DIVISION.
+      *-----------------------------------------------------------------
+       FILE                                                   SECTION.
+      *----------------------------------
+       FD  ARQCRM.
+       COPY 'CRMK-000'.
+      *
+       FD  ARQ-LOTE.
+       01  ARQ-LOTE-ID          PIC X(04).
+      *
+       FD  REL-LOTE.
+       01  REL-LOTE-LINHA       PIC X(80).
+      *
+       FD  ARQCRM-LOG.
+       01  ARQCRM-LOG-LINHA     PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------
+       COPY 'CRMK-LOG'.
+       COPY 'CRMK-FST'.
+       01  ARQCRM-FS                PIC 9(02)  VALUE ZERO.
+       01  ARQ-LOTE-FS              PIC 9(02)  VALUE ZERO.
+       01  REL-LOTE-FS              PIC 9(02)  VALUE ZERO.
+       01  ARQCRM-LOG-FS            PIC 9(02)  VALUE ZERO.
+       01  WRK-TOT-LIDOS            PIC 9(05)  VALUE ZERO.
+       01  WRK-TOT-ALTERADOS        PIC 9(05)  VALUE ZERO.
+       01  WRK-TOT-NAO-ENCONTRADOS  PIC 9(05)  VALUE ZERO.
+       01  WRK-LINHA-DETALHE.
+           05 WRK-LINHA-ID          PIC X(04).
+           05 FILLER                PIC X(02)  VALUE SPACES.
+           05 WRK-LINHA-SITUACAO    PIC X(30).
+      *=================================================================
+       PROCEDURE                                              DIVISION.
+      *-----------------------------------------------------------------
+       PRINCIPAL                                              SECTION.
+      *----------------------------------
+           PERFORM INICIAR
+           PERFORM PROCESSAR
+           PERFORM FINALIZAR
+           GOBACK.
+      *-----------------------------------------------------------------
+       INICIAR                                                SECTION.
+      *----------------------------------
+           OPEN I-O ARQCRM
+
+           IF ARQCRM-FS NOT EQUAL ZERO
+              PERFORM TRADUZ-ARQCRM-FS
+              DISPLAY 'SITLOTE: ERRO ABERTURA ARQCRM - FS: ' ARQCRM-FS
+                      ' (' WRK-FST-MENSAGEM ')'
+              STOP RUN
+           END-IF
+
+           OPEN INPUT ARQ-LOTE
+
+           IF ARQ-LOTE-FS NOT EQUAL ZERO
+              PERFORM TRADUZ-ARQ-LOTE-FS
+              DISPLAY 'SITLOTE: ERRO ABERTURA SITLOTE.TXT - FS: '
+                      ARQ-LOTE-FS ' (' WRK-FST-MENSAGEM ')'
+              CLOSE ARQCRM
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT REL-LOTE
+
+           IF REL-LOTE-FS NOT EQUAL ZERO
+              PERFORM TRADUZ-REL-LOTE-FS
+              DISPLAY 'SITLOTE: ERRO ABERTURA SITLOTE.LST - FS: '
+                      REL-LOTE-FS ' (' WRK-FST-MENSAGEM ')'
+              CLOSE ARQCRM
+              CLOSE ARQ-LOTE
+              STOP RUN
+           END-IF
+
+           MOVE 'CRM - ATIVACAO/INATIVACAO EM LOTE' TO REL-LOTE-LINHA
+           WRITE REL-LOTE-LINHA
+
+           MOVE 'ID   SITUACAO' TO REL-LOTE-LINHA
+           WRITE REL-LOTE-LINHA.
+      *-----------------------------------------------------------------
+       PROCESSAR                                              SECTION.
+      *----------------------------------
+           READ ARQ-LOTE
+
+           PERFORM UNTIL ARQ-LOTE-FS NOT EQUAL ZERO
+              ADD 1 TO WRK-TOT-LIDOS
+              PERFORM PROCESSA-ID
+              READ ARQ-LOTE
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       PROCESSA-ID                                            SECTION.
+      *----------------------------------
+           MOVE ARQ-LOTE-ID TO ARQCRM-ID
+           READ ARQCRM
+
+           EVALUATE ARQCRM-FS
+              WHEN 0
+                 IF ARQCRM-ATIVO
+                    SET ARQCRM-INATIVO TO TRUE
+                 ELSE
+                    SET ARQCRM-ATIVO TO TRUE
+                 END-IF
+
+                 REWRITE ARQCRM-REGISTRO
+
+                 IF ARQCRM-FS EQUAL ZERO
+                    ADD 1 TO WRK-TOT-ALTERADOS
+                    MOVE ARQ-LOTE-ID TO WRK-LINHA-ID
+                    MOVE 'ALTERADO'  TO WRK-LINHA-SITUACAO
+                    MOVE 'SITLOTE'   TO WRK-LOG-OPERACAO
+                    MOVE ARQCRM-ID   TO WRK-LOG-ID
+                    MOVE ARQCRM-NOME TO WRK-LOG-NOME
+                    PERFORM GRAVA-LOG
+                 ELSE
+                    MOVE ARQ-LOTE-ID       TO WRK-LINHA-ID
+                    MOVE 'ERRO NA GRAVACAO' TO WRK-LINHA-SITUACAO
+                 END-IF
+              WHEN OTHER
+                 ADD 1 TO WRK-TOT-NAO-ENCONTRADOS
+                 MOVE ARQ-LOTE-ID     TO WRK-LINHA-ID
+                 MOVE 'NAO ENCONTRADO' TO WRK-LINHA-SITUACAO
+           END-EVALUATE
+
+           MOVE SPACES TO REL-LOTE-LINHA
+           STRING WRK-LINHA-ID ' ' WRK-LINHA-SITUACAO
+              DELIMITED BY SIZE
+              INTO REL-LOTE-LINHA
+           WRITE REL-LOTE-LINHA.
+      *-----------------------------------------------------------------
+       GRAVA-LOG                                              SECTION.
+      *----------------------------------
+           PERFORM ABRE-ARQUIVO-LOG
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-LOG-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WRK-LOG-HORA
+
+           MOVE SPACES TO WRK-LOG-MOTIVO
+           MOVE SPACES TO ARQCRM-LOG-LINHA
+           STRING
+              WRK-LOG-DATA      ' '
+              WRK-LOG-HORA      ' '
+              WRK-LOG-OPERACAO  ' '
+              WRK-LOG-ID        ' '
+              WRK-LOG-NOME      ' '
+              WRK-LOG-MOTIVO
+           DELIMITED BY SIZE
+           INTO ARQCRM-LOG-LINHA
+           WRITE ARQCRM-LOG-LINHA
+
+           PERFORM FECHA-ARQUIVO-LOG.
+      *-----------------------------------------------------------------
+       ARQUIVOS                                               SECTION.
+      *----------------------------------
+       ABRE-ARQUIVO-LOG.
+           OPEN EXTEND ARQCRM-LOG
+
+           IF ARQCRM-LOG-FS EQUAL 35
+              OPEN OUTPUT ARQCRM-LOG
+           END-IF.
+      *
+       FECHA-ARQUIVO-LOG.
+           CLOSE ARQCRM-LOG.
+      *-----------------------------------------------------------------
+       MENSAGENS                                              SECTION.
+      *----------------------------------
+       COPY 'CRMK-FSP' REPLACING
+            ==FS-PARAGRAFO== BY ==TRADUZ-ARQCRM-FS==
+            ==FS-CAMPO==      BY ==ARQCRM-FS==.
+      *
+       COPY 'CRMK-FSP' REPLACING
+            ==FS-PARAGRAFO== BY ==TRADUZ-ARQ-LOTE-FS==
+            ==FS-CAMPO==      BY ==ARQ-LOTE-FS==.
+      *
+       COPY 'CRMK-FSP' REPLACING
+            ==FS-PARAGRAFO== BY ==TRADUZ-REL-LOTE-FS==
+            ==FS-CAMPO==      BY ==REL-LOTE-FS==.
+      *-----------------------------------------------------------------
+       FINALIZAR                                              SECTION.
+      *----------------------------------
+           MOVE SPACES TO REL-LOTE-LINHA
+           WRITE REL-LOTE-LINHA
+
+           MOVE SPACES TO REL-LOTE-LINHA
+           STRING 'Total de IDs lidos          : ' WRK-TOT-LIDOS
+              DELIMITED BY SIZE INTO REL-LOTE-LINHA
+           WRITE REL-LOTE-LINHA
+
+           MOVE SPACES TO REL-LOTE-LINHA
+           STRING 'Total de registros alterados : ' WRK-TOT-ALTERADOS
+              DELIMITED BY SIZE INTO REL-LOTE-LINHA
+           WRITE REL-LOTE-LINHA
+
+           MOVE SPACES TO REL-LOTE-LINHA
+           STRING 'Total de IDs nao encontrados : '
+              WRK-TOT-NAO-ENCONTRADOS
+              DELIMITED BY SIZE INTO REL-LOTE-LINHA
+           WRITE REL-LOTE-LINHA
+
+           CLOSE ARQCRM
+           CLOSE ARQ-LOTE
+           CLOSE REL-LOTE
+
+           DISPLAY 'SITLOTE: ' WRK-TOT-LIDOS ' lidos, '
+                   WRK-TOT-ALTERADOS ' alterados, '
+                   WRK-TOT-NAO-ENCONTRADOS ' nao encontrados'.
+      *------------------------ FIM DO ARQUIVO -------------------------
