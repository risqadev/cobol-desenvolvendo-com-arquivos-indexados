@@ -0,0 +1,6 @@
+       01  PAR-REGISTRO.
+           05 PAR-CHAVE                 PIC X(01)  VALUE 'P'.
+           05 PAR-LINHAS-POR-PAGINA     PIC 9(03)  VALUE 40.
+           05 PAR-MAX-TENTATIVAS-LOGIN  PIC 9(02)  VALUE 3.
+           05 PAR-TIPO-CLIENTE-PADRAO   PIC X(01)  VALUE 'C'.
+           05 PAR-TIMEOUT-INATIVIDADE   PIC 9(05)  VALUE 00120.
