@@ -0,0 +1,4 @@
+       01  OPR-REGISTRO.
+           05 OPR-ID            PIC X(08) VALUE SPACES.
+           05 OPR-SENHA         PIC X(08) VALUE SPACES.
+           05 OPR-NOME          PIC X(25) VALUE SPACES.
