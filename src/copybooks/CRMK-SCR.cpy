@@ -0,0 +1,51 @@
+       01  SCR-HDR                                       BLANK SCREEN.
+           05  LINE 1  COLUMN 1  PIC X(50) VALUE
+               '=================================================='.
+           05  LINE 2  COLUMN 1  PIC X(50) VALUE
+               '            C R M  -  C L I E N T E S'.
+           05  LINE 3  COLUMN 1  PIC X(50) VALUE
+               '=================================================='.
+      *
+       01  SCR-CTR.
+           05 SCR-CTR-L0   LINE 7  COLUMN 1  PIC X(80) VALUE SPACES.
+           05 SCR-CTR-L1   LINE 8  COLUMN 1  PIC X(80) VALUE SPACES.
+           05 SCR-CTR-L2   LINE 9  COLUMN 1  PIC X(80) VALUE SPACES.
+           05 SCR-CTR-L3   LINE 10 COLUMN 1  PIC X(80) VALUE SPACES.
+           05 SCR-CTR-L4   LINE 11 COLUMN 1  PIC X(80) VALUE SPACES.
+           05 SCR-CTR-L5   LINE 12 COLUMN 1  PIC X(80) VALUE SPACES.
+           05 SCR-CTR-L6   LINE 13 COLUMN 1  PIC X(80) VALUE SPACES.
+           05 SCR-CTR-L7   LINE 14 COLUMN 1  PIC X(80) VALUE SPACES.
+           05 SCR-CTR-L8   LINE 15 COLUMN 1  PIC X(80) VALUE SPACES.
+           05 SCR-CTR-L9   LINE 16 COLUMN 1  PIC X(80) VALUE SPACES.
+           05 SCR-CTR-L10  LINE 17 COLUMN 1  PIC X(80) VALUE SPACES.
+           05 SCR-CTR-L11  LINE 18 COLUMN 1  PIC X(80) VALUE SPACES.
+           05 SCR-CTR-L12  LINE 19 COLUMN 1  PIC X(80) VALUE SPACES.
+           05 SCR-CTR-L13  LINE 20 COLUMN 1  PIC X(80) VALUE SPACES.
+      *
+       01  SCR-TRL.
+           05 SCR-TRL-L0   LINE 22 COLUMN 1  PIC X(80) VALUE SPACES.
+           05 SCR-TRL-L1   LINE 23 COLUMN 1  PIC X(80) VALUE SPACES.
+           05 SCR-TRL-L2   LINE 24 COLUMN 1  PIC X(80) VALUE SPACES.
+           05 SCR-TRL-L3   LINE 25 COLUMN 1  PIC X(80) VALUE SPACES.
+      *
+       01  TPL-CTR.
+           05 FILLER  PIC X(80) VALUE SPACES.
+           05 FILLER  PIC X(80) VALUE SPACES.
+           05 FILLER  PIC X(80) VALUE SPACES.
+           05 FILLER  PIC X(80) VALUE SPACES.
+           05 FILLER  PIC X(80) VALUE SPACES.
+           05 FILLER  PIC X(80) VALUE SPACES.
+           05 FILLER  PIC X(80) VALUE SPACES.
+           05 FILLER  PIC X(80) VALUE SPACES.
+           05 FILLER  PIC X(80) VALUE SPACES.
+           05 FILLER  PIC X(80) VALUE SPACES.
+           05 FILLER  PIC X(80) VALUE SPACES.
+           05 FILLER  PIC X(80) VALUE SPACES.
+           05 FILLER  PIC X(80) VALUE SPACES.
+           05 FILLER  PIC X(80) VALUE SPACES.
+      *
+       01  TPL-TRL.
+           05 FILLER  PIC X(80) VALUE SPACES.
+           05 FILLER  PIC X(80) VALUE SPACES.
+           05 FILLER  PIC X(80) VALUE SPACES.
+           05 FILLER  PIC X(80) VALUE SPACES.
