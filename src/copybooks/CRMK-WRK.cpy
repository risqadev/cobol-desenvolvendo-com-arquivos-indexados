@@ -0,0 +1,13 @@
+       01  WRK-ARQCRM-REGISTRO.
+           05 WRK-ARQCRM-KEY.
+              10 WRK-ARQCRM-ID      PIC X(04).
+           05 WRK-ARQCRM-NOME       PIC X(25).
+           05 WRK-ARQCRM-EMAIL      PIC X(30).
+           05 WRK-ARQCRM-TELEFONE   PIC X(14).
+           05 WRK-ARQCRM-TEL-EXTRA OCCURS 2 TIMES.
+              10 WRK-ARQCRM-TEL-EXTRA-TIPO    PIC X(01).
+              10 WRK-ARQCRM-TEL-EXTRA-NUMERO  PIC X(14).
+           05 WRK-ARQCRM-CPF-CNPJ   PIC X(14).
+           05 WRK-ARQCRM-STATUS     PIC 9(01).
+           05 WRK-ARQCRM-DATA-CAD   PIC 9(08).
+           05 WRK-ARQCRM-DATA-ALT   PIC 9(08).
