@@ -0,0 +1,2 @@
+       01  WRK-MSG-CODIGO       PIC 9(03)   VALUE ZERO.
+       01  WRK-MSG-TEXTO        PIC X(53)   VALUE SPACES.
