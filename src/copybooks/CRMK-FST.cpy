@@ -0,0 +1 @@
+       01  WRK-FST-MENSAGEM     PIC X(40)   VALUE SPACES.
