@@ -0,0 +1,3 @@
+       01  CTL-REGISTRO.
+           05 CTL-CHAVE         PIC X(01)  VALUE 'C'.
+           05 CTL-PROX-ID       PIC 9(03)  VALUE ZERO.
