@@ -0,0 +1,17 @@
+       TRADUZ-CODIGO-MENSAGEM.
+           EVALUATE WRK-MSG-CODIGO
+              WHEN 001
+                 MOVE 'OPCAO INVALIDA'
+                                                       TO WRK-MSG-TEXTO
+              WHEN 002
+                 MOVE 'ID nao encontrado'
+                                                       TO WRK-MSG-TEXTO
+              WHEN 003
+           MOVE 'Registro em uso por outro usuario. Tente novamente.'
+                                                       TO WRK-MSG-TEXTO
+              WHEN 004
+                 MOVE 'Erro na busca do registro'
+                                                       TO WRK-MSG-TEXTO
+              WHEN OTHER
+                 MOVE SPACES                           TO WRK-MSG-TEXTO
+           END-EVALUATE.
