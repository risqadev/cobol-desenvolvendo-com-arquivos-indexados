@@ -0,0 +1,10 @@
+       01  TAB-ARQCRM-HDR              PIC X(76)   VALUE
+           'ID   NOME                 EMAIL             TELEFONE'.
+       01  TAB-ARQCRM-REGISTRO.
+           05 TAB-ARQCRM-ID            PIC X(04).
+           05 FILLER                   PIC X(01)   VALUE SPACE.
+           05 TAB-ARQCRM-NOME          PIC X(25).
+           05 FILLER                   PIC X(01)   VALUE SPACE.
+           05 TAB-ARQCRM-EMAIL         PIC X(30).
+           05 FILLER                   PIC X(01)   VALUE SPACE.
+           05 TAB-ARQCRM-TELEFONE      PIC X(14).
