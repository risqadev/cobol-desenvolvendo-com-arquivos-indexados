@@ -0,0 +1,7 @@
+       01  WRK-LOG-REGISTRO.
+           05 WRK-LOG-DATA                 PIC 9(08).
+           05 WRK-LOG-HORA                 PIC 9(06).
+           05 WRK-LOG-OPERACAO             PIC X(10).
+           05 WRK-LOG-ID                   PIC X(04).
+           05 WRK-LOG-NOME                 PIC X(25).
+           05 WRK-LOG-MOTIVO               PIC X(40).
