@@ -4,6 +4,15 @@
            05 ARQCRM-NOME          PIC X(25) VALUE SPACES.
            05 ARQCRM-EMAIL         PIC X(30) VALUE SPACES.
            05 ARQCRM-TELEFONE      PIC X(14) VALUE SPACES.
+           05 ARQCRM-TEL-EXTRA OCCURS 2 TIMES.
+              10 ARQCRM-TEL-EXTRA-TIPO    PIC X(01) VALUE SPACE.
+                 88 ARQCRM-TEL-EXTRA-CELULAR     VALUE 'C'.
+                 88 ARQCRM-TEL-EXTRA-RESIDENCIAL VALUE 'R'.
+                 88 ARQCRM-TEL-EXTRA-COMERCIAL   VALUE 'O'.
+              10 ARQCRM-TEL-EXTRA-NUMERO  PIC X(14) VALUE SPACES.
+           05 ARQCRM-CPF-CNPJ      PIC X(14) VALUE SPACES.
            05 ARQCRM-STATUS        PIC 9(01) VALUE ZERO.
               88 ARQCRM-ATIVO                VALUE 0.
               88 ARQCRM-INATIVO              VALUE 1.
+           05 ARQCRM-DATA-CADASTRO  PIC 9(08) VALUE ZERO.
+           05 ARQCRM-DATA-ALTERACAO PIC 9(08) VALUE ZERO.
