@@ -0,0 +1,46 @@
+       FS-PARAGRAFO.
+           EVALUATE FS-CAMPO
+              WHEN '00'
+                 MOVE 'Operacao realizada com sucesso'
+                                                  TO WRK-FST-MENSAGEM
+              WHEN '10'
+                 MOVE 'Fim de arquivo'            TO WRK-FST-MENSAGEM
+              WHEN '21'
+                 MOVE 'Erro de sequencia na chave'
+                                                  TO WRK-FST-MENSAGEM
+              WHEN '22'
+                 MOVE 'Chave duplicada'           TO WRK-FST-MENSAGEM
+              WHEN '23'
+                 MOVE 'Registro nao encontrado'   TO WRK-FST-MENSAGEM
+              WHEN '35'
+                 MOVE 'Arquivo inexistente'       TO WRK-FST-MENSAGEM
+              WHEN '37'
+                 MOVE 'Organizacao de arquivo incompativel'
+                                                  TO WRK-FST-MENSAGEM
+              WHEN '41'
+                 MOVE 'Arquivo ja esta aberto'    TO WRK-FST-MENSAGEM
+              WHEN '42'
+                 MOVE 'Arquivo nao esta aberto'   TO WRK-FST-MENSAGEM
+              WHEN '43'
+              WHEN '49'
+                 MOVE 'Operacao de REWRITE/DELETE invalida'
+                                                  TO WRK-FST-MENSAGEM
+              WHEN '44'
+                 MOVE 'Tamanho de registro invalido'
+                                                  TO WRK-FST-MENSAGEM
+              WHEN '46'
+                 MOVE 'Leitura alem do fim de arquivo'
+                                                  TO WRK-FST-MENSAGEM
+              WHEN '47'
+                 MOVE 'Operacao de leitura invalida'
+                                                  TO WRK-FST-MENSAGEM
+              WHEN '48'
+                 MOVE 'Operacao de gravacao invalida'
+                                                  TO WRK-FST-MENSAGEM
+              WHEN '99'
+                 MOVE 'Registro em uso por outro usuario'
+                                                  TO WRK-FST-MENSAGEM
+              WHEN OTHER
+                 MOVE 'Erro de arquivo - codigo desconhecido'
+                                                  TO WRK-FST-MENSAGEM
+           END-EVALUATE.
