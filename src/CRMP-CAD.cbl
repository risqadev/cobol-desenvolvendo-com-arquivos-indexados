@@ -9,9 +9,29 @@
        FILE-CONTROL.
            SELECT ARQCRM  ASSIGN TO './files/ARQCRM.DAT'
               ORGANIZATION IS INDEXED
-              ACCESS MODE IS RANDOM
+              ACCESS MODE IS DYNAMIC
               FILE STATUS IS ARQCRM-FS
-              RECORD KEY IS ARQCRM-KEY.
+              RECORD KEY IS ARQCRM-KEY
+              ALTERNATE RECORD KEY IS ARQCRM-NOME
+                 WITH DUPLICATES
+              ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+                 WITH DUPLICATES.
+
+           SELECT ARQCRM-CTL  ASSIGN TO './files/ARQCRM-CTL.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              FILE STATUS IS ARQCRM-CTL-FS
+              RECORD KEY IS CTL-CHAVE.
+
+           SELECT ARQCRM-LOG  ASSIGN TO './files/ARQCRM.LOG'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ARQCRM-LOG-FS.
+
+           SELECT ARQCRM-PAR  ASSIGN TO './files/SISPARAM.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              FILE STATUS IS ARQCRM-PAR-FS
+              RECORD KEY IS PAR-CHAVE.
       *=================================================================
        DATA                                                   DIVISION.
       *-----------------------------------------------------------------
@@ -19,12 +39,44 @@
       *----------------------------------
        FD  ARQCRM.
        COPY 'CRMK-000'.
+      *
+       FD  ARQCRM-CTL.
+       COPY 'CRMK-CTL'.
+      *
+       FD  ARQCRM-LOG.
+       01  ARQCRM-LOG-LINHA     PIC X(100).
+      *
+       FD  ARQCRM-PAR.
+       COPY 'CRMK-PAR'.
       *-----------------------------------------------------------------
        WORKING-STORAGE                                        SECTION.
       *----------------------------------
        COPY 'CRMK-WRK'.
+       COPY 'CRMK-LOG'.
+       COPY 'CRMK-MSG'.
        01  ARQCRM-FS            PIC 9(02)   VALUE ZERO.
+       01  ARQCRM-CTL-FS        PIC 9(02)   VALUE ZERO.
+       01  ARQCRM-LOG-FS        PIC 9(02)   VALUE ZERO.
+       01  ARQCRM-PAR-FS        PIC 9(02)   VALUE ZERO.
        01  WRK-OPCAO            PIC X(01).
+       01  WRK-TENTATIVAS       PIC 9(02)   VALUE ZERO.
+       01  WRK-POS-ARROBA       PIC 9(02)   VALUE ZERO.
+       01  WRK-POS-PONTO        PIC 9(02)   VALUE ZERO.
+       01  WRK-I                PIC 9(02)   VALUE ZERO.
+       01  WRK-CPF-TAM          PIC 9(02)   VALUE ZERO.
+       01  WRK-CPF-SOMA         PIC 9(04)   VALUE ZERO.
+       01  WRK-CPF-PESO         PIC 9(02)   VALUE ZERO.
+       01  WRK-CPF-RESTO        PIC 9(02)   VALUE ZERO.
+       01  WRK-CPF-DV1          PIC 9(01)   VALUE ZERO.
+       01  WRK-CPF-DV2          PIC 9(01)   VALUE ZERO.
+       01  WRK-CPF-DIGITO       PIC 9(01)   VALUE ZERO.
+       01  WRK-CPF-OK           PIC X(01)   VALUE 'N'.
+       01  WRK-TEL-NORM         PIC X(14)   VALUE SPACES.
+       01  WRK-TEL-DIGITOS      PIC X(14)   VALUE SPACES.
+       01  WRK-TEL-TAM          PIC 9(02)   VALUE ZERO.
+       01  WRK-TIPO-CLIENTE     PIC X(01)   VALUE 'C'.
+       01  WRK-DUP-ENCONTRADO   PIC X(01)   VALUE 'N'.
+           88 DUPLICADO-ENCONTRADO             VALUE 'S'.
       *-----------------------------------------------------------------
        SCREEN                                                 SECTION.
       *----------------------------------
@@ -48,6 +100,14 @@
               PERFORM ERRO-ABRE-ARQUIVO
            END-IF
 
+           PERFORM ABRE-ARQUIVO-CTL
+
+           IF ARQCRM-CTL-FS NOT EQUAL 0
+              PERFORM ERRO-ABRE-ARQUIVO-CTL
+           END-IF
+
+           PERFORM CARREGA-PARAMETROS
+
            DISPLAY SCR-HDR
            DISPLAY SCR-CTR
 
@@ -59,13 +119,36 @@
            PERFORM LIMPA-CORPO
            DISPLAY SCR-CTR
 
+           PERFORM ACEITA-TIPO-CLIENTE
+
+           PERFORM GERA-PROXIMO-ID
+
            PERFORM FORMULARIO
 
+           PERFORM VERIFICA-DUPLICIDADE
+
            PERFORM LIMPA-RODAPE
-           MOVE 'Deseja gravar o registro? (S/N)'    TO SCR-TRL-L1
-           DISPLAY SCR-TRL
 
-           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 33
+           IF DUPLICADO-ENCONTRADO
+              MOVE 'Possivel cliente duplicado (mesmo nome e telefone).'
+                                                       TO SCR-TRL-L1
+              MOVE 'Deseja gravar mesmo assim? (S/N)' TO SCR-TRL-L2
+              DISPLAY SCR-TRL
+              ACCEPT WRK-OPCAO                       LINE 24 COLUMN 33
+                 WITH TIME-OUT PAR-TIMEOUT-INATIVIDADE
+                 ON EXCEPTION
+                    MOVE 'N' TO WRK-OPCAO
+              END-ACCEPT
+           ELSE
+              MOVE 'Deseja gravar o registro? (S/N)'  TO SCR-TRL-L1
+              DISPLAY SCR-TRL
+              ACCEPT WRK-OPCAO                       LINE 23 COLUMN 33
+                 WITH TIME-OUT PAR-TIMEOUT-INATIVIDADE
+                 ON EXCEPTION
+                    MOVE 'N' TO WRK-OPCAO
+              END-ACCEPT
+           END-IF
+
            MOVE FUNCTION UPPER-CASE(WRK-OPCAO) TO WRK-OPCAO
 
            PERFORM LIMPA-RODAPE
@@ -77,32 +160,381 @@
               PERFORM VOLTAR-MENU
            END-IF
 
+           PERFORM GRAVA-REGISTRO.
+      *-----------------------------------------------------------------
+       ACEITA-TIPO-CLIENTE                                     SECTION.
+      *----------------------------------
+           MOVE 'Tipo de cliente: (F)isica, (J)uridica, (C)outros:'
+                                                       TO SCR-CTR-L1
+           DISPLAY SCR-CTR
+
+           ACCEPT WRK-TIPO-CLIENTE                    LINE 8  COLUMN 52
+           MOVE FUNCTION UPPER-CASE(WRK-TIPO-CLIENTE)
+                                                TO WRK-TIPO-CLIENTE
+
+           EVALUATE WRK-TIPO-CLIENTE
+              WHEN 'F'
+              WHEN 'J'
+                 CONTINUE
+              WHEN OTHER
+                 MOVE PAR-TIPO-CLIENTE-PADRAO TO WRK-TIPO-CLIENTE
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+       VERIFICA-DUPLICIDADE                                    SECTION.
+      *----------------------------------
+           MOVE 'N' TO WRK-DUP-ENCONTRADO
+
+           MOVE WRK-ARQCRM-NOME TO ARQCRM-NOME
+           START ARQCRM KEY IS NOT LESS THAN ARQCRM-NOME
+
+           IF ARQCRM-FS EQUAL ZERO
+              READ ARQCRM NEXT RECORD
+              PERFORM UNTIL ARQCRM-FS NOT EQUAL ZERO
+                         OR ARQCRM-NOME NOT EQUAL WRK-ARQCRM-NOME
+                         OR DUPLICADO-ENCONTRADO
+                 IF ARQCRM-TELEFONE EQUAL WRK-ARQCRM-TELEFONE
+                    SET DUPLICADO-ENCONTRADO TO TRUE
+                 END-IF
+                 READ ARQCRM NEXT RECORD
+              END-PERFORM
+           END-IF.
+      *-----------------------------------------------------------------
+       GRAVA-REGISTRO                                         SECTION.
+      *----------------------------------
+           MOVE ZERO TO WRK-TENTATIVAS
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-ARQCRM-DATA-CAD
+           MOVE ZERO TO WRK-ARQCRM-DATA-ALT
            MOVE WRK-ARQCRM-REGISTRO TO ARQCRM-REGISTRO
            WRITE ARQCRM-REGISTRO
 
+           PERFORM UNTIL ARQCRM-FS NOT EQUAL 22
+                      OR WRK-TENTATIVAS EQUAL 50
+              ADD 1 TO WRK-TENTATIVAS
+              PERFORM GERA-PROXIMO-ID
+              MOVE WRK-ARQCRM-ID TO ARQCRM-ID
+              WRITE ARQCRM-REGISTRO
+           END-PERFORM
+
            EVALUATE ARQCRM-FS
               WHEN 0
                  MOVE 'Registro gravado.'   TO SCR-TRL-L1
                  DISPLAY SCR-TRL
+                 MOVE 'CADASTRO' TO WRK-LOG-OPERACAO
+                 MOVE ARQCRM-ID  TO WRK-LOG-ID
+                 MOVE ARQCRM-NOME TO WRK-LOG-NOME
+                 PERFORM GRAVA-LOG
               WHEN 22
                  PERFORM ERRO-ID-DUPLICADO
+              WHEN 99
+                 PERFORM ERRO-REGISTRO-EM-USO
               WHEN OTHER
                  PERFORM ERRO-GRAVACAO-REGISTRO
            END-EVALUATE.
+      *-----------------------------------------------------------------
+       GRAVA-LOG                                              SECTION.
+      *----------------------------------
+           PERFORM ABRE-ARQUIVO-LOG
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-LOG-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WRK-LOG-HORA
+
+           MOVE SPACES TO WRK-LOG-MOTIVO
+           MOVE SPACES TO ARQCRM-LOG-LINHA
+           STRING
+              WRK-LOG-DATA      ' '
+              WRK-LOG-HORA      ' '
+              WRK-LOG-OPERACAO  ' '
+              WRK-LOG-ID        ' '
+              WRK-LOG-NOME      ' '
+              WRK-LOG-MOTIVO
+           DELIMITED BY SIZE
+           INTO ARQCRM-LOG-LINHA
+           WRITE ARQCRM-LOG-LINHA
+
+           PERFORM FECHA-ARQUIVO-LOG.
       *-----------------------------------------------------------------
        FORMULARIO                                             SECTION.
       *----------------------------------
            PERFORM LIMPA-CORPO
 
+           STRING 'ID      : ' WRK-ARQCRM-ID
+              DELIMITED BY SIZE
+              INTO SCR-CTR-L2
            MOVE 'Nome    : ' TO SCR-CTR-L3
            MOVE 'E-mail  : ' TO SCR-CTR-L4
            MOVE 'Telefone: ' TO SCR-CTR-L5
            DISPLAY SCR-CTR
 
-           ACCEPT WRK-ARQCRM-ID                      LINE 9  COLUMN 11
-           ACCEPT WRK-ARQCRM-NOME                    LINE 10 COLUMN 11
-           ACCEPT WRK-ARQCRM-EMAIL                   LINE 11 COLUMN 11
-           ACCEPT WRK-ARQCRM-TELEFONE                LINE 12 COLUMN 11.
+           PERFORM ACEITA-NOME
+           PERFORM ACEITA-EMAIL
+           ACCEPT WRK-ARQCRM-TELEFONE                LINE 12 COLUMN 11
+           MOVE WRK-ARQCRM-TELEFONE TO WRK-TEL-NORM
+           PERFORM NORMALIZA-TELEFONE
+           MOVE WRK-TEL-NORM TO WRK-ARQCRM-TELEFONE
+
+           PERFORM ACEITA-TELEFONE-EXTRA-1
+           PERFORM ACEITA-TELEFONE-EXTRA-2
+           PERFORM ACEITA-CPF-CNPJ.
+      *-----------------------------------------------------------------
+       NORMALIZA-TELEFONE                                      SECTION.
+      *----------------------------------
+           MOVE SPACES TO WRK-TEL-DIGITOS
+           MOVE ZERO   TO WRK-TEL-TAM
+
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 14
+              IF WRK-TEL-NORM(WRK-I:1) GREATER THAN OR EQUAL TO '0'
+                 AND WRK-TEL-NORM(WRK-I:1) LESS THAN OR EQUAL TO '9'
+                 ADD 1 TO WRK-TEL-TAM
+                 MOVE WRK-TEL-NORM(WRK-I:1)
+                                       TO WRK-TEL-DIGITOS(WRK-TEL-TAM:1)
+              END-IF
+           END-PERFORM
+
+           MOVE SPACES TO WRK-TEL-NORM
+           EVALUATE WRK-TEL-TAM
+              WHEN 11
+                 STRING '(' WRK-TEL-DIGITOS(1:2) ')'
+                        WRK-TEL-DIGITOS(3:5) '-' WRK-TEL-DIGITOS(8:4)
+                    DELIMITED BY SIZE INTO WRK-TEL-NORM
+              WHEN 10
+                 STRING '(' WRK-TEL-DIGITOS(1:2) ') '
+                        WRK-TEL-DIGITOS(3:4) '-' WRK-TEL-DIGITOS(7:4)
+                    DELIMITED BY SIZE INTO WRK-TEL-NORM
+              WHEN OTHER
+                 MOVE WRK-TEL-DIGITOS TO WRK-TEL-NORM
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+       ACEITA-TELEFONE-EXTRA-1                                 SECTION.
+      *----------------------------------
+           MOVE SPACE  TO WRK-ARQCRM-TEL-EXTRA-TIPO(1)
+           MOVE SPACES TO WRK-ARQCRM-TEL-EXTRA-NUMERO(1)
+
+           MOVE 'Tel.extra 1 - Tipo (C/R/O, branco p/ pular):'
+                                                       TO SCR-CTR-L6
+           DISPLAY SCR-CTR
+
+           ACCEPT WRK-ARQCRM-TEL-EXTRA-TIPO(1)        LINE 13 COLUMN 46
+           MOVE FUNCTION UPPER-CASE(WRK-ARQCRM-TEL-EXTRA-TIPO(1))
+                                       TO WRK-ARQCRM-TEL-EXTRA-TIPO(1)
+
+           IF WRK-ARQCRM-TEL-EXTRA-TIPO(1) NOT EQUAL SPACE
+              MOVE 'Tel.extra 1 - Numero:' TO SCR-CTR-L6
+              DISPLAY SCR-CTR
+              ACCEPT WRK-ARQCRM-TEL-EXTRA-NUMERO(1)   LINE 13 COLUMN 24
+              MOVE WRK-ARQCRM-TEL-EXTRA-NUMERO(1) TO WRK-TEL-NORM
+              PERFORM NORMALIZA-TELEFONE
+              MOVE WRK-TEL-NORM TO WRK-ARQCRM-TEL-EXTRA-NUMERO(1)
+           END-IF.
+      *-----------------------------------------------------------------
+       ACEITA-TELEFONE-EXTRA-2                                 SECTION.
+      *----------------------------------
+           MOVE SPACE  TO WRK-ARQCRM-TEL-EXTRA-TIPO(2)
+           MOVE SPACES TO WRK-ARQCRM-TEL-EXTRA-NUMERO(2)
+
+           MOVE 'Tel.extra 2 - Tipo (C/R/O, branco p/ pular):'
+                                                       TO SCR-CTR-L7
+           DISPLAY SCR-CTR
+
+           ACCEPT WRK-ARQCRM-TEL-EXTRA-TIPO(2)        LINE 14 COLUMN 46
+           MOVE FUNCTION UPPER-CASE(WRK-ARQCRM-TEL-EXTRA-TIPO(2))
+                                       TO WRK-ARQCRM-TEL-EXTRA-TIPO(2)
+
+           IF WRK-ARQCRM-TEL-EXTRA-TIPO(2) NOT EQUAL SPACE
+              MOVE 'Tel.extra 2 - Numero:' TO SCR-CTR-L7
+              DISPLAY SCR-CTR
+              ACCEPT WRK-ARQCRM-TEL-EXTRA-NUMERO(2)   LINE 14 COLUMN 24
+              MOVE WRK-ARQCRM-TEL-EXTRA-NUMERO(2) TO WRK-TEL-NORM
+              PERFORM NORMALIZA-TELEFONE
+              MOVE WRK-TEL-NORM TO WRK-ARQCRM-TEL-EXTRA-NUMERO(2)
+           END-IF.
+      *-----------------------------------------------------------------
+       ACEITA-CPF-CNPJ                                         SECTION.
+      *----------------------------------
+           MOVE SPACES TO WRK-ARQCRM-CPF-CNPJ
+           MOVE 'N'    TO WRK-CPF-OK
+
+           MOVE 'CPF/CNPJ (branco p/ pular):' TO SCR-CTR-L8
+           DISPLAY SCR-CTR
+
+           PERFORM UNTIL WRK-CPF-OK EQUAL 'S'
+              ACCEPT WRK-ARQCRM-CPF-CNPJ              LINE 15 COLUMN 30
+              IF WRK-ARQCRM-CPF-CNPJ EQUAL SPACES
+                 MOVE 'S' TO WRK-CPF-OK
+              ELSE
+                 PERFORM VALIDA-CPF-CNPJ
+                 IF WRK-CPF-OK NOT EQUAL 'S'
+                    PERFORM ERRO-CPF-CNPJ-INVALIDO
+                 END-IF
+              END-IF
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       VALIDA-CPF-CNPJ                                         SECTION.
+      *----------------------------------
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WRK-ARQCRM-CPF-CNPJ))
+                                                      TO WRK-CPF-TAM
+           MOVE 'N' TO WRK-CPF-OK
+
+           EVALUATE WRK-CPF-TAM
+              WHEN 11
+                 PERFORM VALIDA-CPF
+              WHEN 14
+                 PERFORM VALIDA-CNPJ
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+       VALIDA-CPF                                              SECTION.
+      *----------------------------------
+           MOVE ZERO TO WRK-CPF-SOMA
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 9
+              MOVE WRK-ARQCRM-CPF-CNPJ(WRK-I:1)    TO WRK-CPF-DIGITO
+              COMPUTE WRK-CPF-PESO = 11 - WRK-I
+              COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                                     (WRK-CPF-DIGITO * WRK-CPF-PESO)
+           END-PERFORM
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA, 11)
+           IF WRK-CPF-RESTO LESS THAN 2
+              MOVE ZERO TO WRK-CPF-DV1
+           ELSE
+              COMPUTE WRK-CPF-DV1 = 11 - WRK-CPF-RESTO
+           END-IF
+
+           MOVE ZERO TO WRK-CPF-SOMA
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 9
+              MOVE WRK-ARQCRM-CPF-CNPJ(WRK-I:1)    TO WRK-CPF-DIGITO
+              COMPUTE WRK-CPF-PESO = 12 - WRK-I
+              COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                                     (WRK-CPF-DIGITO * WRK-CPF-PESO)
+           END-PERFORM
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA + (WRK-CPF-DV1 * 2)
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA, 11)
+           IF WRK-CPF-RESTO LESS THAN 2
+              MOVE ZERO TO WRK-CPF-DV2
+           ELSE
+              COMPUTE WRK-CPF-DV2 = 11 - WRK-CPF-RESTO
+           END-IF
+
+           MOVE WRK-ARQCRM-CPF-CNPJ(10:1) TO WRK-CPF-DIGITO
+           IF WRK-CPF-DIGITO EQUAL WRK-CPF-DV1
+              MOVE WRK-ARQCRM-CPF-CNPJ(11:1) TO WRK-CPF-DIGITO
+              IF WRK-CPF-DIGITO EQUAL WRK-CPF-DV2
+                 MOVE 'S' TO WRK-CPF-OK
+              END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       VALIDA-CNPJ                                             SECTION.
+      *----------------------------------
+           MOVE ZERO TO WRK-CPF-SOMA
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 12
+              MOVE WRK-ARQCRM-CPF-CNPJ(WRK-I:1)    TO WRK-CPF-DIGITO
+              COMPUTE WRK-CPF-PESO = 2 +
+                      FUNCTION MOD((12 - WRK-I), 8)
+              COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                                     (WRK-CPF-DIGITO * WRK-CPF-PESO)
+           END-PERFORM
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA, 11)
+           IF WRK-CPF-RESTO LESS THAN 2
+              MOVE ZERO TO WRK-CPF-DV1
+           ELSE
+              COMPUTE WRK-CPF-DV1 = 11 - WRK-CPF-RESTO
+           END-IF
+
+           MOVE ZERO TO WRK-CPF-SOMA
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 12
+              MOVE WRK-ARQCRM-CPF-CNPJ(WRK-I:1)    TO WRK-CPF-DIGITO
+              COMPUTE WRK-CPF-PESO = 2 +
+                      FUNCTION MOD((13 - WRK-I), 8)
+              COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                                     (WRK-CPF-DIGITO * WRK-CPF-PESO)
+           END-PERFORM
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA + (WRK-CPF-DV1 * 2)
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA, 11)
+           IF WRK-CPF-RESTO LESS THAN 2
+              MOVE ZERO TO WRK-CPF-DV2
+           ELSE
+              COMPUTE WRK-CPF-DV2 = 11 - WRK-CPF-RESTO
+           END-IF
+
+           MOVE WRK-ARQCRM-CPF-CNPJ(13:1) TO WRK-CPF-DIGITO
+           IF WRK-CPF-DIGITO EQUAL WRK-CPF-DV1
+              MOVE WRK-ARQCRM-CPF-CNPJ(14:1) TO WRK-CPF-DIGITO
+              IF WRK-CPF-DIGITO EQUAL WRK-CPF-DV2
+                 MOVE 'S' TO WRK-CPF-OK
+              END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       ACEITA-NOME                                             SECTION.
+      *----------------------------------
+           MOVE SPACES TO WRK-ARQCRM-NOME
+           PERFORM UNTIL WRK-ARQCRM-NOME NOT EQUAL SPACES
+              ACCEPT WRK-ARQCRM-NOME                 LINE 10 COLUMN 11
+              IF WRK-ARQCRM-NOME EQUAL SPACES
+                 PERFORM ERRO-NOME-OBRIGATORIO
+              END-IF
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       ACEITA-EMAIL                                            SECTION.
+      *----------------------------------
+           MOVE SPACES TO WRK-ARQCRM-EMAIL
+           MOVE ZERO   TO WRK-POS-ARROBA
+           PERFORM UNTIL WRK-ARQCRM-EMAIL NOT EQUAL SPACES
+                      AND WRK-POS-ARROBA NOT EQUAL ZERO
+              ACCEPT WRK-ARQCRM-EMAIL                LINE 11 COLUMN 11
+              IF WRK-ARQCRM-EMAIL EQUAL SPACES
+                 PERFORM ERRO-EMAIL-OBRIGATORIO
+              ELSE
+                 PERFORM VALIDA-EMAIL
+                 IF WRK-POS-ARROBA EQUAL ZERO
+                    PERFORM ERRO-EMAIL-INVALIDO
+                 END-IF
+              END-IF
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       VALIDA-EMAIL                                            SECTION.
+      *----------------------------------
+           MOVE ZERO TO WRK-POS-ARROBA
+           MOVE ZERO TO WRK-POS-PONTO
+
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 30
+              IF WRK-ARQCRM-EMAIL(WRK-I:1) EQUAL '@'
+                 IF WRK-POS-ARROBA EQUAL ZERO
+                    MOVE WRK-I TO WRK-POS-ARROBA
+                 ELSE
+                    MOVE 99 TO WRK-POS-ARROBA
+                 END-IF
+              END-IF
+              IF WRK-ARQCRM-EMAIL(WRK-I:1) EQUAL '.'
+                 AND WRK-POS-ARROBA NOT EQUAL ZERO
+                 AND WRK-I GREATER THAN WRK-POS-ARROBA
+                 MOVE WRK-I TO WRK-POS-PONTO
+              END-IF
+           END-PERFORM
+
+           IF WRK-POS-ARROBA EQUAL ZERO
+              OR WRK-POS-ARROBA EQUAL 99
+              OR WRK-POS-PONTO EQUAL ZERO
+              MOVE ZERO TO WRK-POS-ARROBA
+           END-IF.
+      *-----------------------------------------------------------------
+       GERA-PROXIMO-ID                                        SECTION.
+      *----------------------------------
+           MOVE WRK-TIPO-CLIENTE TO CTL-CHAVE
+           READ ARQCRM-CTL
+
+           IF ARQCRM-CTL-FS EQUAL 23
+              MOVE 1 TO CTL-PROX-ID
+              WRITE CTL-REGISTRO
+              MOVE ZERO TO ARQCRM-CTL-FS
+           END-IF
+
+           IF ARQCRM-CTL-FS NOT EQUAL ZERO
+              PERFORM ERRO-LEITURA-CTL
+           END-IF
+
+           MOVE WRK-TIPO-CLIENTE TO WRK-ARQCRM-ID(1:1)
+           MOVE CTL-PROX-ID      TO WRK-ARQCRM-ID(2:3)
+           ADD 1 TO CTL-PROX-ID
+           REWRITE CTL-REGISTRO.
       *-----------------------------------------------------------------
        ERROS                                                  SECTION.
       *----------------------------------
@@ -116,6 +548,30 @@
            MOVE 'ID j√° registrado' TO SCR-TRL-L1
            DISPLAY SCR-TRL
            ACCEPT WRK-OPCAO                          LINE 23 COLUMN 18.
+      *
+       ERRO-NOME-OBRIGATORIO.
+           PERFORM LIMPA-RODAPE
+           MOVE 'Nome e obrigatorio' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 20.
+      *
+       ERRO-EMAIL-OBRIGATORIO.
+           PERFORM LIMPA-RODAPE
+           MOVE 'E-mail e obrigatorio' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 23.
+      *
+       ERRO-EMAIL-INVALIDO.
+           PERFORM LIMPA-RODAPE
+           MOVE 'E-mail invalido' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 18.
+      *
+       ERRO-CPF-CNPJ-INVALIDO.
+           PERFORM LIMPA-RODAPE
+           MOVE 'CPF/CNPJ invalido' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 20.
       *
        ERRO-GRAVACAO-REGISTRO.
            PERFORM LIMPA-RODAPE
@@ -127,6 +583,33 @@
 
            DISPLAY SCR-TRL
            ACCEPT WRK-OPCAO                          LINE 23 COLUMN 46.
+      *
+       ERRO-REGISTRO-EM-USO.
+           PERFORM LIMPA-RODAPE
+           MOVE 003 TO WRK-MSG-CODIGO
+           PERFORM TRADUZ-CODIGO-MENSAGEM
+           MOVE WRK-MSG-TEXTO TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 55.
+      *
+       ERRO-ABRE-ARQUIVO-CTL.
+           PERFORM LIMPA-RODAPE
+           MOVE 'ERRO ABERTURA ARQCRM-CTL' TO SCR-TRL-L1
+           PERFORM ABENDA.
+      *
+       ERRO-LEITURA-CTL.
+           PERFORM LIMPA-RODAPE
+           STRING
+              'Erro na leitura do controle de ID - ARQCRM-CTL-FS: '
+              ARQCRM-CTL-FS
+           DELIMITED BY SIZE
+           INTO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           PERFORM ABENDA.
+      *-----------------------------------------------------------------
+       MENSAGENS                                               SECTION.
+      *----------------------------------
+       COPY 'CRMK-MGP'.
       *-----------------------------------------------------------------
        FINALIZAR                                              SECTION.
       *----------------------------------
@@ -140,6 +623,7 @@
       *
        VOLTAR-MENU.
            PERFORM FECHA-ARQUIVO
+           PERFORM FECHA-ARQUIVO-CTL
            GOBACK.
       *-----------------------------------------------------------------
        ARQUIVOS                                               SECTION.
@@ -155,6 +639,47 @@
       *
        EXCLUI-REGISTRO.
            DELETE ARQCRM.
+      *
+       ABRE-ARQUIVO-CTL.
+           OPEN I-O ARQCRM-CTL
+
+           IF ARQCRM-CTL-FS EQUAL 35
+              OPEN OUTPUT ARQCRM-CTL
+              MOVE 'C' TO CTL-CHAVE
+              MOVE 1   TO CTL-PROX-ID
+              WRITE CTL-REGISTRO
+              CLOSE ARQCRM-CTL
+              OPEN I-O ARQCRM-CTL
+           END-IF.
+      *
+       FECHA-ARQUIVO-CTL.
+           CLOSE ARQCRM-CTL.
+      *
+       ABRE-ARQUIVO-LOG.
+           OPEN EXTEND ARQCRM-LOG
+
+           IF ARQCRM-LOG-FS EQUAL 35
+              OPEN OUTPUT ARQCRM-LOG
+           END-IF.
+      *
+       FECHA-ARQUIVO-LOG.
+           CLOSE ARQCRM-LOG.
+      *
+       CARREGA-PARAMETROS.
+           OPEN I-O ARQCRM-PAR
+
+           IF ARQCRM-PAR-FS EQUAL 35
+              OPEN OUTPUT ARQCRM-PAR
+              MOVE 'P' TO PAR-CHAVE
+              WRITE PAR-REGISTRO
+              CLOSE ARQCRM-PAR
+              OPEN I-O ARQCRM-PAR
+           END-IF
+
+           MOVE 'P' TO PAR-CHAVE
+           READ ARQCRM-PAR
+
+           CLOSE ARQCRM-PAR.
       *-----------------------------------------------------------------
        UTILITARIOS                                            SECTION.
       *----------------------------------
