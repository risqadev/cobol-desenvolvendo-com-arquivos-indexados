@@ -3,12 +3,45 @@
        PROGRAM-ID. CRM.
       *=================================================================
        ENVIRONMENT                                            DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------
+       FILE-CONTROL.
+           SELECT ARQCRM-OPR  ASSIGN TO './files/OPERADOR.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              FILE STATUS IS ARQCRM-OPR-FS
+              RECORD KEY IS OPR-ID.
+
+           SELECT ARQCRM-PAR  ASSIGN TO './files/SISPARAM.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              FILE STATUS IS ARQCRM-PAR-FS
+              RECORD KEY IS PAR-CHAVE.
       *=================================================================
        DATA                                                   DIVISION.
+      *-----------------------------------------------------------------
+       FILE                                                   SECTION.
+      *----------------------------------
+       FD  ARQCRM-OPR.
+       COPY 'CRMK-OPR'.
+      *
+       FD  ARQCRM-PAR.
+       COPY 'CRMK-PAR'.
       *-----------------------------------------------------------------
        WORKING-STORAGE                                        SECTION.
       *----------------------------------
-       01  WRK-OPCAO   PIC X          VALUE SPACE.
+       COPY 'CRMK-MSG'.
+       01  WRK-OPCAO        PIC X          VALUE SPACE.
+       01  ARQCRM-OPR-FS    PIC 9(02)      VALUE ZERO.
+       01  ARQCRM-PAR-FS    PIC 9(02)      VALUE ZERO.
+       01  WRK-OPR-ID       PIC X(08)      VALUE SPACES.
+       01  WRK-OPR-SENHA    PIC X(08)      VALUE SPACES.
+       01  WRK-OPR-NOME     PIC X(25)      VALUE SPACES.
+       01  WRK-TENTATIVAS   PIC 9(02)      VALUE ZERO.
+       01  WRK-LOGIN-OK     PIC X(01)      VALUE 'N'.
+           88 LOGIN-EFETUADO             VALUE 'S'.
+       01  WRK-PARM-ID      PIC X(04)      VALUE SPACES.
       *-----------------------------------------------------------------
        SCREEN                                                 SECTION.
       *----------------------------------
@@ -18,12 +51,81 @@
       *-----------------------------------------------------------------
        PRINCIPAL                                              SECTION.
       *----------------------------------
+           DISPLAY SCR-HDR
+
+           PERFORM IDENTIFICA-OPERADOR
+
+           IF NOT LOGIN-EFETUADO
+              STOP RUN
+           END-IF
+
+           ACCEPT WRK-PARM-ID FROM COMMAND-LINE
+
+           IF WRK-PARM-ID NOT EQUAL SPACES
+              CALL 'CONSULTA' USING WRK-PARM-ID
+              MOVE SPACES TO WRK-PARM-ID
+           END-IF
+
            DISPLAY SCR-HDR
            DISPLAY SCR-CTR
 
            PERFORM EXIBE-MENU UNTIL WRK-OPCAO EQUAL 9
 
            STOP RUN.
+      *-----------------------------------------------------------------
+       IDENTIFICACAO                                          SECTION.
+      *----------------------------------
+       IDENTIFICA-OPERADOR.
+           PERFORM ABRE-ARQUIVO-OPR
+           PERFORM CARREGA-PARAMETROS
+
+           MOVE ZERO TO WRK-TENTATIVAS
+
+           PERFORM PEDE-CREDENCIAIS
+              UNTIL LOGIN-EFETUADO
+                 OR WRK-TENTATIVAS EQUAL PAR-MAX-TENTATIVAS-LOGIN
+
+           IF NOT LOGIN-EFETUADO
+              PERFORM ERRO-LOGIN-RECUSADO
+           END-IF
+
+           PERFORM FECHA-ARQUIVO-OPR.
+      *
+       PEDE-CREDENCIAIS.
+           PERFORM LIMPA-CORPO
+           PERFORM LIMPA-RODAPE
+
+           MOVE 'Identificacao do operador' TO SCR-CTR-L2
+           MOVE 'Operador:'                 TO SCR-CTR-L4
+           MOVE 'Senha   :'                 TO SCR-CTR-L5
+
+           DISPLAY SCR-CTR
+
+           ACCEPT WRK-OPR-ID                         LINE 11 COLUMN 11
+           ACCEPT WRK-OPR-SENHA                       LINE 12 COLUMN 11
+              WITH NO-ECHO
+
+           MOVE FUNCTION UPPER-CASE(WRK-OPR-ID) TO WRK-OPR-ID
+           MOVE WRK-OPR-ID TO OPR-ID
+
+           READ ARQCRM-OPR
+
+           EVALUATE ARQCRM-OPR-FS
+              WHEN 0
+                 IF OPR-SENHA EQUAL WRK-OPR-SENHA
+                    MOVE OPR-NOME TO WRK-OPR-NOME
+                    SET LOGIN-EFETUADO TO TRUE
+                 ELSE
+                    ADD 1 TO WRK-TENTATIVAS
+                    PERFORM ERRO-SENHA-INVALIDA
+                 END-IF
+              WHEN 23
+                 ADD 1 TO WRK-TENTATIVAS
+                 PERFORM ERRO-OPERADOR-NAO-ENCONTRADO
+              WHEN OTHER
+                 ADD 1 TO WRK-TENTATIVAS
+                 PERFORM ERRO-LEITURA-OPERADOR
+           END-EVALUATE.
       *-----------------------------------------------------------------
        EXIBE-MENU                                             SECTION.
       *----------------------------------
@@ -38,19 +140,28 @@
            MOVE '7. Rel. Inativos'    TO SCR-CTR-L8
            MOVE '8. Setup Sistema'    TO SCR-CTR-L9
            MOVE '9. Encerrar'         TO SCR-CTR-L10
+           MOVE '0. Relatorios Extras' TO SCR-CTR-L11
            MOVE 'OPCAO:'              TO SCR-CTR-L13
 
            DISPLAY SCR-CTR
            DISPLAY SCR-TRL-L0
 
            ACCEPT WRK-OPCAO                           LINE 20 COLUMN 8
+              WITH TIME-OUT PAR-TIMEOUT-INATIVIDADE
+              ON EXCEPTION
+                 MOVE 9 TO WRK-OPCAO
+                 PERFORM LIMPA-RODAPE
+                 MOVE 'Sessao encerrada por inatividade.' TO SCR-TRL-L1
+                 DISPLAY SCR-TRL
+           END-ACCEPT
+
            MOVE FUNCTION UPPER-CASE(WRK-OPCAO) TO WRK-OPCAO
 
            EVALUATE WRK-OPCAO
               WHEN 1
                  CALL 'CADASTRO'
               WHEN 2
-                 CALL 'CONSULTA'
+                 CALL 'CONSULTA' USING WRK-PARM-ID
               WHEN 3
                  CALL 'ALTERACAO'
               WHEN 4
@@ -63,11 +174,47 @@
                  CALL 'LISTA-I'
               WHEN 8
                  CALL 'MANUT'
+              WHEN 0
+                 CALL 'RELEXTRA'
               WHEN 9
                  CONTINUE
               WHEN OTHER
                  PERFORM ERRO-OPCAO-INVALIDA
            END-EVALUATE.
+      *-----------------------------------------------------------------
+       ARQUIVOS                                               SECTION.
+      *----------------------------------
+       ABRE-ARQUIVO-OPR.
+           OPEN I-O ARQCRM-OPR
+
+           IF ARQCRM-OPR-FS EQUAL 35
+              OPEN OUTPUT ARQCRM-OPR
+              MOVE 'ADMIN'         TO OPR-ID
+              MOVE 'ADMIN'         TO OPR-SENHA
+              MOVE 'ADMINISTRADOR' TO OPR-NOME
+              WRITE OPR-REGISTRO
+              CLOSE ARQCRM-OPR
+              OPEN I-O ARQCRM-OPR
+           END-IF.
+      *
+       FECHA-ARQUIVO-OPR.
+           CLOSE ARQCRM-OPR.
+      *
+       CARREGA-PARAMETROS.
+           OPEN I-O ARQCRM-PAR
+
+           IF ARQCRM-PAR-FS EQUAL 35
+              OPEN OUTPUT ARQCRM-PAR
+              MOVE 'P' TO PAR-CHAVE
+              WRITE PAR-REGISTRO
+              CLOSE ARQCRM-PAR
+              OPEN I-O ARQCRM-PAR
+           END-IF
+
+           MOVE 'P' TO PAR-CHAVE
+           READ ARQCRM-PAR
+
+           CLOSE ARQCRM-PAR.
       *-----------------------------------------------------------------
        UTILITARIOS                                            SECTION.
       *----------------------------------
@@ -88,6 +235,38 @@
       *----------------------------------
        ERRO-OPCAO-INVALIDA.
            PERFORM LIMPA-RODAPE
-           MOVE 'OPCAO INVALIDA' TO SCR-TRL-L1
-           DISPLAY SCR-TRL.
+           MOVE 001 TO WRK-MSG-CODIGO
+           PERFORM TRADUZ-CODIGO-MENSAGEM
+           MOVE WRK-MSG-TEXTO TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 15.
+      *
+       ERRO-OPERADOR-NAO-ENCONTRADO.
+           PERFORM LIMPA-RODAPE
+           MOVE 'Operador nao cadastrado' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 25.
+      *
+       ERRO-SENHA-INVALIDA.
+           PERFORM LIMPA-RODAPE
+           MOVE 'Senha invalida' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 16.
+      *
+       ERRO-LEITURA-OPERADOR.
+           PERFORM LIMPA-RODAPE
+           MOVE 'Erro na leitura do cadastro de operadores'
+                                                       TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 43.
+      *
+       ERRO-LOGIN-RECUSADO.
+           PERFORM LIMPA-RODAPE
+           MOVE 'Numero maximo de tentativas excedido' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 38.
+      *-----------------------------------------------------------------
+       MENSAGENS                                               SECTION.
+      *----------------------------------
+       COPY 'CRMK-MGP'.
       *------------------------ FIM DO ARQUIVO ------------------------*
