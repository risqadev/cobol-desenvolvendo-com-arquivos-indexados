@@ -9,9 +9,17 @@
        FILE-CONTROL.
            SELECT ARQCRM  ASSIGN TO './files/ARQCRM.DAT'
               ORGANIZATION IS INDEXED
-              ACCESS MODE IS RANDOM
+              ACCESS MODE IS DYNAMIC
               FILE STATUS IS ARQCRM-FS
-              RECORD KEY IS ARQCRM-KEY.
+              RECORD KEY IS ARQCRM-KEY
+              ALTERNATE RECORD KEY IS ARQCRM-NOME
+                 WITH DUPLICATES
+              ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+                 WITH DUPLICATES.
+
+           SELECT REL-FICHA  ASSIGN TO './files/FICHA.LST'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS REL-FICHA-FS.
       *=================================================================
        DATA                                                   DIVISION.
       *-----------------------------------------------------------------
@@ -19,23 +27,58 @@
       *----------------------------------
        FD  ARQCRM.
        COPY 'CRMK-000'.
+      *
+       FD  REL-FICHA.
+       01  REL-FICHA-LINHA      PIC X(80).
       *-----------------------------------------------------------------
        WORKING-STORAGE                                        SECTION.
       *----------------------------------
+       COPY 'CRMK-MSG'.
        01  ARQCRM-FS            PIC 9(02)   VALUE ZERO.
+       01  REL-FICHA-FS         PIC 9(02)   VALUE ZERO.
+       01  WRK-IMPRIMIR         PIC X(01)   VALUE 'N'.
+       01  WRK-DATA-ATUAL       PIC 9(08).
+       01  WRK-DATA-FMT.
+           05 WRK-DATA-FMT-DD   PIC 9(02).
+           05 FILLER            PIC X(01)   VALUE '/'.
+           05 WRK-DATA-FMT-MM   PIC 9(02).
+           05 FILLER            PIC X(01)   VALUE '/'.
+           05 WRK-DATA-FMT-AAAA PIC 9(04).
        01  WRK-OPCAO            PIC X(01).
        01  WRK-TXT-STATUS       PIC X(10)   VALUE SPACES.
+       01  WRK-MODO-BUSCA       PIC X(01)   VALUE SPACE.
+       01  WRK-BUSCA-NOME       PIC X(25)   VALUE SPACES.
+       01  WRK-BUSCA-TELEFONE   PIC X(14)   VALUE SPACES.
+       01  WRK-TAM-BUSCA        PIC 9(02)   VALUE ZERO.
+       01  WRK-I                PIC 9(02)   VALUE ZERO.
+       01  WRK-TEL-NORM         PIC X(14)   VALUE SPACES.
+       01  WRK-TEL-DIGITOS      PIC X(14)   VALUE SPACES.
+       01  WRK-TEL-TAM          PIC 9(02)   VALUE ZERO.
+       01  WRK-ACHOU            PIC X(01)   VALUE 'N'.
+      *-----------------------------------------------------------------
+       LINKAGE                                                SECTION.
+      *----------------------------------
+       01  LNK-ARQCRM-ID        PIC X(04).
       *-----------------------------------------------------------------
        SCREEN                                                 SECTION.
       *----------------------------------
        COPY 'CRMK-SCR'.
       *=================================================================
-       PROCEDURE                                              DIVISION.
+       PROCEDURE                                              DIVISION
+           USING LNK-ARQCRM-ID.
       *-----------------------------------------------------------------
        PRINCIPAL                                              SECTION.
       *----------------------------------
            PERFORM INICIAR
-           PERFORM PROCESSAR
+
+           IF LNK-ARQCRM-ID NOT EQUAL SPACES
+              PERFORM LIMPA-CORPO
+              MOVE LNK-ARQCRM-ID TO ARQCRM-ID
+              PERFORM LOCALIZA-POR-ID
+           ELSE
+              PERFORM PROCESSAR
+           END-IF
+
            PERFORM VOLTAR-MENU.
       *-----------------------------------------------------------------
        INICIAR                                                SECTION.
@@ -57,10 +100,30 @@
        PROCESSAR                                              SECTION.
       *----------------------------------
            PERFORM LIMPA-CORPO
+
+           MOVE 'Buscar por (I)D, (N)ome ou (T)elefone? ' TO SCR-CTR-L1
            DISPLAY SCR-CTR
 
+           ACCEPT WRK-MODO-BUSCA                     LINE 8  COLUMN 41
+           MOVE FUNCTION UPPER-CASE(WRK-MODO-BUSCA) TO WRK-MODO-BUSCA
+
+           EVALUATE WRK-MODO-BUSCA
+              WHEN 'N'
+                 PERFORM BUSCA-POR-NOME
+              WHEN 'T'
+                 PERFORM BUSCA-POR-TELEFONE
+              WHEN OTHER
+                 PERFORM BUSCA-POR-ID
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+       BUSCA-POR-ID                                           SECTION.
+      *----------------------------------
            ACCEPT ARQCRM-ID                          LINE 9  COLUMN 11
 
+           PERFORM LOCALIZA-POR-ID.
+      *-----------------------------------------------------------------
+       LOCALIZA-POR-ID                                        SECTION.
+      *----------------------------------
            PERFORM LE-ENTRADA
 
            EVALUATE ARQCRM-FS
@@ -71,6 +134,113 @@
               WHEN OTHER
                  PERFORM ERRO-OUTRO-LE-ARQUIVO
            END-EVALUATE.
+      *-----------------------------------------------------------------
+       BUSCA-POR-NOME                                         SECTION.
+      *----------------------------------
+           MOVE 'Nome    :' TO SCR-CTR-L2
+           DISPLAY SCR-CTR
+
+           MOVE SPACES TO WRK-BUSCA-NOME
+           ACCEPT WRK-BUSCA-NOME                     LINE 9  COLUMN 11
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WRK-BUSCA-NOME))
+                                                      TO WRK-TAM-BUSCA
+
+           IF WRK-TAM-BUSCA EQUAL ZERO
+              PERFORM ERRO-REGISTRO-NAO-ENCONTRADO
+           ELSE
+              MOVE SPACES TO ARQCRM-NOME
+              MOVE WRK-BUSCA-NOME TO ARQCRM-NOME
+
+              START ARQCRM KEY IS NOT LESS THAN ARQCRM-NOME
+
+              MOVE 'N' TO WRK-ACHOU
+
+              IF ARQCRM-FS EQUAL ZERO
+                 READ ARQCRM NEXT RECORD
+
+                 PERFORM UNTIL ARQCRM-FS NOT EQUAL ZERO
+                       OR ARQCRM-NOME(1:WRK-TAM-BUSCA) NOT EQUAL
+                          WRK-BUSCA-NOME(1:WRK-TAM-BUSCA)
+                    MOVE 'S' TO WRK-ACHOU
+                    PERFORM EXIBE-INFORMACOES
+                    READ ARQCRM NEXT RECORD
+                 END-PERFORM
+              END-IF
+
+              IF WRK-ACHOU NOT EQUAL 'S'
+                 PERFORM ERRO-REGISTRO-NAO-ENCONTRADO
+              END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       BUSCA-POR-TELEFONE                                     SECTION.
+      *----------------------------------
+           MOVE 'Telefone:' TO SCR-CTR-L2
+           DISPLAY SCR-CTR
+
+           MOVE SPACES TO WRK-BUSCA-TELEFONE
+           ACCEPT WRK-BUSCA-TELEFONE                 LINE 9  COLUMN 11
+           MOVE WRK-BUSCA-TELEFONE TO WRK-TEL-NORM
+           PERFORM NORMALIZA-TELEFONE
+           MOVE WRK-TEL-NORM TO WRK-BUSCA-TELEFONE
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WRK-BUSCA-TELEFONE))
+                                                      TO WRK-TAM-BUSCA
+
+           IF WRK-TAM-BUSCA EQUAL ZERO
+              PERFORM ERRO-REGISTRO-NAO-ENCONTRADO
+           ELSE
+              MOVE SPACES TO ARQCRM-TELEFONE
+              MOVE WRK-BUSCA-TELEFONE TO ARQCRM-TELEFONE
+
+              START ARQCRM KEY IS NOT LESS THAN ARQCRM-TELEFONE
+
+              MOVE 'N' TO WRK-ACHOU
+
+              IF ARQCRM-FS EQUAL ZERO
+                 READ ARQCRM NEXT RECORD
+
+                 PERFORM UNTIL ARQCRM-FS NOT EQUAL ZERO
+                       OR ARQCRM-TELEFONE(1:WRK-TAM-BUSCA) NOT EQUAL
+                          WRK-BUSCA-TELEFONE(1:WRK-TAM-BUSCA)
+                    MOVE 'S' TO WRK-ACHOU
+                    PERFORM EXIBE-INFORMACOES
+                    READ ARQCRM NEXT RECORD
+                 END-PERFORM
+              END-IF
+
+              IF WRK-ACHOU NOT EQUAL 'S'
+                 PERFORM ERRO-REGISTRO-NAO-ENCONTRADO
+              END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       NORMALIZA-TELEFONE                                      SECTION.
+      *----------------------------------
+           MOVE SPACES TO WRK-TEL-DIGITOS
+           MOVE ZERO   TO WRK-TEL-TAM
+
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 14
+              IF WRK-TEL-NORM(WRK-I:1) GREATER THAN OR EQUAL TO '0'
+                 AND WRK-TEL-NORM(WRK-I:1) LESS THAN OR EQUAL TO '9'
+                 ADD 1 TO WRK-TEL-TAM
+                 MOVE WRK-TEL-NORM(WRK-I:1)
+                                       TO WRK-TEL-DIGITOS(WRK-TEL-TAM:1)
+              END-IF
+           END-PERFORM
+
+           MOVE SPACES TO WRK-TEL-NORM
+           EVALUATE WRK-TEL-TAM
+              WHEN 11
+                 STRING '(' WRK-TEL-DIGITOS(1:2) ')'
+                        WRK-TEL-DIGITOS(3:5) '-' WRK-TEL-DIGITOS(8:4)
+                    DELIMITED BY SIZE INTO WRK-TEL-NORM
+              WHEN 10
+                 STRING '(' WRK-TEL-DIGITOS(1:2) ') '
+                        WRK-TEL-DIGITOS(3:4) '-' WRK-TEL-DIGITOS(7:4)
+                    DELIMITED BY SIZE INTO WRK-TEL-NORM
+              WHEN OTHER
+                 MOVE WRK-TEL-DIGITOS TO WRK-TEL-NORM
+           END-EVALUATE.
       *-----------------------------------------------------------------
        EXIBE-INFORMACOES                                  SECTION.
       *----------------------------------
@@ -81,6 +251,17 @@
            PERFORM PREENCHE-CAMPOS
            DISPLAY SCR-CTR.
 
+           MOVE 'Imprimir ficha cadastral? (S/N) [ENTER p/ pular]:'
+                                                       TO SCR-TRL-L2
+           DISPLAY SCR-TRL
+
+           ACCEPT WRK-IMPRIMIR                        LINE 24 COLUMN 52
+           MOVE FUNCTION UPPER-CASE(WRK-IMPRIMIR)     TO WRK-IMPRIMIR
+
+           IF WRK-IMPRIMIR EQUAL 'S'
+              PERFORM IMPRIME-FICHA
+           END-IF
+
            ACCEPT WRK-OPCAO                          LINE 23 COLUMN 22.
       *-----------------------------------------------------------------
        PREENCHE-CAMPOS                                        SECTION.
@@ -110,7 +291,122 @@
 
            STRING 'Status  : ' WRK-TXT-STATUS
               DELIMITED BY SIZE
-              INTO SCR-CTR-L6.
+              INTO SCR-CTR-L6
+
+           MOVE SPACES TO SCR-CTR-L7
+           IF ARQCRM-TEL-EXTRA-NUMERO(1) NOT EQUAL SPACES
+              STRING 'Tel.extra1 (' ARQCRM-TEL-EXTRA-TIPO(1) '): '
+                     ARQCRM-TEL-EXTRA-NUMERO(1)
+                 DELIMITED BY SIZE INTO SCR-CTR-L7
+           END-IF
+
+           MOVE SPACES TO SCR-CTR-L8
+           IF ARQCRM-TEL-EXTRA-NUMERO(2) NOT EQUAL SPACES
+              STRING 'Tel.extra2 (' ARQCRM-TEL-EXTRA-TIPO(2) '): '
+                     ARQCRM-TEL-EXTRA-NUMERO(2)
+                 DELIMITED BY SIZE INTO SCR-CTR-L8
+           END-IF
+
+           MOVE SPACES TO SCR-CTR-L9
+           IF ARQCRM-CPF-CNPJ NOT EQUAL SPACES
+              STRING 'CPF/CNPJ: ' ARQCRM-CPF-CNPJ
+                 DELIMITED BY SIZE INTO SCR-CTR-L9
+           END-IF.
+      *-----------------------------------------------------------------
+       FICHA                                                  SECTION.
+      *----------------------------------
+       IMPRIME-FICHA.
+           OPEN OUTPUT REL-FICHA
+
+           IF REL-FICHA-FS NOT EQUAL ZERO
+              PERFORM ERRO-ABRE-ARQUIVO-FICHA
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-ATUAL
+           MOVE WRK-DATA-ATUAL(7:2) TO WRK-DATA-FMT-DD
+           MOVE WRK-DATA-ATUAL(5:2) TO WRK-DATA-FMT-MM
+           MOVE WRK-DATA-ATUAL(1:4) TO WRK-DATA-FMT-AAAA
+
+           MOVE SPACES TO REL-FICHA-LINHA
+           STRING 'CRM - FICHA CADASTRAL   Data: ' WRK-DATA-FMT
+              DELIMITED BY SIZE INTO REL-FICHA-LINHA
+           WRITE REL-FICHA-LINHA
+
+           MOVE ALL '-' TO REL-FICHA-LINHA
+           WRITE REL-FICHA-LINHA
+
+           MOVE SPACES TO REL-FICHA-LINHA
+           STRING 'ID.........: ' ARQCRM-ID
+              DELIMITED BY SIZE INTO REL-FICHA-LINHA
+           WRITE REL-FICHA-LINHA
+
+           MOVE SPACES TO REL-FICHA-LINHA
+           STRING 'Nome........: ' ARQCRM-NOME
+              DELIMITED BY SIZE INTO REL-FICHA-LINHA
+           WRITE REL-FICHA-LINHA
+
+           MOVE SPACES TO REL-FICHA-LINHA
+           STRING 'Email.......: ' ARQCRM-EMAIL
+              DELIMITED BY SIZE INTO REL-FICHA-LINHA
+           WRITE REL-FICHA-LINHA
+
+           MOVE SPACES TO REL-FICHA-LINHA
+           STRING 'Telefone....: ' ARQCRM-TELEFONE
+              DELIMITED BY SIZE INTO REL-FICHA-LINHA
+           WRITE REL-FICHA-LINHA
+
+           IF ARQCRM-TEL-EXTRA-NUMERO(1) NOT EQUAL SPACES
+              MOVE SPACES TO REL-FICHA-LINHA
+              STRING 'Tel.extra1 (' ARQCRM-TEL-EXTRA-TIPO(1) '): '
+                     ARQCRM-TEL-EXTRA-NUMERO(1)
+                 DELIMITED BY SIZE INTO REL-FICHA-LINHA
+              WRITE REL-FICHA-LINHA
+           END-IF
+
+           IF ARQCRM-TEL-EXTRA-NUMERO(2) NOT EQUAL SPACES
+              MOVE SPACES TO REL-FICHA-LINHA
+              STRING 'Tel.extra2 (' ARQCRM-TEL-EXTRA-TIPO(2) '): '
+                     ARQCRM-TEL-EXTRA-NUMERO(2)
+                 DELIMITED BY SIZE INTO REL-FICHA-LINHA
+              WRITE REL-FICHA-LINHA
+           END-IF
+
+           IF ARQCRM-CPF-CNPJ NOT EQUAL SPACES
+              MOVE SPACES TO REL-FICHA-LINHA
+              STRING 'CPF/CNPJ....: ' ARQCRM-CPF-CNPJ
+                 DELIMITED BY SIZE INTO REL-FICHA-LINHA
+              WRITE REL-FICHA-LINHA
+           END-IF
+
+           MOVE SPACES TO REL-FICHA-LINHA
+           STRING 'Status......: ' WRK-TXT-STATUS
+              DELIMITED BY SIZE INTO REL-FICHA-LINHA
+           WRITE REL-FICHA-LINHA
+
+           MOVE ARQCRM-DATA-CADASTRO TO WRK-DATA-ATUAL
+           MOVE WRK-DATA-ATUAL(7:2) TO WRK-DATA-FMT-DD
+           MOVE WRK-DATA-ATUAL(5:2) TO WRK-DATA-FMT-MM
+           MOVE WRK-DATA-ATUAL(1:4) TO WRK-DATA-FMT-AAAA
+           MOVE SPACES TO REL-FICHA-LINHA
+           STRING 'Cadastrado em: ' WRK-DATA-FMT
+              DELIMITED BY SIZE INTO REL-FICHA-LINHA
+           WRITE REL-FICHA-LINHA
+
+           IF ARQCRM-DATA-ALTERACAO NOT EQUAL ZERO
+              MOVE ARQCRM-DATA-ALTERACAO TO WRK-DATA-ATUAL
+              MOVE WRK-DATA-ATUAL(7:2) TO WRK-DATA-FMT-DD
+              MOVE WRK-DATA-ATUAL(5:2) TO WRK-DATA-FMT-MM
+              MOVE WRK-DATA-ATUAL(1:4) TO WRK-DATA-FMT-AAAA
+              MOVE SPACES TO REL-FICHA-LINHA
+              STRING 'Alterado em...: ' WRK-DATA-FMT
+                 DELIMITED BY SIZE INTO REL-FICHA-LINHA
+              WRITE REL-FICHA-LINHA
+           END-IF
+
+           CLOSE REL-FICHA
+
+           MOVE 'Ficha gravada em ./files/FICHA.LST' TO SCR-TRL-L2
+           DISPLAY SCR-TRL.
       *-----------------------------------------------------------------
        ERROS                                                  SECTION.
       *----------------------------------
@@ -121,15 +417,28 @@
       *
        ERRO-REGISTRO-NAO-ENCONTRADO.
            PERFORM LIMPA-RODAPE
-           MOVE 'ID nao encontrado' TO SCR-TRL-L1
+           MOVE 002 TO WRK-MSG-CODIGO
+           PERFORM TRADUZ-CODIGO-MENSAGEM
+           MOVE WRK-MSG-TEXTO TO SCR-TRL-L1
            DISPLAY SCR-TRL
            ACCEPT WRK-OPCAO                          LINE 23 COLUMN 19.
       *
        ERRO-OUTRO-LE-ARQUIVO.
            PERFORM LIMPA-RODAPE
-           MOVE 'Erro na busca do registro' TO SCR-TRL-L1
+           MOVE 004 TO WRK-MSG-CODIGO
+           PERFORM TRADUZ-CODIGO-MENSAGEM
+           MOVE WRK-MSG-TEXTO TO SCR-TRL-L1
            DISPLAY SCR-TRL
            ACCEPT WRK-OPCAO                          LINE 23 COLUMN 27.
+      *
+       ERRO-ABRE-ARQUIVO-FICHA.
+           PERFORM LIMPA-RODAPE
+           MOVE 'ERRO ABERTURA ARQUIVO DE FICHA' TO SCR-TRL-L1
+           PERFORM ABENDA.
+      *-----------------------------------------------------------------
+       MENSAGENS                                               SECTION.
+      *----------------------------------
+       COPY 'CRMK-MGP'.
       *-----------------------------------------------------------------
        FINALIZAR                                              SECTION.
       *----------------------------------
