@@ -0,0 +1,379 @@
+      *=================================================================
+       IDENTIFICATION                                         DIVISION.
+       PROGRAM-ID. SITUACAO.
+      *=================================================================
+       ENVIRONMENT                                            DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------
+       FILE-CONTROL.
+           SELECT ARQCRM  ASSIGN TO './files/ARQCRM.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              FILE STATUS IS ARQCRM-FS
+              RECORD KEY IS ARQCRM-KEY
+              ALTERNATE RECORD KEY IS ARQCRM-NOME
+                 WITH DUPLICATES
+              ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+                 WITH DUPLICATES.
+
+           SELECT ARQCRM-LOG  ASSIGN TO './files/ARQCRM.LOG'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ARQCRM-LOG-FS.
+
+           SELECT ARQCRM-PAR  ASSIGN TO './files/SISPARAM.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              FILE STATUS IS ARQCRM-PAR-FS
+              RECORD KEY IS PAR-CHAVE.
+      *=================================================================
+       DATA                                                   DIVISION.
+      *-----------------------------------------------------------------
+       FILE                                                   SECTION.
+      *----------------------------------
+       FD  ARQCRM.
+       COPY 'CRMK-000'.
+      *
+       FD  ARQCRM-LOG.
+       01  ARQCRM-LOG-LINHA     PIC X(100).
+      *
+       FD  ARQCRM-PAR.
+       COPY 'CRMK-PAR'.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------
+       COPY 'CRMK-LOG'.
+       COPY 'CRMK-MSG'.
+       01  ARQCRM-FS            PIC 9(02)   VALUE ZERO.
+       01  ARQCRM-LOG-FS        PIC 9(02)   VALUE ZERO.
+       01  ARQCRM-PAR-FS        PIC 9(02)   VALUE ZERO.
+       01  WRK-OPCAO            PIC X(01).
+       01  WRK-TXT-STATUS       PIC X(10)   VALUE SPACES.
+       01  WRK-AUDITORIA-OK     PIC X(01)   VALUE 'S'.
+           88 AUDITORIA-OK             VALUE 'S'.
+      *-----------------------------------------------------------------
+       SCREEN                                                 SECTION.
+      *----------------------------------
+       COPY 'CRMK-SCR'.
+      *=================================================================
+       PROCEDURE                                              DIVISION.
+      *-----------------------------------------------------------------
+       PRINCIPAL                                              SECTION.
+      *----------------------------------
+           PERFORM INICIAR
+           PERFORM PROCESSAR
+           PERFORM VOLTAR-MENU.
+      *-----------------------------------------------------------------
+       INICIAR                                                SECTION.
+      *----------------------------------
+           PERFORM LIMPA-RODAPE
+
+           PERFORM ABRE-ARQUIVO
+
+           IF ARQCRM-FS NOT EQUAL ZERO
+              PERFORM ERRO-ABRE-ARQUIVO
+           END-IF
+
+           PERFORM CARREGA-PARAMETROS
+
+           DISPLAY SCR-HDR
+           DISPLAY SCR-CTR
+
+           MOVE 'ARQCRM ABERTO' TO SCR-TRL-L1
+           DISPLAY SCR-TRL.
+      *-----------------------------------------------------------------
+       PROCESSAR                                              SECTION.
+      *----------------------------------
+           PERFORM LIMPA-CORPO
+           DISPLAY SCR-CTR
+
+           ACCEPT ARQCRM-ID                          LINE 9  COLUMN 11
+
+           PERFORM LE-ENTRADA
+
+           EVALUATE ARQCRM-FS
+              WHEN 0
+                 PERFORM EXIBE-INFORMACOES
+                 PERFORM ALTERAR-SITUACAO
+              WHEN 23
+                 PERFORM ERRO-REGISTRO-NAO-ENCONTRADO
+              WHEN 99
+                 PERFORM ERRO-REGISTRO-EM-USO
+              WHEN OTHER
+                 PERFORM ERRO-OUTRO-LE-ARQUIVO
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+       EXIBE-INFORMACOES                                      SECTION.
+      *----------------------------------
+           PERFORM LIMPA-RODAPE
+           MOVE 'Registro encontrado.' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+
+           PERFORM PREENCHE-CAMPOS
+           DISPLAY SCR-CTR.
+      *-----------------------------------------------------------------
+       PREENCHE-CAMPOS                                        SECTION.
+      *----------------------------------
+           STRING 'ID      : ' ARQCRM-ID
+              DELIMITED BY SIZE
+              INTO SCR-CTR-L2
+
+           STRING 'Nome    : ' ARQCRM-NOME
+              DELIMITED BY SIZE
+              INTO SCR-CTR-L3
+
+           STRING 'E-mail  : ' ARQCRM-EMAIL
+              DELIMITED BY SIZE
+              INTO SCR-CTR-L4
+
+           STRING 'Telefone: ' ARQCRM-TELEFONE
+              DELIMITED BY SIZE
+              INTO SCR-CTR-L5
+
+           EVALUATE ARQCRM-STATUS
+              WHEN 0
+                 MOVE 'ATIVO'   TO WRK-TXT-STATUS
+              WHEN 1
+                 MOVE 'INATIVO' TO WRK-TXT-STATUS
+           END-EVALUATE
+
+           STRING 'Status  : ' WRK-TXT-STATUS
+              DELIMITED BY SIZE
+              INTO SCR-CTR-L6.
+      *-----------------------------------------------------------------
+       ALTERAR-SITUACAO                                       SECTION.
+      *----------------------------------
+           IF NOT ARQCRM-ATIVO
+              PERFORM AUDITA-CAMPOS-OBRIGATORIOS
+              IF NOT AUDITORIA-OK
+                 PERFORM ERRO-CAMPOS-OBRIGATORIOS
+                 PERFORM VOLTAR-MENU
+              END-IF
+           END-IF
+
+           IF ARQCRM-ATIVO
+              MOVE 'Deseja INATIVAR este registro? (S/N)' TO SCR-TRL-L2
+           ELSE
+              MOVE 'Deseja ATIVAR este registro? (S/N)'   TO SCR-TRL-L2
+           END-IF
+           DISPLAY SCR-TRL
+
+           ACCEPT WRK-OPCAO                          LINE 24 COLUMN 40
+              WITH TIME-OUT PAR-TIMEOUT-INATIVIDADE
+              ON EXCEPTION
+                 MOVE 'N' TO WRK-OPCAO
+           END-ACCEPT
+           MOVE FUNCTION UPPER-CASE(WRK-OPCAO) TO WRK-OPCAO
+
+           IF WRK-OPCAO NOT EQUAL 'S'
+              PERFORM VOLTAR-MENU
+           END-IF
+
+           PERFORM ACEITA-MOTIVO
+
+           IF ARQCRM-ATIVO
+              SET ARQCRM-INATIVO TO TRUE
+           ELSE
+              SET ARQCRM-ATIVO TO TRUE
+           END-IF
+
+           PERFORM GRAVA-REGISTRO
+
+           EVALUATE ARQCRM-FS
+              WHEN 0
+                 MOVE 'SITUACAO' TO WRK-LOG-OPERACAO
+                 MOVE ARQCRM-ID  TO WRK-LOG-ID
+                 MOVE ARQCRM-NOME TO WRK-LOG-NOME
+                 PERFORM GRAVA-LOG
+                 MOVE 'Situacao alterada.' TO SCR-TRL-L2
+                 DISPLAY SCR-TRL
+                 ACCEPT WRK-OPCAO                  LINE 24 COLUMN 20
+              WHEN 99
+                 PERFORM ERRO-REGISTRO-EM-USO
+              WHEN OTHER
+                 PERFORM ERRO-GRAVACAO-REGISTRO
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+       ACEITA-MOTIVO                                          SECTION.
+      *----------------------------------
+           MOVE 'Motivo  :' TO SCR-CTR-L7
+           DISPLAY SCR-CTR
+
+           PERFORM WITH TEST AFTER
+                   UNTIL WRK-LOG-MOTIVO NOT EQUAL SPACES
+              MOVE SPACES TO WRK-LOG-MOTIVO
+              ACCEPT WRK-LOG-MOTIVO                  LINE 14 COLUMN 11
+                 WITH TIME-OUT PAR-TIMEOUT-INATIVIDADE
+                 ON EXCEPTION
+                    CONTINUE
+              END-ACCEPT
+              IF WRK-LOG-MOTIVO EQUAL SPACES
+                 PERFORM ERRO-MOTIVO-OBRIGATORIO
+              END-IF
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       GRAVA-LOG                                              SECTION.
+      *----------------------------------
+           PERFORM ABRE-ARQUIVO-LOG
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-LOG-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WRK-LOG-HORA
+
+           MOVE SPACES TO ARQCRM-LOG-LINHA
+           STRING
+              WRK-LOG-DATA      ' '
+              WRK-LOG-HORA      ' '
+              WRK-LOG-OPERACAO  ' '
+              WRK-LOG-ID        ' '
+              WRK-LOG-NOME      ' '
+              WRK-LOG-MOTIVO
+           DELIMITED BY SIZE
+           INTO ARQCRM-LOG-LINHA
+           WRITE ARQCRM-LOG-LINHA
+
+           PERFORM FECHA-ARQUIVO-LOG.
+      *-----------------------------------------------------------------
+       AUDITA-CAMPOS-OBRIGATORIOS                             SECTION.
+      *----------------------------------
+           MOVE 'S' TO WRK-AUDITORIA-OK
+
+           IF ARQCRM-NOME EQUAL SPACES
+              MOVE 'N' TO WRK-AUDITORIA-OK
+           END-IF
+
+           IF ARQCRM-EMAIL EQUAL SPACES
+              MOVE 'N' TO WRK-AUDITORIA-OK
+           END-IF.
+      *-----------------------------------------------------------------
+       ERROS                                                  SECTION.
+      *----------------------------------
+       ERRO-ABRE-ARQUIVO.
+           PERFORM LIMPA-RODAPE
+           MOVE 'ERRO ABERTURA ARQCRM' TO SCR-TRL-L1
+           PERFORM ABENDA.
+      *
+       ERRO-REGISTRO-NAO-ENCONTRADO.
+           PERFORM LIMPA-RODAPE
+           MOVE 002 TO WRK-MSG-CODIGO
+           PERFORM TRADUZ-CODIGO-MENSAGEM
+           MOVE WRK-MSG-TEXTO TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 19.
+      *
+       ERRO-OUTRO-LE-ARQUIVO.
+           PERFORM LIMPA-RODAPE
+           MOVE 004 TO WRK-MSG-CODIGO
+           PERFORM TRADUZ-CODIGO-MENSAGEM
+           MOVE WRK-MSG-TEXTO TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 27.
+      *
+       ERRO-REGISTRO-EM-USO.
+           PERFORM LIMPA-RODAPE
+           MOVE 003 TO WRK-MSG-CODIGO
+           PERFORM TRADUZ-CODIGO-MENSAGEM
+           MOVE WRK-MSG-TEXTO TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 55.
+      *
+       ERRO-CAMPOS-OBRIGATORIOS.
+           PERFORM LIMPA-RODAPE
+           MOVE 'Registro com nome ou e-mail em branco. Corrija antes'
+                                                       TO SCR-TRL-L2
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 24 COLUMN 53.
+      *
+       ERRO-MOTIVO-OBRIGATORIO.
+           PERFORM LIMPA-RODAPE
+           MOVE 'Motivo e obrigatorio' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 22.
+      *
+       ERRO-GRAVACAO-REGISTRO.
+           PERFORM LIMPA-RODAPE
+
+           STRING
+              'Erro na gravacao do registro - ARQCRM-FS: '
+              ARQCRM-FS
+           DELIMITED BY SIZE
+           INTO SCR-TRL-L1
+
+           DISPLAY SCR-TRL
+
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 46.
+      *-----------------------------------------------------------------
+       MENSAGENS                                               SECTION.
+      *----------------------------------
+       COPY 'CRMK-MGP'.
+      *-----------------------------------------------------------------
+       FINALIZAR                                              SECTION.
+      *----------------------------------
+       ABENDA.
+           MOVE 'FIM ANORMAL DO PROGRAMA' TO SCR-TRL-L3
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 25 COLUMN 25
+
+           PERFORM VOLTAR-MENU.
+      *
+       VOLTAR-MENU.
+           PERFORM FECHA-ARQUIVO
+           GOBACK.
+      *-----------------------------------------------------------------
+       ARQUIVOS                                               SECTION.
+      *----------------------------------
+       ABRE-ARQUIVO.
+           OPEN I-O ARQCRM.
+      *
+       FECHA-ARQUIVO.
+           CLOSE ARQCRM.
+      *
+       LE-ENTRADA.
+           READ ARQCRM.
+      *
+       GRAVA-REGISTRO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ARQCRM-DATA-ALTERACAO
+           REWRITE ARQCRM-REGISTRO.
+      *
+       ABRE-ARQUIVO-LOG.
+           OPEN EXTEND ARQCRM-LOG
+
+           IF ARQCRM-LOG-FS EQUAL 35
+              OPEN OUTPUT ARQCRM-LOG
+           END-IF.
+      *
+       FECHA-ARQUIVO-LOG.
+           CLOSE ARQCRM-LOG.
+      *
+       CARREGA-PARAMETROS.
+           OPEN I-O ARQCRM-PAR
+
+           IF ARQCRM-PAR-FS EQUAL 35
+              OPEN OUTPUT ARQCRM-PAR
+              MOVE 'P' TO PAR-CHAVE
+              WRITE PAR-REGISTRO
+              CLOSE ARQCRM-PAR
+              OPEN I-O ARQCRM-PAR
+           END-IF
+
+           MOVE 'P' TO PAR-CHAVE
+           READ ARQCRM-PAR
+
+           CLOSE ARQCRM-PAR.
+      *-----------------------------------------------------------------
+       UTILITARIOS                                            SECTION.
+      *----------------------------------
+       LIMPA-RODAPE.
+           MOVE TPL-TRL TO SCR-TRL.
+      *
+       LIMPA-CORPO.
+           MOVE TPL-CTR TO SCR-CTR
+
+           STRING
+              '-----------------------------------'
+              ' SITUACAO '
+              '-----------------------------------'
+           DELIMITED BY SIZE
+           INTO SCR-CTR-L0
+
+           MOVE 'ID      :' TO SCR-CTR-L2.
+      *------------------------ FIM DO ARQUIVO -------------------------
