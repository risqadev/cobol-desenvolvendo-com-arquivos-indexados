@@ -9,9 +9,29 @@
        FILE-CONTROL.
            SELECT ARQCRM  ASSIGN TO './files/ARQCRM.DAT'
               ORGANIZATION IS INDEXED
-              ACCESS MODE IS RANDOM
+              ACCESS MODE IS DYNAMIC
               FILE STATUS IS ARQCRM-FS
-              RECORD KEY IS ARQCRM-KEY.
+              RECORD KEY IS ARQCRM-KEY
+              ALTERNATE RECORD KEY IS ARQCRM-NOME
+                 WITH DUPLICATES
+              ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+                 WITH DUPLICATES.
+
+           SELECT ARQCRM-LOG  ASSIGN TO './files/ARQCRM.LOG'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ARQCRM-LOG-FS.
+
+           SELECT ARQCRM-LIX  ASSIGN TO './files/ARQCRM-LIX.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              FILE STATUS IS ARQCRM-LIX-FS
+              RECORD KEY IS LIX-ARQCRM-KEY.
+
+           SELECT ARQCRM-PAR  ASSIGN TO './files/SISPARAM.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              FILE STATUS IS ARQCRM-PAR-FS
+              RECORD KEY IS PAR-CHAVE.
       *=================================================================
        DATA                                                   DIVISION.
       *-----------------------------------------------------------------
@@ -19,12 +39,45 @@
       *----------------------------------
        FD  ARQCRM.
        COPY 'CRMK-000'.
+      *
+       FD  ARQCRM-LOG.
+       01  ARQCRM-LOG-LINHA     PIC X(100).
+      *
+       FD  ARQCRM-LIX.
+       01  LIX-ARQCRM-REGISTRO.
+           05 LIX-ARQCRM-KEY.
+              10 LIX-ARQCRM-ID          PIC X(04).
+           05 LIX-ARQCRM-NOME           PIC X(25).
+           05 LIX-ARQCRM-EMAIL          PIC X(30).
+           05 LIX-ARQCRM-TELEFONE       PIC X(14).
+           05 LIX-ARQCRM-TEL-EXTRA OCCURS 2 TIMES.
+              10 LIX-ARQCRM-TEL-EXTRA-TIPO    PIC X(01).
+              10 LIX-ARQCRM-TEL-EXTRA-NUMERO  PIC X(14).
+           05 LIX-ARQCRM-CPF-CNPJ       PIC X(14).
+           05 LIX-ARQCRM-STATUS         PIC 9(01).
+           05 LIX-ARQCRM-DATA-CADASTRO  PIC 9(08).
+           05 LIX-ARQCRM-DATA-ALTERACAO PIC 9(08).
+           05 LIX-ARQCRM-DATA-EXCLUSAO  PIC 9(08).
+      *
+       FD  ARQCRM-PAR.
+       COPY 'CRMK-PAR'.
       *-----------------------------------------------------------------
        WORKING-STORAGE                                        SECTION.
       *----------------------------------
+       COPY 'CRMK-LOG'.
+       COPY 'CRMK-MSG'.
        01  ARQCRM-FS            PIC 9(02)   VALUE ZERO.
+       01  ARQCRM-LOG-FS        PIC 9(02)   VALUE ZERO.
+       01  ARQCRM-LIX-FS        PIC 9(02)   VALUE ZERO.
+       01  ARQCRM-PAR-FS        PIC 9(02)   VALUE ZERO.
        01  WRK-OPCAO            PIC X(01).
        01  WRK-STATUS           PIC X(10)   VALUE SPACES.
+       01  WRK-MODO-BUSCA       PIC X(01)   VALUE SPACE.
+       01  WRK-BUSCA-TELEFONE   PIC X(14)   VALUE SPACES.
+       01  WRK-I                PIC 9(02)   VALUE ZERO.
+       01  WRK-TEL-NORM         PIC X(14)   VALUE SPACES.
+       01  WRK-TEL-DIGITOS      PIC X(14)   VALUE SPACES.
+       01  WRK-TEL-TAM          PIC 9(02)   VALUE ZERO.
       *-----------------------------------------------------------------
        SCREEN                                                 SECTION.
       *----------------------------------
@@ -48,6 +101,14 @@
               PERFORM ERRO-ABRE-ARQUIVO
            END-IF
 
+           PERFORM ABRE-ARQUIVO-LIX
+
+           IF ARQCRM-LIX-FS NOT EQUAL 0
+              PERFORM ERRO-ABRE-ARQUIVO-LIX
+           END-IF
+
+           PERFORM CARREGA-PARAMETROS
+
            DISPLAY SCR-HDR
            DISPLAY SCR-CTR
 
@@ -57,11 +118,19 @@
        PROCESSAR                                              SECTION.
       *----------------------------------
            PERFORM LIMPA-CORPO
+
+           MOVE 'Buscar por (I)D ou (T)elefone? ' TO SCR-CTR-L1
            DISPLAY SCR-CTR
 
-           ACCEPT ARQCRM-ID                          LINE 9  COLUMN 11
+           ACCEPT WRK-MODO-BUSCA                     LINE 8  COLUMN 33
+           MOVE FUNCTION UPPER-CASE(WRK-MODO-BUSCA) TO WRK-MODO-BUSCA
 
-           PERFORM LE-ENTRADA
+           EVALUATE WRK-MODO-BUSCA
+              WHEN 'T'
+                 PERFORM LOCALIZA-POR-TELEFONE
+              WHEN OTHER
+                 PERFORM LOCALIZA-POR-ID
+           END-EVALUATE
 
            EVALUATE ARQCRM-FS
               WHEN 0
@@ -69,9 +138,72 @@
                  PERFORM EXCLUIR
               WHEN 23
                  PERFORM ERRO-REGISTRO-NAO-ENCONTRADO
+              WHEN 99
+                 PERFORM ERRO-REGISTRO-EM-USO
               WHEN OTHER
                  PERFORM ERRO-OUTRO-LE-ARQUIVO
            END-EVALUATE.
+      *-----------------------------------------------------------------
+       LOCALIZA-POR-ID                                        SECTION.
+      *----------------------------------
+           MOVE 'ID      :' TO SCR-CTR-L2
+           DISPLAY SCR-CTR
+
+           ACCEPT ARQCRM-ID                          LINE 9  COLUMN 11
+
+           PERFORM LE-ENTRADA.
+      *-----------------------------------------------------------------
+       LOCALIZA-POR-TELEFONE                                  SECTION.
+      *----------------------------------
+           MOVE 'Telefone:' TO SCR-CTR-L2
+           DISPLAY SCR-CTR
+
+           MOVE SPACES TO WRK-BUSCA-TELEFONE
+           ACCEPT WRK-BUSCA-TELEFONE                 LINE 9  COLUMN 11
+           MOVE WRK-BUSCA-TELEFONE TO WRK-TEL-NORM
+           PERFORM NORMALIZA-TELEFONE
+           MOVE WRK-TEL-NORM TO WRK-BUSCA-TELEFONE
+
+           MOVE SPACES TO ARQCRM-TELEFONE
+           MOVE WRK-BUSCA-TELEFONE TO ARQCRM-TELEFONE
+
+           START ARQCRM KEY IS NOT LESS THAN ARQCRM-TELEFONE
+
+           IF ARQCRM-FS EQUAL ZERO
+              READ ARQCRM NEXT RECORD
+              IF ARQCRM-FS EQUAL ZERO
+                 AND ARQCRM-TELEFONE NOT EQUAL WRK-BUSCA-TELEFONE
+                 MOVE 23 TO ARQCRM-FS
+              END-IF
+           END-IF.
+      *-----------------------------------------------------------------
+       NORMALIZA-TELEFONE                                      SECTION.
+      *----------------------------------
+           MOVE SPACES TO WRK-TEL-DIGITOS
+           MOVE ZERO   TO WRK-TEL-TAM
+
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 14
+              IF WRK-TEL-NORM(WRK-I:1) GREATER THAN OR EQUAL TO '0'
+                 AND WRK-TEL-NORM(WRK-I:1) LESS THAN OR EQUAL TO '9'
+                 ADD 1 TO WRK-TEL-TAM
+                 MOVE WRK-TEL-NORM(WRK-I:1)
+                                       TO WRK-TEL-DIGITOS(WRK-TEL-TAM:1)
+              END-IF
+           END-PERFORM
+
+           MOVE SPACES TO WRK-TEL-NORM
+           EVALUATE WRK-TEL-TAM
+              WHEN 11
+                 STRING '(' WRK-TEL-DIGITOS(1:2) ')'
+                        WRK-TEL-DIGITOS(3:5) '-' WRK-TEL-DIGITOS(8:4)
+                    DELIMITED BY SIZE INTO WRK-TEL-NORM
+              WHEN 10
+                 STRING '(' WRK-TEL-DIGITOS(1:2) ') '
+                        WRK-TEL-DIGITOS(3:4) '-' WRK-TEL-DIGITOS(7:4)
+                    DELIMITED BY SIZE INTO WRK-TEL-NORM
+              WHEN OTHER
+                 MOVE WRK-TEL-DIGITOS TO WRK-TEL-NORM
+           END-EVALUATE.
       *-----------------------------------------------------------------
        EXIBE-INFORMACOES                                      SECTION.
       *----------------------------------
@@ -117,11 +249,14 @@
            DISPLAY SCR-TRL
 
            ACCEPT WRK-OPCAO                          LINE 25 COLUMN 1
+              WITH TIME-OUT PAR-TIMEOUT-INATIVIDADE
+              ON EXCEPTION
+                 MOVE 'N' TO WRK-OPCAO
+           END-ACCEPT
            MOVE FUNCTION UPPER-CASE(WRK-OPCAO) TO WRK-OPCAO
 
            IF WRK-OPCAO NOT EQUAL 'S'
-              PERFORM FECHA-ARQUIVO
-              GOBACK
+              PERFORM VOLTAR-MENU
            END-IF
 
            PERFORM EXCLUI-REGISTRO
@@ -132,9 +267,37 @@
                  DISPLAY SCR-TRL
                  ACCEPT WRK-OPCAO                    LINE 25 COLUMN 25
                  MOVE FUNCTION UPPER-CASE(WRK-OPCAO) TO WRK-OPCAO
+                 MOVE 'EXCLUSAO' TO WRK-LOG-OPERACAO
+                 MOVE ARQCRM-ID  TO WRK-LOG-ID
+                 MOVE ARQCRM-NOME TO WRK-LOG-NOME
+                 PERFORM GRAVA-LOG
+              WHEN 99
+                 PERFORM ERRO-REGISTRO-EM-USO
               WHEN OTHER
                  PERFORM ERRO-EXCLUSAO-REGISTRO
            END-EVALUATE.
+      *-----------------------------------------------------------------
+       GRAVA-LOG                                              SECTION.
+      *----------------------------------
+           PERFORM ABRE-ARQUIVO-LOG
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-LOG-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WRK-LOG-HORA
+
+           MOVE SPACES TO WRK-LOG-MOTIVO
+           MOVE SPACES TO ARQCRM-LOG-LINHA
+           STRING
+              WRK-LOG-DATA      ' '
+              WRK-LOG-HORA      ' '
+              WRK-LOG-OPERACAO  ' '
+              WRK-LOG-ID        ' '
+              WRK-LOG-NOME      ' '
+              WRK-LOG-MOTIVO
+           DELIMITED BY SIZE
+           INTO ARQCRM-LOG-LINHA
+           WRITE ARQCRM-LOG-LINHA
+
+           PERFORM FECHA-ARQUIVO-LOG.
       *-----------------------------------------------------------------
        ERROS                                                  SECTION.
       *----------------------------------
@@ -145,14 +308,18 @@
       *
        ERRO-REGISTRO-NAO-ENCONTRADO.
            PERFORM LIMPA-RODAPE
-           MOVE 'ID nao encontrado' TO SCR-TRL-L1
+           MOVE 002 TO WRK-MSG-CODIGO
+           PERFORM TRADUZ-CODIGO-MENSAGEM
+           MOVE WRK-MSG-TEXTO TO SCR-TRL-L1
            DISPLAY SCR-TRL
            ACCEPT WRK-OPCAO                          LINE 25 COLUMN 1
            MOVE FUNCTION UPPER-CASE(WRK-OPCAO) TO WRK-OPCAO.
       *
        ERRO-OUTRO-LE-ARQUIVO.
            PERFORM LIMPA-RODAPE
-           MOVE 'Erro na busca do registro' TO SCR-TRL-L1
+           MOVE 004 TO WRK-MSG-CODIGO
+           PERFORM TRADUZ-CODIGO-MENSAGEM
+           MOVE WRK-MSG-TEXTO TO SCR-TRL-L1
            DISPLAY SCR-TRL
            ACCEPT WRK-OPCAO                          LINE 25 COLUMN 1
            MOVE FUNCTION UPPER-CASE(WRK-OPCAO) TO WRK-OPCAO.
@@ -163,6 +330,24 @@
            DISPLAY SCR-TRL
            ACCEPT WRK-OPCAO                          LINE 25 COLUMN 1
            MOVE FUNCTION UPPER-CASE(WRK-OPCAO) TO WRK-OPCAO.
+      *
+       ERRO-REGISTRO-EM-USO.
+           PERFORM LIMPA-RODAPE
+           MOVE 003 TO WRK-MSG-CODIGO
+           PERFORM TRADUZ-CODIGO-MENSAGEM
+           MOVE WRK-MSG-TEXTO TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 25 COLUMN 1
+           MOVE FUNCTION UPPER-CASE(WRK-OPCAO) TO WRK-OPCAO.
+      *
+       ERRO-ABRE-ARQUIVO-LIX.
+           PERFORM LIMPA-RODAPE
+           MOVE 'ERRO ABERTURA ARQCRM-LIX' TO SCR-TRL-L1
+           PERFORM ABENDA.
+      *-----------------------------------------------------------------
+       MENSAGENS                                               SECTION.
+      *----------------------------------
+       COPY 'CRMK-MGP'.
       *-----------------------------------------------------------------
        FINALIZAR                                              SECTION.
       *----------------------------------
@@ -175,6 +360,7 @@
       *
        VOLTAR-MENU.
            PERFORM FECHA-ARQUIVO
+           PERFORM FECHA-ARQUIVO-LIX
            GOBACK.
       *-----------------------------------------------------------------
        ARQUIVOS                                               SECTION.
@@ -189,7 +375,67 @@
            READ ARQCRM.
       *
        EXCLUI-REGISTRO.
-           DELETE ARQCRM.
+           MOVE ARQCRM-ID            TO LIX-ARQCRM-ID
+           MOVE ARQCRM-NOME          TO LIX-ARQCRM-NOME
+           MOVE ARQCRM-EMAIL         TO LIX-ARQCRM-EMAIL
+           MOVE ARQCRM-TELEFONE      TO LIX-ARQCRM-TELEFONE
+           MOVE ARQCRM-TEL-EXTRA(1)  TO LIX-ARQCRM-TEL-EXTRA(1)
+           MOVE ARQCRM-TEL-EXTRA(2)  TO LIX-ARQCRM-TEL-EXTRA(2)
+           MOVE ARQCRM-CPF-CNPJ      TO LIX-ARQCRM-CPF-CNPJ
+           MOVE ARQCRM-STATUS        TO LIX-ARQCRM-STATUS
+           MOVE ARQCRM-DATA-CADASTRO TO LIX-ARQCRM-DATA-CADASTRO
+           MOVE ARQCRM-DATA-ALTERACAO TO LIX-ARQCRM-DATA-ALTERACAO
+           MOVE FUNCTION CURRENT-DATE(1:8) TO LIX-ARQCRM-DATA-EXCLUSAO
+
+           WRITE LIX-ARQCRM-REGISTRO
+
+           IF ARQCRM-LIX-FS EQUAL 22
+              REWRITE LIX-ARQCRM-REGISTRO
+           END-IF
+
+           IF ARQCRM-LIX-FS EQUAL ZERO
+              DELETE ARQCRM
+           ELSE
+              MOVE ARQCRM-LIX-FS TO ARQCRM-FS
+           END-IF.
+      *
+       ABRE-ARQUIVO-LIX.
+           OPEN I-O ARQCRM-LIX
+
+           IF ARQCRM-LIX-FS EQUAL 35
+              OPEN OUTPUT ARQCRM-LIX
+              CLOSE ARQCRM-LIX
+              OPEN I-O ARQCRM-LIX
+           END-IF.
+      *
+       FECHA-ARQUIVO-LIX.
+           CLOSE ARQCRM-LIX.
+      *
+       ABRE-ARQUIVO-LOG.
+           OPEN EXTEND ARQCRM-LOG
+
+           IF ARQCRM-LOG-FS EQUAL 35
+              OPEN OUTPUT ARQCRM-LOG
+           END-IF.
+      *
+       FECHA-ARQUIVO-LOG.
+           CLOSE ARQCRM-LOG.
+      *
+       CARREGA-PARAMETROS.
+           OPEN I-O ARQCRM-PAR
+
+           IF ARQCRM-PAR-FS EQUAL 35
+              OPEN OUTPUT ARQCRM-PAR
+              MOVE 'P' TO PAR-CHAVE
+              WRITE PAR-REGISTRO
+              CLOSE ARQCRM-PAR
+              OPEN I-O ARQCRM-PAR
+           END-IF
+
+           MOVE 'P' TO PAR-CHAVE
+           READ ARQCRM-PAR
+
+           CLOSE ARQCRM-PAR.
       *-----------------------------------------------------------------
        UTILITARIOS                                            SECTION.
       *----------------------------------
