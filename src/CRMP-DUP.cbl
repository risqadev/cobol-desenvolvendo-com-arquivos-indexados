@@ -0,0 +1,143 @@
+      *=================================================================
+       IDENTIFICATION                                         DIVISION.
+       PROGRAM-ID. DUPLIC.
+      *=================================================================
+       ENVIRONMENT                                            DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------
+       FILE-CONTROL.
+           SELECT ARQCRM  ASSIGN TO './files/ARQCRM.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              FILE STATUS IS ARQCRM-FS
+              RECORD KEY IS ARQCRM-KEY
+              ALTERNATE RECORD KEY IS ARQCRM-NOME
+                 WITH DUPLICATES
+              ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+                 WITH DUPLICATES.
+
+           SELECT REL-DUP  ASSIGN TO './files/DUPLIC.LST'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS REL-DUP-FS.
+      *=================================================================
+       DATA                                                   DIVISION.
+      *-----------------------------------------------------------------
+       FILE                                                   SECTION.
+      *----------------------------------
+       FD  ARQCRM.
+       COPY 'CRMK-000'.
+      *
+       FD  REL-DUP.
+       01  REL-DUP-LINHA        PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------
+       COPY 'CRMK-FST'.
+       01  ARQCRM-FS            PIC 9(02)   VALUE ZERO.
+       01  REL-DUP-FS           PIC 9(02)   VALUE ZERO.
+       01  WRK-ANTERIOR-NOME       PIC X(25)  VALUE SPACES.
+       01  WRK-ANTERIOR-TELEFONE   PIC X(14)  VALUE SPACES.
+       01  WRK-ANTERIOR-ID         PIC X(04)  VALUE SPACES.
+       01  WRK-TOT-DUPLICADOS      PIC 9(05)  VALUE ZERO.
+       01  WRK-PRIMEIRO            PIC X(01)  VALUE 'S'.
+      *=================================================================
+       PROCEDURE                                              DIVISION.
+      *-----------------------------------------------------------------
+       PRINCIPAL                                              SECTION.
+      *----------------------------------
+           PERFORM INICIAR
+           PERFORM PROCESSAR
+           PERFORM FINALIZAR
+           GOBACK.
+      *-----------------------------------------------------------------
+       INICIAR                                                SECTION.
+      *----------------------------------
+           OPEN INPUT ARQCRM
+
+           IF ARQCRM-FS NOT EQUAL ZERO
+              PERFORM TRADUZ-ARQCRM-FS
+              DISPLAY 'DUPLIC: ERRO ABERTURA ARQCRM - FS: ' ARQCRM-FS
+                      ' (' WRK-FST-MENSAGEM ')'
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT REL-DUP
+
+           IF REL-DUP-FS NOT EQUAL ZERO
+              PERFORM TRADUZ-REL-DUP-FS
+              DISPLAY 'DUPLIC: ERRO ABERTURA DUPLIC.LST - FS: '
+                      REL-DUP-FS ' (' WRK-FST-MENSAGEM ')'
+              CLOSE ARQCRM
+              STOP RUN
+           END-IF
+
+           MOVE 'CRM - RELATORIO DE POSSIVEIS CLIENTES DUPLICADOS'
+                                                       TO REL-DUP-LINHA
+           WRITE REL-DUP-LINHA
+
+           MOVE SPACES TO REL-DUP-LINHA
+           WRITE REL-DUP-LINHA
+
+           MOVE LOW-VALUES TO ARQCRM-NOME
+           START ARQCRM KEY IS NOT LESS THAN ARQCRM-NOME.
+      *-----------------------------------------------------------------
+       PROCESSAR                                              SECTION.
+      *----------------------------------
+           READ ARQCRM NEXT RECORD
+
+           PERFORM UNTIL ARQCRM-FS NOT EQUAL ZERO
+              PERFORM COMPARA-COM-ANTERIOR
+              READ ARQCRM NEXT RECORD
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       COMPARA-COM-ANTERIOR                                   SECTION.
+      *----------------------------------
+           IF WRK-PRIMEIRO NOT EQUAL 'S'
+              AND ARQCRM-NOME     EQUAL WRK-ANTERIOR-NOME
+              AND ARQCRM-TELEFONE EQUAL WRK-ANTERIOR-TELEFONE
+              AND ARQCRM-NOME     NOT EQUAL SPACES
+              ADD 1 TO WRK-TOT-DUPLICADOS
+
+              MOVE SPACES TO REL-DUP-LINHA
+              STRING
+                 'Possivel duplicado: ' WRK-ANTERIOR-ID
+                 ' e ' ARQCRM-ID
+                 ' - ' ARQCRM-NOME
+                 ' / ' ARQCRM-TELEFONE
+              DELIMITED BY SIZE
+              INTO REL-DUP-LINHA
+              WRITE REL-DUP-LINHA
+           END-IF
+
+           MOVE 'N'              TO WRK-PRIMEIRO
+           MOVE ARQCRM-NOME      TO WRK-ANTERIOR-NOME
+           MOVE ARQCRM-TELEFONE  TO WRK-ANTERIOR-TELEFONE
+           MOVE ARQCRM-ID        TO WRK-ANTERIOR-ID.
+      *-----------------------------------------------------------------
+       MENSAGENS                                              SECTION.
+      *----------------------------------
+       COPY 'CRMK-FSP' REPLACING
+            ==FS-PARAGRAFO== BY ==TRADUZ-ARQCRM-FS==
+            ==FS-CAMPO==      BY ==ARQCRM-FS==.
+      *
+       COPY 'CRMK-FSP' REPLACING
+            ==FS-PARAGRAFO== BY ==TRADUZ-REL-DUP-FS==
+            ==FS-CAMPO==      BY ==REL-DUP-FS==.
+      *-----------------------------------------------------------------
+       FINALIZAR                                              SECTION.
+      *----------------------------------
+           MOVE SPACES TO REL-DUP-LINHA
+           WRITE REL-DUP-LINHA
+
+           MOVE SPACES TO REL-DUP-LINHA
+           STRING 'Total de possiveis duplicados: ' WRK-TOT-DUPLICADOS
+              DELIMITED BY SIZE INTO REL-DUP-LINHA
+           WRITE REL-DUP-LINHA
+
+           CLOSE ARQCRM
+           CLOSE REL-DUP
+
+           DISPLAY 'DUPLIC: ' WRK-TOT-DUPLICADOS
+                   ' possiveis duplicados encontrados'.
+      *------------------------ FIM DO ARQUIVO -------------------------
