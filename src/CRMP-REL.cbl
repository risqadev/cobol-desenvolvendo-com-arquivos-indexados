@@ -0,0 +1,508 @@
+      *=================================================================
+       IDENTIFICATION                                         DIVISION.
+       PROGRAM-ID. RELEXTRA.
+      *=================================================================
+       ENVIRONMENT                                            DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------
+       FILE-CONTROL.
+           SELECT ARQCRM  ASSIGN TO './files/ARQCRM.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS ARQCRM-FS
+              RECORD KEY IS ARQCRM-KEY
+              ALTERNATE RECORD KEY IS ARQCRM-NOME
+                 WITH DUPLICATES
+              ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+                 WITH DUPLICATES.
+
+           SELECT REL-PER  ASSIGN TO './files/RELPER.LST'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS REL-PER-FS.
+
+           SELECT REL-HIST  ASSIGN TO './files/RELHIST.LST'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS REL-HIST-FS.
+
+           SELECT ARQCRM-PAR  ASSIGN TO './files/SISPARAM.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              FILE STATUS IS ARQCRM-PAR-FS
+              RECORD KEY IS PAR-CHAVE.
+
+           SELECT ARQCRM-LOG  ASSIGN TO './files/ARQCRM.LOG'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ARQCRM-LOG-FS.
+      *=================================================================
+       DATA                                                   DIVISION.
+      *-----------------------------------------------------------------
+       FILE                                                   SECTION.
+      *----------------------------------
+       FD  ARQCRM.
+       COPY 'CRMK-000'.
+      *
+       FD  REL-PER.
+       01  REL-PER-LINHA        PIC X(80).
+      *
+       FD  REL-HIST.
+       01  REL-HIST-LINHA       PIC X(100).
+      *
+       FD  ARQCRM-PAR.
+       COPY 'CRMK-PAR'.
+      *
+       FD  ARQCRM-LOG.
+       01  ARQCRM-LOG-LINHA.
+           05 LOG-DATA          PIC 9(08).
+           05 FILLER            PIC X(01).
+           05 LOG-HORA          PIC 9(06).
+           05 FILLER            PIC X(01).
+           05 LOG-OPERACAO      PIC X(10).
+           05 FILLER            PIC X(01).
+           05 LOG-ID            PIC X(04).
+           05 FILLER            PIC X(01).
+           05 LOG-NOME          PIC X(25).
+           05 FILLER            PIC X(01).
+           05 LOG-MOTIVO        PIC X(40).
+           05 FILLER            PIC X(02).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------
+       COPY 'CRMK-MSG'.
+       01  ARQCRM-FS            PIC 9(02)   VALUE ZERO.
+       01  REL-PER-FS           PIC 9(02)   VALUE ZERO.
+       01  REL-HIST-FS          PIC 9(02)   VALUE ZERO.
+       01  ARQCRM-PAR-FS        PIC 9(02)   VALUE ZERO.
+       01  ARQCRM-LOG-FS        PIC 9(02)   VALUE ZERO.
+       01  WRK-HIST-ID          PIC X(04)   VALUE SPACES.
+       01  WRK-TOT-HIST         PIC 9(05)   VALUE ZERO.
+       01  WRK-OPCAO            PIC X(01).
+       01  WRK-PER-INICIO       PIC 9(08)   VALUE ZERO.
+       01  WRK-PER-FIM          PIC 9(08)   VALUE ZERO.
+       01  WRK-TOT-PERIODO      PIC 9(05)   VALUE ZERO.
+       01  WRK-TOT-REGISTROS    PIC 9(05)   VALUE ZERO.
+       01  WRK-TOT-ATIVOS       PIC 9(05)   VALUE ZERO.
+       01  WRK-TOT-INATIVOS     PIC 9(05)   VALUE ZERO.
+       01  WRK-TOT-TIPO-F       PIC 9(05)   VALUE ZERO.
+       01  WRK-TOT-TIPO-J       PIC 9(05)   VALUE ZERO.
+       01  WRK-TOT-TIPO-C       PIC 9(05)   VALUE ZERO.
+       01  WRK-TOT-COM-CPF      PIC 9(05)   VALUE ZERO.
+       01  WRK-LINHA-PAG        PIC 9(02)   VALUE ZERO.
+       01  WRK-PAGINA           PIC 9(03)   VALUE 1.
+       01  WRK-DATA-ATUAL       PIC 9(08).
+       01  WRK-DATA-FMT.
+           05 WRK-DATA-FMT-DD   PIC 9(02).
+           05 FILLER            PIC X(01)   VALUE '/'.
+           05 WRK-DATA-FMT-MM   PIC 9(02).
+           05 FILLER            PIC X(01)   VALUE '/'.
+           05 WRK-DATA-FMT-AAAA PIC 9(04).
+      *-----------------------------------------------------------------
+       SCREEN                                                 SECTION.
+      *----------------------------------
+       COPY 'CRMK-SCR'.
+      *=================================================================
+       PROCEDURE                                              DIVISION.
+      *-----------------------------------------------------------------
+       PRINCIPAL                                              SECTION.
+      *----------------------------------
+           PERFORM INICIAR
+           PERFORM EXIBE-MENU-REL UNTIL WRK-OPCAO EQUAL 9
+           PERFORM VOLTAR-MENU.
+      *-----------------------------------------------------------------
+       INICIAR                                                SECTION.
+      *----------------------------------
+           PERFORM LIMPA-RODAPE
+           DISPLAY SCR-HDR
+           MOVE SPACE TO WRK-OPCAO
+
+           PERFORM CARREGA-PARAMETROS.
+      *-----------------------------------------------------------------
+       EXIBE-MENU-REL                                         SECTION.
+      *----------------------------------
+           PERFORM LIMPA-CORPO
+
+           MOVE '1. Relatorio por periodo de cadastro'    TO SCR-CTR-L2
+           MOVE '2. Relatorio resumo geral'                TO SCR-CTR-L3
+           MOVE '3. Historico de situacao por cliente'     TO SCR-CTR-L4
+           MOVE '9. Voltar'                                TO SCR-CTR-L5
+           MOVE 'OPCAO:'                                   TO SCR-CTR-L7
+
+           DISPLAY SCR-CTR
+
+           ACCEPT WRK-OPCAO                          LINE 11 COLUMN 8
+
+           EVALUATE WRK-OPCAO
+              WHEN 1
+                 PERFORM RELATORIO-PERIODO
+              WHEN 2
+                 PERFORM RELATORIO-RESUMO
+              WHEN 3
+                 PERFORM RELATORIO-HISTORICO-SITUACAO
+              WHEN 9
+                 CONTINUE
+              WHEN OTHER
+                 PERFORM ERRO-OPCAO-INVALIDA
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+       RELATORIO-PERIODO                                      SECTION.
+      *----------------------------------
+           PERFORM LIMPA-CORPO
+
+           MOVE 'Data inicial (AAAAMMDD):' TO SCR-CTR-L2
+           MOVE 'Data final   (AAAAMMDD):' TO SCR-CTR-L3
+
+           DISPLAY SCR-CTR
+
+           ACCEPT WRK-PER-INICIO                     LINE 8  COLUMN 26
+           ACCEPT WRK-PER-FIM                        LINE 9  COLUMN 26
+
+           PERFORM ABRE-ARQUIVO
+
+           IF ARQCRM-FS NOT EQUAL ZERO
+              PERFORM ERRO-ABRE-ARQUIVO
+           END-IF
+
+           PERFORM ABRE-ARQUIVO-REL
+           PERFORM ESCREVE-CABECALHO-REL
+
+           MOVE ZERO TO WRK-TOT-PERIODO
+
+           READ ARQCRM NEXT RECORD
+
+           PERFORM UNTIL ARQCRM-FS NOT EQUAL ZERO
+              IF ARQCRM-DATA-CADASTRO NOT LESS THAN WRK-PER-INICIO
+                 AND ARQCRM-DATA-CADASTRO NOT GREATER THAN WRK-PER-FIM
+                 PERFORM ESCREVE-LINHA-REL
+                 ADD 1 TO WRK-TOT-PERIODO
+              END-IF
+              READ ARQCRM NEXT RECORD
+           END-PERFORM
+
+           CLOSE ARQCRM
+           PERFORM FECHA-ARQUIVO-REL
+
+           PERFORM LIMPA-CORPO
+
+           MOVE 'Relatorio por periodo de cadastro gerado' TO SCR-CTR-L2
+           STRING 'Registros no periodo : ' WRK-TOT-PERIODO
+              DELIMITED BY SIZE INTO SCR-CTR-L4
+           MOVE 'Arquivo: ./files/RELPER.LST' TO SCR-CTR-L5
+
+           DISPLAY SCR-CTR
+
+           PERFORM LIMPA-RODAPE
+           MOVE '[pressione ENTER]' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 18.
+      *-----------------------------------------------------------------
+       RELATORIO-RESUMO                                       SECTION.
+      *----------------------------------
+           MOVE ZERO TO WRK-TOT-REGISTROS
+           MOVE ZERO TO WRK-TOT-ATIVOS
+           MOVE ZERO TO WRK-TOT-INATIVOS
+           MOVE ZERO TO WRK-TOT-TIPO-F
+           MOVE ZERO TO WRK-TOT-TIPO-J
+           MOVE ZERO TO WRK-TOT-TIPO-C
+           MOVE ZERO TO WRK-TOT-COM-CPF
+
+           PERFORM ABRE-ARQUIVO
+
+           IF ARQCRM-FS NOT EQUAL ZERO
+              PERFORM ERRO-ABRE-ARQUIVO
+           END-IF
+
+           READ ARQCRM NEXT RECORD
+
+           PERFORM UNTIL ARQCRM-FS NOT EQUAL ZERO
+              ADD 1 TO WRK-TOT-REGISTROS
+
+              IF ARQCRM-ATIVO
+                 ADD 1 TO WRK-TOT-ATIVOS
+              ELSE
+                 ADD 1 TO WRK-TOT-INATIVOS
+              END-IF
+
+              EVALUATE ARQCRM-ID(1:1)
+                 WHEN 'F'
+                    ADD 1 TO WRK-TOT-TIPO-F
+                 WHEN 'J'
+                    ADD 1 TO WRK-TOT-TIPO-J
+                 WHEN OTHER
+                    ADD 1 TO WRK-TOT-TIPO-C
+              END-EVALUATE
+
+              IF ARQCRM-CPF-CNPJ NOT EQUAL SPACES
+                 ADD 1 TO WRK-TOT-COM-CPF
+              END-IF
+
+              READ ARQCRM NEXT RECORD
+           END-PERFORM
+
+           CLOSE ARQCRM
+
+           PERFORM LIMPA-CORPO
+
+           MOVE 'Relatorio resumo geral do ARQCRM' TO SCR-CTR-L2
+
+           STRING 'Total de registros    : ' WRK-TOT-REGISTROS
+              DELIMITED BY SIZE INTO SCR-CTR-L4
+           STRING 'Registros ATIVOS      : ' WRK-TOT-ATIVOS
+              DELIMITED BY SIZE INTO SCR-CTR-L5
+           STRING 'Registros INATIVOS    : ' WRK-TOT-INATIVOS
+              DELIMITED BY SIZE INTO SCR-CTR-L6
+           STRING 'Pessoa Fisica (F)     : ' WRK-TOT-TIPO-F
+              DELIMITED BY SIZE INTO SCR-CTR-L7
+           STRING 'Pessoa Juridica (J)   : ' WRK-TOT-TIPO-J
+              DELIMITED BY SIZE INTO SCR-CTR-L8
+           STRING 'Outros (C)            : ' WRK-TOT-TIPO-C
+              DELIMITED BY SIZE INTO SCR-CTR-L9
+           STRING 'Com CPF/CNPJ cadastrado: ' WRK-TOT-COM-CPF
+              DELIMITED BY SIZE INTO SCR-CTR-L10
+
+           DISPLAY SCR-CTR
+
+           PERFORM LIMPA-RODAPE
+           MOVE 'Resumo concluido. [pressione ENTER]' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 38.
+      *-----------------------------------------------------------------
+       RELATORIO-HISTORICO-SITUACAO                           SECTION.
+      *----------------------------------
+           PERFORM LIMPA-CORPO
+
+           MOVE 'ID do cliente:' TO SCR-CTR-L2
+
+           DISPLAY SCR-CTR
+
+           ACCEPT WRK-HIST-ID                        LINE 8  COLUMN 16
+
+           MOVE FUNCTION UPPER-CASE(WRK-HIST-ID) TO WRK-HIST-ID
+
+           OPEN INPUT ARQCRM-LOG
+
+           IF ARQCRM-LOG-FS NOT EQUAL ZERO
+              PERFORM ERRO-ABRE-ARQUIVO-LOG
+           ELSE
+              PERFORM ABRE-ARQUIVO-REL-HIST
+              PERFORM ESCREVE-CABECALHO-REL-HIST
+
+              MOVE ZERO TO WRK-TOT-HIST
+
+              READ ARQCRM-LOG
+
+              PERFORM UNTIL ARQCRM-LOG-FS NOT EQUAL ZERO
+                 IF LOG-ID EQUAL WRK-HIST-ID
+                    AND (LOG-OPERACAO EQUAL 'SITUACAO'
+                         OR LOG-OPERACAO EQUAL 'SITLOTE')
+                    PERFORM ESCREVE-LINHA-REL-HIST
+                    ADD 1 TO WRK-TOT-HIST
+                 END-IF
+                 READ ARQCRM-LOG
+              END-PERFORM
+
+              CLOSE ARQCRM-LOG
+              PERFORM FECHA-ARQUIVO-REL-HIST
+
+              PERFORM LIMPA-CORPO
+
+              MOVE 'Historico de situacao gerado' TO SCR-CTR-L2
+              STRING 'Ocorrencias encontradas: ' WRK-TOT-HIST
+                 DELIMITED BY SIZE INTO SCR-CTR-L4
+              MOVE 'Arquivo: ./files/RELHIST.LST' TO SCR-CTR-L5
+
+              DISPLAY SCR-CTR
+
+              PERFORM LIMPA-RODAPE
+              MOVE '[pressione ENTER]' TO SCR-TRL-L1
+              DISPLAY SCR-TRL
+              ACCEPT WRK-OPCAO                       LINE 23 COLUMN 18
+           END-IF.
+      *-----------------------------------------------------------------
+       RELATORIO                                              SECTION.
+      *----------------------------------
+       ABRE-ARQUIVO-REL.
+           OPEN OUTPUT REL-PER
+
+           IF REL-PER-FS NOT EQUAL ZERO
+              PERFORM ERRO-ABRE-ARQUIVO-REL
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-ATUAL
+           MOVE WRK-DATA-ATUAL(7:2) TO WRK-DATA-FMT-DD
+           MOVE WRK-DATA-ATUAL(5:2) TO WRK-DATA-FMT-MM
+           MOVE WRK-DATA-ATUAL(1:4) TO WRK-DATA-FMT-AAAA.
+      *
+       ESCREVE-CABECALHO-REL.
+           MOVE SPACES TO REL-PER-LINHA
+           STRING
+              'CRM - RELATORIO POR PERIODO DE CADASTRO   Data: '
+              WRK-DATA-FMT
+              '   Pagina: '
+              WRK-PAGINA
+           DELIMITED BY SIZE
+           INTO REL-PER-LINHA
+           WRITE REL-PER-LINHA
+
+           MOVE SPACES TO REL-PER-LINHA
+           STRING 'Periodo: ' WRK-PER-INICIO ' a ' WRK-PER-FIM
+              DELIMITED BY SIZE INTO REL-PER-LINHA
+           WRITE REL-PER-LINHA
+
+           MOVE 'ID   NOME                 EMAIL             TELEFONE'
+                                                       TO REL-PER-LINHA
+           WRITE REL-PER-LINHA
+
+           MOVE ZERO TO WRK-LINHA-PAG.
+      *
+       ESCREVE-LINHA-REL.
+           IF WRK-LINHA-PAG IS GREATER THAN PAR-LINHAS-POR-PAGINA
+              ADD 1 TO WRK-PAGINA
+              PERFORM ESCREVE-CABECALHO-REL
+           END-IF
+
+           MOVE SPACES TO REL-PER-LINHA
+           STRING
+              ARQCRM-ID ' ' ARQCRM-NOME ' ' ARQCRM-EMAIL ' '
+              ARQCRM-TELEFONE
+           DELIMITED BY SIZE
+           INTO REL-PER-LINHA
+           WRITE REL-PER-LINHA
+
+           ADD 1 TO WRK-LINHA-PAG.
+      *
+       ABRE-ARQUIVO-REL-HIST.
+           OPEN OUTPUT REL-HIST
+
+           IF REL-HIST-FS NOT EQUAL ZERO
+              PERFORM ERRO-ABRE-ARQUIVO-REL
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-ATUAL
+           MOVE WRK-DATA-ATUAL(7:2) TO WRK-DATA-FMT-DD
+           MOVE WRK-DATA-ATUAL(5:2) TO WRK-DATA-FMT-MM
+           MOVE WRK-DATA-ATUAL(1:4) TO WRK-DATA-FMT-AAAA.
+      *
+       ESCREVE-CABECALHO-REL-HIST.
+           MOVE SPACES TO REL-HIST-LINHA
+           STRING
+              'CRM - HISTORICO DE SITUACAO POR CLIENTE   Data: '
+              WRK-DATA-FMT
+              '   Pagina: '
+              WRK-PAGINA
+           DELIMITED BY SIZE
+           INTO REL-HIST-LINHA
+           WRITE REL-HIST-LINHA
+
+           MOVE SPACES TO REL-HIST-LINHA
+           STRING 'Cliente ID: ' WRK-HIST-ID
+              DELIMITED BY SIZE INTO REL-HIST-LINHA
+           WRITE REL-HIST-LINHA
+
+           MOVE SPACES TO REL-HIST-LINHA
+           STRING 'DATA     HORA   OPERACAO   ID   NOME'
+              '                     MOTIVO'
+              DELIMITED BY SIZE INTO REL-HIST-LINHA
+           WRITE REL-HIST-LINHA
+
+           MOVE ZERO TO WRK-LINHA-PAG.
+      *
+       ESCREVE-LINHA-REL-HIST.
+           IF WRK-LINHA-PAG IS GREATER THAN PAR-LINHAS-POR-PAGINA
+              ADD 1 TO WRK-PAGINA
+              PERFORM ESCREVE-CABECALHO-REL-HIST
+           END-IF
+
+           MOVE SPACES TO REL-HIST-LINHA
+           STRING
+              LOG-DATA ' ' LOG-HORA ' ' LOG-OPERACAO ' '
+              LOG-ID ' ' LOG-NOME ' ' LOG-MOTIVO
+           DELIMITED BY SIZE
+           INTO REL-HIST-LINHA
+           WRITE REL-HIST-LINHA
+
+           ADD 1 TO WRK-LINHA-PAG.
+      *
+       FECHA-ARQUIVO-REL.
+           CLOSE REL-PER.
+      *
+       FECHA-ARQUIVO-REL-HIST.
+           CLOSE REL-HIST.
+      *-----------------------------------------------------------------
+       ARQUIVOS                                               SECTION.
+      *----------------------------------
+       ABRE-ARQUIVO.
+           OPEN INPUT ARQCRM.
+      *
+       CARREGA-PARAMETROS.
+           OPEN I-O ARQCRM-PAR
+
+           IF ARQCRM-PAR-FS EQUAL 35
+              OPEN OUTPUT ARQCRM-PAR
+              MOVE 'P' TO PAR-CHAVE
+              WRITE PAR-REGISTRO
+              CLOSE ARQCRM-PAR
+              OPEN I-O ARQCRM-PAR
+           END-IF
+
+           MOVE 'P' TO PAR-CHAVE
+           READ ARQCRM-PAR
+
+           CLOSE ARQCRM-PAR.
+      *-----------------------------------------------------------------
+       ERROS                                                  SECTION.
+      *----------------------------------
+       ERRO-ABRE-ARQUIVO.
+           PERFORM LIMPA-RODAPE
+           MOVE 'ERRO ABERTURA ARQCRM' TO SCR-TRL-L1
+           PERFORM ABENDA.
+      *
+       ERRO-ABRE-ARQUIVO-REL.
+           PERFORM LIMPA-RODAPE
+           MOVE 'ERRO ABERTURA ARQUIVO DE RELATORIO' TO SCR-TRL-L1
+           PERFORM ABENDA.
+      *
+       ERRO-ABRE-ARQUIVO-LOG.
+           PERFORM LIMPA-RODAPE
+           MOVE 'ERRO ABERTURA ARQCRM.LOG' TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 25.
+      *
+       ERRO-OPCAO-INVALIDA.
+           PERFORM LIMPA-RODAPE
+           MOVE 001 TO WRK-MSG-CODIGO
+           PERFORM TRADUZ-CODIGO-MENSAGEM
+           MOVE WRK-MSG-TEXTO TO SCR-TRL-L1
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 23 COLUMN 15.
+      *-----------------------------------------------------------------
+       MENSAGENS                                               SECTION.
+      *----------------------------------
+       COPY 'CRMK-MGP'.
+      *-----------------------------------------------------------------
+       FINALIZAR                                              SECTION.
+      *----------------------------------
+       ABENDA.
+           MOVE 'FIM ANORMAL DO PROGRAMA' TO SCR-TRL-L3
+           DISPLAY SCR-TRL
+           ACCEPT WRK-OPCAO                          LINE 25 COLUMN 25
+
+           PERFORM VOLTAR-MENU.
+      *
+       VOLTAR-MENU.
+           GOBACK.
+      *-----------------------------------------------------------------
+       UTILITARIOS                                            SECTION.
+      *----------------------------------
+       LIMPA-RODAPE.
+           MOVE TPL-TRL TO SCR-TRL.
+      *
+       LIMPA-CORPO.
+           MOVE TPL-CTR TO SCR-CTR
+
+           STRING
+              '-------------------------------------'
+              ' RELATORIOS EXTRAS '
+              '-------------------------------------'
+           DELIMITED BY SIZE
+           INTO SCR-CTR-L0.
+      *------------------------ FIM DO ARQUIVO ------------------------*
