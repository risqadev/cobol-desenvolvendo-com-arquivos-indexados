@@ -10,18 +10,60 @@
               ORGANIZATION IS INDEXED
               ACCESS MODE IS SEQUENTIAL
               FILE STATUS IS ARQCRM-FS
-              RECORD KEY IS ARQCRM-KEY.
+              RECORD KEY IS ARQCRM-KEY
+              ALTERNATE RECORD KEY IS ARQCRM-NOME
+                 WITH DUPLICATES
+              ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+                 WITH DUPLICATES.
+
+           SELECT REL-LISTA  ASSIGN TO './files/LISTA-I.LST'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS REL-LISTA-FS.
+
+           SELECT REL-CSV  ASSIGN TO './files/LISTA-I.CSV'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS REL-CSV-FS.
+
+           SELECT ARQCRM-PAR  ASSIGN TO './files/SISPARAM.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              FILE STATUS IS ARQCRM-PAR-FS
+              RECORD KEY IS PAR-CHAVE.
       *=================================================================
        DATA                                                   DIVISION.
       *-----------------------------------------------------------------
        FILE                                                   SECTION.
        FD  ARQCRM.
        COPY 'CRMK-000'.
+      *
+       FD  REL-LISTA.
+       01  REL-LISTA-LINHA      PIC X(80).
+      *
+       FD  REL-CSV.
+       01  REL-CSV-LINHA        PIC X(100).
+      *
+       FD  ARQCRM-PAR.
+       COPY 'CRMK-PAR'.
       *-----------------------------------------------------------------
        WORKING-STORAGE                                        SECTION.
        01  ARQCRM-FS            PIC 9(02)   VALUE ZERO.
+       01  REL-LISTA-FS         PIC 9(02)   VALUE ZERO.
+       01  REL-CSV-FS           PIC 9(02)   VALUE ZERO.
+       01  ARQCRM-PAR-FS        PIC 9(02)   VALUE ZERO.
        01  WRK-LINHA            PIC 9(02)   COMP VALUE 12.
        01  WRK-OPCAO            PIC X(01).
+       01  WRK-GERAR-ARQ        PIC X(01)   VALUE 'N'.
+       01  WRK-GERAR-CSV        PIC X(01)   VALUE 'N'.
+       01  WRK-CSV-STATUS       PIC X(10)   VALUE SPACES.
+       01  WRK-LINHA-PAG        PIC 9(02)   VALUE ZERO.
+       01  WRK-PAGINA           PIC 9(03)   VALUE 1.
+       01  WRK-DATA-ATUAL       PIC 9(08).
+       01  WRK-DATA-FMT.
+           05 WRK-DATA-FMT-DD   PIC 9(02).
+           05 FILLER            PIC X(01)   VALUE '/'.
+           05 WRK-DATA-FMT-MM   PIC 9(02).
+           05 FILLER            PIC X(01)   VALUE '/'.
+           05 WRK-DATA-FMT-AAAA PIC 9(04).
        COPY 'CRMK-TAB'.
       *-----------------------------------------------------------------
        SCREEN                                                 SECTION.
@@ -44,12 +86,33 @@
 
            IF ARQCRM-FS NOT EQUAL ZERO
               PERFORM ERRO-ABRE-ARQUIVO
-           END-IF.
+           END-IF
+
+           PERFORM CARREGA-PARAMETROS.
 
            DISPLAY SCR-CTR
 
            MOVE 'ARQCRM ABERTO' TO SCR-TRL-L1
-           DISPLAY SCR-TRL.
+           DISPLAY SCR-TRL
+
+           MOVE 'Gerar copia em arquivo? (S/N)' TO SCR-TRL-L2
+           DISPLAY SCR-TRL
+           ACCEPT WRK-GERAR-ARQ                       LINE 24 COLUMN 32
+           MOVE FUNCTION UPPER-CASE(WRK-GERAR-ARQ) TO WRK-GERAR-ARQ
+
+           IF WRK-GERAR-ARQ EQUAL 'S'
+              PERFORM ABRE-ARQUIVO-REL
+              PERFORM ESCREVE-CABECALHO-REL
+           END-IF
+
+           MOVE 'Exportar para CSV? (S/N)' TO SCR-TRL-L3
+           DISPLAY SCR-TRL
+           ACCEPT WRK-GERAR-CSV                       LINE 25 COLUMN 27
+           MOVE FUNCTION UPPER-CASE(WRK-GERAR-CSV) TO WRK-GERAR-CSV
+
+           IF WRK-GERAR-CSV EQUAL 'S'
+              PERFORM ABRE-ARQUIVO-CSV
+           END-IF.
       *-----------------------------------------------------------------
        PROCESSAR                                              SECTION.
            PERFORM LIMPA-RODAPE
@@ -84,6 +147,14 @@
               PERFORM LE-ENTRADA
            END-PERFORM
 
+           IF WRK-GERAR-ARQ EQUAL 'S'
+              PERFORM FECHA-ARQUIVO-REL
+           END-IF
+
+           IF WRK-GERAR-CSV EQUAL 'S'
+              PERFORM FECHA-ARQUIVO-CSV
+           END-IF
+
            PERFORM LIMPA-RODAPE
 
            EVALUATE ARQCRM-FS
@@ -103,7 +174,91 @@
            MOVE ARQCRM-EMAIL      TO TAB-ARQCRM-EMAIL
            MOVE ARQCRM-TELEFONE   TO TAB-ARQCRM-TELEFONE
 
-           DISPLAY TAB-ARQCRM-REGISTRO         LINE WRK-LINHA COLUMN 1.
+           DISPLAY TAB-ARQCRM-REGISTRO         LINE WRK-LINHA COLUMN 1
+
+           IF WRK-GERAR-ARQ EQUAL 'S'
+              PERFORM ESCREVE-LINHA-REL
+           END-IF
+
+           IF WRK-GERAR-CSV EQUAL 'S'
+              PERFORM ESCREVE-LINHA-CSV
+           END-IF.
+      *-----------------------------------------------------------------
+       RELATORIO                                              SECTION.
+      *----------------------------------
+       ABRE-ARQUIVO-REL.
+           OPEN OUTPUT REL-LISTA
+
+           IF REL-LISTA-FS NOT EQUAL ZERO
+              PERFORM ERRO-ABRE-ARQUIVO-REL
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-ATUAL
+           MOVE WRK-DATA-ATUAL(7:2) TO WRK-DATA-FMT-DD
+           MOVE WRK-DATA-ATUAL(5:2) TO WRK-DATA-FMT-MM
+           MOVE WRK-DATA-ATUAL(1:4) TO WRK-DATA-FMT-AAAA.
+      *
+       ESCREVE-CABECALHO-REL.
+           MOVE SPACES TO REL-LISTA-LINHA
+           STRING
+              'CRM - RELATORIO DE CLIENTES INATIVOS   Data: '
+              WRK-DATA-FMT
+              '   Pagina: '
+              WRK-PAGINA
+           DELIMITED BY SIZE
+           INTO REL-LISTA-LINHA
+           WRITE REL-LISTA-LINHA
+
+           MOVE TAB-ARQCRM-HDR TO REL-LISTA-LINHA
+           WRITE REL-LISTA-LINHA
+
+           MOVE ZERO TO WRK-LINHA-PAG.
+      *
+       ESCREVE-LINHA-REL.
+           IF WRK-LINHA-PAG IS GREATER THAN PAR-LINHAS-POR-PAGINA
+              ADD 1 TO WRK-PAGINA
+              PERFORM ESCREVE-CABECALHO-REL
+           END-IF
+
+           MOVE TAB-ARQCRM-REGISTRO TO REL-LISTA-LINHA
+           WRITE REL-LISTA-LINHA
+
+           ADD 1 TO WRK-LINHA-PAG.
+      *
+       FECHA-ARQUIVO-REL.
+           CLOSE REL-LISTA.
+      *
+       ABRE-ARQUIVO-CSV.
+           OPEN OUTPUT REL-CSV
+
+           IF REL-CSV-FS NOT EQUAL ZERO
+              PERFORM ERRO-ABRE-ARQUIVO-CSV
+           END-IF
+
+           MOVE 'ID,Nome,Email,Telefone,Status' TO REL-CSV-LINHA
+           WRITE REL-CSV-LINHA.
+      *
+       ESCREVE-LINHA-CSV.
+           EVALUATE ARQCRM-STATUS
+              WHEN 0
+                 MOVE 'ATIVO'   TO WRK-CSV-STATUS
+              WHEN 1
+                 MOVE 'INATIVO' TO WRK-CSV-STATUS
+           END-EVALUATE
+
+           MOVE SPACES TO REL-CSV-LINHA
+           STRING
+              FUNCTION TRIM(TAB-ARQCRM-ID)        ','
+              FUNCTION TRIM(TAB-ARQCRM-NOME)      ','
+              FUNCTION TRIM(TAB-ARQCRM-EMAIL)     ','
+              FUNCTION TRIM(TAB-ARQCRM-TELEFONE)  ','
+              FUNCTION TRIM(WRK-CSV-STATUS)
+           DELIMITED BY SIZE
+           INTO REL-CSV-LINHA
+           WRITE REL-CSV-LINHA.
+      *
+       FECHA-ARQUIVO-CSV.
+           CLOSE REL-CSV.
       *-----------------------------------------------------------------
        ERROS                                                  SECTION.
       *----------------------------------
@@ -124,6 +279,16 @@
            DISPLAY SCR-TRL
 
            ACCEPT WRK-OPCAO                          LINE 23 COLUMN 46.
+      *
+       ERRO-ABRE-ARQUIVO-REL.
+           PERFORM LIMPA-RODAPE
+           MOVE 'ERRO ABERTURA ARQUIVO DE RELATORIO' TO SCR-TRL-L1
+           PERFORM ABENDA.
+      *
+       ERRO-ABRE-ARQUIVO-CSV.
+           PERFORM LIMPA-RODAPE
+           MOVE 'ERRO ABERTURA ARQUIVO CSV' TO SCR-TRL-L1
+           PERFORM ABENDA.
       *-----------------------------------------------------------------
        FINALIZAR                                              SECTION.
       *----------------------------------
@@ -148,6 +313,22 @@
       *
        LE-ENTRADA.
            READ ARQCRM.
+      *
+       CARREGA-PARAMETROS.
+           OPEN I-O ARQCRM-PAR
+
+           IF ARQCRM-PAR-FS EQUAL 35
+              OPEN OUTPUT ARQCRM-PAR
+              MOVE 'P' TO PAR-CHAVE
+              WRITE PAR-REGISTRO
+              CLOSE ARQCRM-PAR
+              OPEN I-O ARQCRM-PAR
+           END-IF
+
+           MOVE 'P' TO PAR-CHAVE
+           READ ARQCRM-PAR
+
+           CLOSE ARQCRM-PAR.
       *-----------------------------------------------------------------
        UTILITARIOS                                            SECTION.
       *----------------------------------
