@@ -0,0 +1,320 @@
+      *=================================================================
+       IDENTIFICATION                                         DIVISION.
+       PROGRAM-ID. CARGA.
+      *=================================================================
+       ENVIRONMENT                                            DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                                           SECTION.
+      *----------------------------------
+       FILE-CONTROL.
+           SELECT ARQCRM  ASSIGN TO './files/ARQCRM.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              FILE STATUS IS ARQCRM-FS
+              RECORD KEY IS ARQCRM-KEY
+              ALTERNATE RECORD KEY IS ARQCRM-NOME
+                 WITH DUPLICATES
+              ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+                 WITH DUPLICATES.
+
+           SELECT ARQCRM-CTL  ASSIGN TO './files/ARQCRM-CTL.DAT'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              FILE STATUS IS ARQCRM-CTL-FS
+              RECORD KEY IS CTL-CHAVE.
+
+           SELECT ARQ-CARGA  ASSIGN TO './files/CARGA.TXT'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ARQ-CARGA-FS.
+
+           SELECT REL-CARGA  ASSIGN TO './files/CARGA.LST'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS REL-CARGA-FS.
+
+           SELECT ARQCRM-LOG  ASSIGN TO './files/ARQCRM.LOG'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ARQCRM-LOG-FS.
+      *=================================================================
+       DATA                                                   DIVISION.
+      *-----------------------------------------------------------------
+       FILE                                                   SECTION.
+      *----------------------------------
+       FD  ARQCRM.
+       COPY 'CRMK-000'.
+      *
+       FD  ARQCRM-CTL.
+       COPY 'CRMK-CTL'.
+      *
+       FD  ARQ-CARGA.
+       01  ARQ-CARGA-REGISTRO.
+           05 ARQ-CARGA-NOME        PIC X(25).
+           05 ARQ-CARGA-EMAIL       PIC X(30).
+           05 ARQ-CARGA-TELEFONE    PIC X(14).
+      *
+       FD  REL-CARGA.
+       01  REL-CARGA-LINHA          PIC X(80).
+      *
+       FD  ARQCRM-LOG.
+       01  ARQCRM-LOG-LINHA         PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                                        SECTION.
+      *----------------------------------
+       COPY 'CRMK-WRK'.
+       COPY 'CRMK-LOG'.
+       COPY 'CRMK-FST'.
+       01  ARQCRM-FS                PIC 9(02)  VALUE ZERO.
+       01  ARQCRM-CTL-FS            PIC 9(02)  VALUE ZERO.
+       01  ARQ-CARGA-FS             PIC 9(02)  VALUE ZERO.
+       01  REL-CARGA-FS             PIC 9(02)  VALUE ZERO.
+       01  ARQCRM-LOG-FS            PIC 9(02)  VALUE ZERO.
+       01  WRK-TOT-LIDOS            PIC 9(05)  VALUE ZERO.
+       01  WRK-TOT-CARREGADOS       PIC 9(05)  VALUE ZERO.
+       01  WRK-TOT-REJEITADOS       PIC 9(05)  VALUE ZERO.
+       01  WRK-TENTATIVAS           PIC 9(02)  VALUE ZERO.
+       01  WRK-LINHA-SITUACAO       PIC X(30).
+      *=================================================================
+       PROCEDURE                                              DIVISION.
+      *-----------------------------------------------------------------
+       PRINCIPAL                                              SECTION.
+      *----------------------------------
+           PERFORM INICIAR
+           PERFORM PROCESSAR
+           PERFORM FINALIZAR
+           GOBACK.
+      *-----------------------------------------------------------------
+       INICIAR                                                SECTION.
+      *----------------------------------
+           OPEN I-O ARQCRM
+
+           IF ARQCRM-FS EQUAL 35
+              OPEN OUTPUT ARQCRM
+              CLOSE ARQCRM
+              OPEN I-O ARQCRM
+           END-IF
+
+           IF ARQCRM-FS NOT EQUAL ZERO
+              PERFORM TRADUZ-ARQCRM-FS
+              DISPLAY 'CARGA: ERRO ABERTURA ARQCRM - FS: ' ARQCRM-FS
+                      ' (' WRK-FST-MENSAGEM ')'
+              STOP RUN
+           END-IF
+
+           PERFORM ABRE-ARQUIVO-CTL
+
+           IF ARQCRM-CTL-FS NOT EQUAL ZERO
+              PERFORM TRADUZ-ARQCRM-CTL-FS
+              DISPLAY 'CARGA: ERRO ABERTURA ARQCRM-CTL - FS: '
+                      ARQCRM-CTL-FS ' (' WRK-FST-MENSAGEM ')'
+              CLOSE ARQCRM
+              STOP RUN
+           END-IF
+
+           OPEN INPUT ARQ-CARGA
+
+           IF ARQ-CARGA-FS NOT EQUAL ZERO
+              PERFORM TRADUZ-ARQ-CARGA-FS
+              DISPLAY 'CARGA: ERRO ABERTURA CARGA.TXT - FS: '
+                      ARQ-CARGA-FS ' (' WRK-FST-MENSAGEM ')'
+              CLOSE ARQCRM
+              CLOSE ARQCRM-CTL
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT REL-CARGA
+
+           IF REL-CARGA-FS NOT EQUAL ZERO
+              PERFORM TRADUZ-REL-CARGA-FS
+              DISPLAY 'CARGA: ERRO ABERTURA CARGA.LST - FS: '
+                      REL-CARGA-FS ' (' WRK-FST-MENSAGEM ')'
+              CLOSE ARQCRM
+              CLOSE ARQCRM-CTL
+              CLOSE ARQ-CARGA
+              STOP RUN
+           END-IF
+
+           MOVE 'CRM - CARGA INICIAL DE CLIENTES LEGADOS'
+                                                    TO REL-CARGA-LINHA
+           WRITE REL-CARGA-LINHA
+
+           MOVE 'ID   NOME                      SITUACAO'
+                                                    TO REL-CARGA-LINHA
+           WRITE REL-CARGA-LINHA.
+      *-----------------------------------------------------------------
+       PROCESSAR                                              SECTION.
+      *----------------------------------
+           READ ARQ-CARGA
+
+           PERFORM UNTIL ARQ-CARGA-FS NOT EQUAL ZERO
+              ADD 1 TO WRK-TOT-LIDOS
+              PERFORM PROCESSA-REGISTRO
+              READ ARQ-CARGA
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       PROCESSA-REGISTRO                                      SECTION.
+      *----------------------------------
+           IF ARQ-CARGA-NOME EQUAL SPACES
+              OR ARQ-CARGA-EMAIL EQUAL SPACES
+              ADD 1 TO WRK-TOT-REJEITADOS
+              MOVE 'REJEITADO - NOME/EMAIL EM BRANCO'
+                                              TO WRK-LINHA-SITUACAO
+              MOVE SPACES TO REL-CARGA-LINHA
+              STRING '----' ' ' ARQ-CARGA-NOME ' ' WRK-LINHA-SITUACAO
+                 DELIMITED BY SIZE INTO REL-CARGA-LINHA
+              WRITE REL-CARGA-LINHA
+           ELSE
+              PERFORM GERA-PROXIMO-ID
+              PERFORM GRAVA-REGISTRO
+           END-IF.
+      *-----------------------------------------------------------------
+       GRAVA-REGISTRO                                         SECTION.
+      *----------------------------------
+           MOVE ZERO TO WRK-TENTATIVAS
+           MOVE WRK-ARQCRM-ID       TO ARQCRM-ID
+           MOVE ARQ-CARGA-NOME      TO ARQCRM-NOME
+           MOVE ARQ-CARGA-EMAIL     TO ARQCRM-EMAIL
+           MOVE ARQ-CARGA-TELEFONE  TO ARQCRM-TELEFONE
+           SET ARQCRM-ATIVO         TO TRUE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ARQCRM-DATA-CADASTRO
+           MOVE ZERO                TO ARQCRM-DATA-ALTERACAO
+
+           WRITE ARQCRM-REGISTRO
+
+           PERFORM UNTIL ARQCRM-FS NOT EQUAL 22
+                      OR WRK-TENTATIVAS EQUAL 50
+              ADD 1 TO WRK-TENTATIVAS
+              PERFORM GERA-PROXIMO-ID
+              MOVE WRK-ARQCRM-ID TO ARQCRM-ID
+              WRITE ARQCRM-REGISTRO
+           END-PERFORM
+
+           MOVE SPACES TO REL-CARGA-LINHA
+
+           EVALUATE ARQCRM-FS
+              WHEN 0
+                 ADD 1 TO WRK-TOT-CARREGADOS
+                 MOVE 'CARGA'      TO WRK-LOG-OPERACAO
+                 MOVE ARQCRM-ID    TO WRK-LOG-ID
+                 MOVE ARQCRM-NOME  TO WRK-LOG-NOME
+                 PERFORM GRAVA-LOG
+                 STRING ARQCRM-ID ' ' ARQCRM-NOME ' CARREGADO'
+                    DELIMITED BY SIZE INTO REL-CARGA-LINHA
+              WHEN OTHER
+                 ADD 1 TO WRK-TOT-REJEITADOS
+                 STRING ARQCRM-ID ' ' ARQ-CARGA-NOME
+                    ' ERRO NA GRAVACAO - FS: ' ARQCRM-FS
+                    DELIMITED BY SIZE INTO REL-CARGA-LINHA
+           END-EVALUATE
+
+           WRITE REL-CARGA-LINHA.
+      *-----------------------------------------------------------------
+       GERA-PROXIMO-ID                                        SECTION.
+      *----------------------------------
+           MOVE 'C' TO CTL-CHAVE
+           READ ARQCRM-CTL
+
+           IF ARQCRM-CTL-FS EQUAL 23
+              MOVE 1 TO CTL-PROX-ID
+              WRITE CTL-REGISTRO
+              MOVE ZERO TO ARQCRM-CTL-FS
+           END-IF
+
+           MOVE 'C'          TO WRK-ARQCRM-ID(1:1)
+           MOVE CTL-PROX-ID  TO WRK-ARQCRM-ID(2:3)
+           ADD 1 TO CTL-PROX-ID
+           REWRITE CTL-REGISTRO.
+      *-----------------------------------------------------------------
+       GRAVA-LOG                                              SECTION.
+      *----------------------------------
+           PERFORM ABRE-ARQUIVO-LOG
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-LOG-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WRK-LOG-HORA
+
+           MOVE SPACES TO WRK-LOG-MOTIVO
+           MOVE SPACES TO ARQCRM-LOG-LINHA
+           STRING
+              WRK-LOG-DATA      ' '
+              WRK-LOG-HORA      ' '
+              WRK-LOG-OPERACAO  ' '
+              WRK-LOG-ID        ' '
+              WRK-LOG-NOME      ' '
+              WRK-LOG-MOTIVO
+           DELIMITED BY SIZE
+           INTO ARQCRM-LOG-LINHA
+           WRITE ARQCRM-LOG-LINHA
+
+           PERFORM FECHA-ARQUIVO-LOG.
+      *-----------------------------------------------------------------
+       ARQUIVOS                                               SECTION.
+      *----------------------------------
+       ABRE-ARQUIVO-CTL.
+           OPEN I-O ARQCRM-CTL
+
+           IF ARQCRM-CTL-FS EQUAL 35
+              OPEN OUTPUT ARQCRM-CTL
+              MOVE 'C' TO CTL-CHAVE
+              MOVE 1   TO CTL-PROX-ID
+              WRITE CTL-REGISTRO
+              CLOSE ARQCRM-CTL
+              OPEN I-O ARQCRM-CTL
+           END-IF.
+      *
+       ABRE-ARQUIVO-LOG.
+           OPEN EXTEND ARQCRM-LOG
+
+           IF ARQCRM-LOG-FS EQUAL 35
+              OPEN OUTPUT ARQCRM-LOG
+           END-IF.
+      *
+       FECHA-ARQUIVO-LOG.
+           CLOSE ARQCRM-LOG.
+      *-----------------------------------------------------------------
+       MENSAGENS                                              SECTION.
+      *----------------------------------
+       COPY 'CRMK-FSP' REPLACING
+            ==FS-PARAGRAFO== BY ==TRADUZ-ARQCRM-FS==
+            ==FS-CAMPO==      BY ==ARQCRM-FS==.
+      *
+       COPY 'CRMK-FSP' REPLACING
+            ==FS-PARAGRAFO== BY ==TRADUZ-ARQCRM-CTL-FS==
+            ==FS-CAMPO==      BY ==ARQCRM-CTL-FS==.
+      *
+       COPY 'CRMK-FSP' REPLACING
+            ==FS-PARAGRAFO== BY ==TRADUZ-ARQ-CARGA-FS==
+            ==FS-CAMPO==      BY ==ARQ-CARGA-FS==.
+      *
+       COPY 'CRMK-FSP' REPLACING
+            ==FS-PARAGRAFO== BY ==TRADUZ-REL-CARGA-FS==
+            ==FS-CAMPO==      BY ==REL-CARGA-FS==.
+      *-----------------------------------------------------------------
+       FINALIZAR                                              SECTION.
+      *----------------------------------
+           MOVE SPACES TO REL-CARGA-LINHA
+           WRITE REL-CARGA-LINHA
+
+           MOVE SPACES TO REL-CARGA-LINHA
+           STRING 'Total de registros lidos      : ' WRK-TOT-LIDOS
+              DELIMITED BY SIZE INTO REL-CARGA-LINHA
+           WRITE REL-CARGA-LINHA
+
+           MOVE SPACES TO REL-CARGA-LINHA
+           STRING 'Total de registros carregados  : '
+              WRK-TOT-CARREGADOS
+              DELIMITED BY SIZE INTO REL-CARGA-LINHA
+           WRITE REL-CARGA-LINHA
+
+           MOVE SPACES TO REL-CARGA-LINHA
+           STRING 'Total de registros rejeitados  : '
+              WRK-TOT-REJEITADOS
+              DELIMITED BY SIZE INTO REL-CARGA-LINHA
+           WRITE REL-CARGA-LINHA
+
+           CLOSE ARQCRM
+           CLOSE ARQCRM-CTL
+           CLOSE ARQ-CARGA
+           CLOSE REL-CARGA
+
+           DISPLAY 'CARGA: ' WRK-TOT-LIDOS ' lidos, '
+                   WRK-TOT-CARREGADOS ' carregados, '
+                   WRK-TOT-REJEITADOS ' rejeitados'.
+      *------------------------ FIM DO ARQUIVO -------------------------
